@@ -1,5 +1,9 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. Sport-Simulator.
+PROGRAM-ID. Sport-Simulator-Legacy.
+*> Superseded by src/sport-sim.cob, which carries every simulator
+*> feature added after the original baseline. Renamed off PROGRAM-ID
+*> Sport-Simulator so the two no longer collide if ever linked into
+*> the same Driver-Menu executable.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
