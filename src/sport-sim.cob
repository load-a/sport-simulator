@@ -8,35 +8,660 @@ FILE-CONTROL.
     ORGANIZATION IS INDEXED
     ACCESS MODE IS DYNAMIC
     RECORD KEY IS short-name
+    ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
     FILE STATUS IS File-Status.
 
+  SELECT Calendar ASSIGN TO "data/calendar.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS numeric-date
+    FILE STATUS IS Calendar-Status.
+
+  SELECT Standings ASSIGN TO "data/standings.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS team-name
+    FILE STATUS IS Standings-Status.
+
+  SELECT Character-Export ASSIGN TO "data/character-export.csv"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS Export-Status.
+
+  SELECT Game-Export ASSIGN TO "data/game-result.json"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS Json-Export-Status.
+
+  SELECT Characters-Lock ASSIGN TO "data/characters.dat.lock"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS Lock-Status.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS error-log-status.
+
 DATA DIVISION.
 FILE SECTION.
 FD CharacterSheet.
-  COPY "copy/data/character-record.cpy".
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Calendar
+  LABEL RECORDS ARE STANDARD
+  DATA RECORDS ARE Calendar-Record.
+
+  COPY "src/main/copy/file-description/calendar-record.cpy".
+
+FD Standings
+  LABEL RECORDS ARE STANDARD
+  DATA RECORDS ARE Standings-Record.
+
+  COPY "src/copy/file-description/standings-record.cpy".
+
+FD Character-Export.
+  01 export-line PIC X(90).
+
+FD Game-Export.
+  01 json-line PIC X(100).
+
+FD Characters-Lock.
+  01 lock-line PIC X(40).
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
 
 WORKING-STORAGE SECTION.
   01 File-Status PIC 99.
     88 end-of-file VALUE 10.
+  01 Calendar-Status PIC 99.
+    88 calendar-not-found VALUE 23.
+  01 Standings-Status PIC 99.
+    88 standings-not-found VALUE 23.
+  01 Export-Status PIC 99.
+  01 error-log-status PIC 99.
+
+  01 Outcome-Code PIC 9 VALUE ZERO.
+    88 teammates-won VALUE 1.
+    88 opponents-won VALUE 2.
+    88 game-tied     VALUE 3.
+
+  01 Standings-Table.
+    02 Standings-Entry OCCURS 50 TIMES INDEXED BY STANDINGS-INDEX.
+      03 st-team-name    PIC X(20).
+      03 st-wins         PIC 9(5).
+      03 st-losses       PIC 9(5).
+      03 st-ties         PIC 9(5).
+      03 st-win-pct      PIC 9V9999.
+  01 standings-count PIC 9(3) VALUE ZERO.
+  01 swap-entry.
+    02 swap-team-name    PIC X(20).
+    02 swap-wins         PIC 9(5).
+    02 swap-losses       PIC 9(5).
+    02 swap-ties         PIC 9(5).
+    02 swap-win-pct      PIC 9V9999.
+  01 sort-swapped PIC 9 VALUE ZERO.
+    88 entries-swapped VALUE 1.
+  01 games-played PIC 9(5).
+  01 record-found PIC 9 VALUE ZERO.
+    88 standing-was-found VALUE 1.
+
+  01 Todays-Challenger PIC X(20).
+  01 Today-Year PIC 9999.
+  01 Today-Month PIC 99.
+  01 Today-Day PIC 99.
+  01 Today-Scripted-Event PIC X(20) VALUE "NONE".
+  01 Today-Fortune PIC X(20) VALUE "NONE".
+  01 Today-Result-Text PIC X(40) VALUE SPACES.
+
+  01 Json-Export-Status PIC 99.
+  01 json-edit-5    PIC Z(4)9.
+  01 json-num-text  PIC X(10).
+  01 json-pct-edit  PIC 9.9999.
+
+  01 Lock-Status PIC 99.
+  01 characters-lock-flag PIC 9 VALUE ZERO.
+    88 characters-lock-denied VALUE 1.
+
+  01 Team-Totals.
+    02 Teammate-Totals.
+      03 teammate-power PIC 9(5) VALUE ZERO.
+      03 teammate-focus PIC 9(5) VALUE ZERO.
+      03 teammate-speed PIC 9(5) VALUE ZERO.
+      03 teammate-count PIC 9(5) VALUE ZERO.
+    02 Opponent-Totals.
+      03 opponent-power PIC 9(5) VALUE ZERO.
+      03 opponent-focus PIC 9(5) VALUE ZERO.
+      03 opponent-speed PIC 9(5) VALUE ZERO.
+      03 opponent-count PIC 9(5) VALUE ZERO.
+
+  01 Score-Board.
+    02 teammate-wins PIC 9 VALUE ZERO.
+    02 opponent-wins PIC 9 VALUE ZERO.
+
+  01 Random-Seed     PIC 9(6).
+  01 Roll-Fraction    PIC 9V9(9).
+  01 Roll-Die-Size    PIC 99.
+  01 Roll-Bonus       PIC 9.
+  01 Roll-Result      PIC 999.
+
+  01 Game-Stakes-Level PIC 9 VALUE 1.
+    88 stakes-regular-game    VALUE 1.
+    88 stakes-weekly-skirmish VALUE 2.
+    88 stakes-monthly-match   VALUE 3.
+  01 experience-award PIC 99 VALUE ZERO.
 
 PROCEDURE DIVISION.
 Main-logic.
-  OPEN INPUT CharacterSheet
-  MOVE LOW-VALUE TO short-name
-  START CharacterSheet KEY >= short-name
-    INVALID KEY DISPLAY "NO RECORDS FOUND"
-    NOT INVALID KEY
-      PERFORM UNTIL end-of-file
-        READ CharacterSheet NEXT RECORD
-          AT END
-            SET end-of-file TO TRUE
+  PERFORM Seed-Random-Generator
+  PERFORM Determine-Todays-Challenger
+  PERFORM Determine-Game-Stakes
+  PERFORM Tally-Rosters
+  PERFORM Resolve-Game
+  PERFORM Award-Experience-To-Winners
+  PERFORM Update-Standings
+  PERFORM Print-Season-Summary
+  PERFORM Export-Game-JSON
+GOBACK.
+
+ENTRY "Sport-Simulator-Export-CSV".
+  PERFORM Export-Character-CSV
+GOBACK.
+
+Determine-Game-Stakes.
+  SET stakes-regular-game TO TRUE
+  MOVE 2 TO experience-award
+
+  IF Todays-Challenger = "WEEKLY SKIRMISH"
+    SET stakes-weekly-skirmish TO TRUE
+    MOVE 5 TO experience-award
+  END-IF
+
+  IF Todays-Challenger = "MONTHLY MATCH"
+    SET stakes-monthly-match TO TRUE
+    MOVE 10 TO experience-award
+  END-IF.
+
+Seed-Random-Generator.
+  MOVE FUNCTION CURRENT-DATE(9:6) TO Random-Seed
+  COMPUTE Roll-Fraction = FUNCTION RANDOM(Random-Seed).
+
+Roll-Check.
+  COMPUTE Roll-Fraction = FUNCTION RANDOM
+  COMPUTE Roll-Result = FUNCTION INTEGER(Roll-Fraction * Roll-Die-Size) + 1 + Roll-Bonus.
+
+Determine-Todays-Challenger.
+  MOVE "RANDOM" TO Todays-Challenger
+
+  OPEN INPUT Calendar
+    PERFORM Check-Calendar-Status
+    MOVE LOW-VALUE TO numeric-date
+    START Calendar KEY >= numeric-date
+      INVALID KEY DISPLAY "NO CALENDAR RECORDS FOUND"
+      NOT INVALID KEY
+        READ Calendar NEXT RECORD
+          AT END CONTINUE
           NOT AT END
-            PERFORM Preview-Character
+            MOVE challenger TO Todays-Challenger
+            MOVE year-number TO Today-Year
+            MOVE month-number TO Today-Month
+            MOVE day-number TO Today-Day
+            MOVE scripted-event TO Today-Scripted-Event
+            MOVE fortune TO Today-Fortune
         END-READ
-      END-PERFORM
+    END-START
+  CLOSE Calendar
+
+  DISPLAY "TODAY'S CHALLENGER: " Todays-Challenger.
+
+Tally-Rosters.
+  OPEN INPUT CharacterSheet
+  PERFORM Check-CharacterSheet-Status
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY DISPLAY "NO RECORDS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              PERFORM Preview-Character
+              PERFORM Accumulate-Character-Stats
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet.
+
+Export-Character-CSV.
+  MOVE ZERO TO File-Status
+  OPEN INPUT CharacterSheet
+  PERFORM Check-CharacterSheet-Status
+  OPEN OUTPUT Character-Export
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY DISPLAY "NO RECORDS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              PERFORM Write-Character-CSV-Line
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet
+  CLOSE Character-Export
+  DISPLAY "EXPORTED CHARACTER SHEET TO data/character-export.csv".
+
+Write-Character-CSV-Line.
+  STRING
+    FUNCTION TRIM(short-name)      DELIMITED BY SIZE ","
+    FUNCTION TRIM(long-name)       DELIMITED BY SIZE ","
+    age                            DELIMITED BY SIZE ","
+    FUNCTION TRIM(original-team)   DELIMITED BY SIZE ","
+    FUNCTION TRIM(character-type)  DELIMITED BY SIZE ","
+    level                          DELIMITED BY SIZE ","
+    power-stat                     DELIMITED BY SIZE ","
+    focus-stat                     DELIMITED BY SIZE ","
+    speed-stat                     DELIMITED BY SIZE
+    INTO export-line
+  WRITE export-line.
+
+Accumulate-Character-Stats.
+  IF character-archived
+    EXIT PARAGRAPH
+  END-IF
+
+  IF teammate
+    MOVE power-stat TO Roll-Die-Size
+    MOVE power-bonus TO Roll-Bonus
+    PERFORM Roll-Check
+    ADD Roll-Result TO teammate-power
+
+    MOVE focus-stat TO Roll-Die-Size
+    MOVE focus-bonus TO Roll-Bonus
+    PERFORM Roll-Check
+    ADD Roll-Result TO teammate-focus
+
+    MOVE speed-stat TO Roll-Die-Size
+    MOVE speed-bonus TO Roll-Bonus
+    PERFORM Roll-Check
+    ADD Roll-Result TO teammate-speed
+
+    ADD 1 TO teammate-count
+  END-IF
+
+  IF opponent
+    MOVE power-stat TO Roll-Die-Size
+    MOVE power-bonus TO Roll-Bonus
+    PERFORM Roll-Check
+    ADD Roll-Result TO opponent-power
+
+    MOVE focus-stat TO Roll-Die-Size
+    MOVE focus-bonus TO Roll-Bonus
+    PERFORM Roll-Check
+    ADD Roll-Result TO opponent-focus
+
+    MOVE speed-stat TO Roll-Die-Size
+    MOVE speed-bonus TO Roll-Bonus
+    PERFORM Roll-Check
+    ADD Roll-Result TO opponent-speed
+
+    ADD 1 TO opponent-count
+  END-IF.
+
+Resolve-Game.
+  DISPLAY SPACES
+  DISPLAY "=== GAME RESULT: " Todays-Challenger " ==="
+  DISPLAY "TEAMMATES (" teammate-count ") - POWER ROLL:" teammate-power
+    " FOCUS ROLL:" teammate-focus " SPEED ROLL:" teammate-speed
+  DISPLAY "OPPONENTS (" opponent-count ") - POWER ROLL:" opponent-power
+    " FOCUS ROLL:" opponent-focus " SPEED ROLL:" opponent-speed
+
+  IF teammate-power > opponent-power
+    ADD 1 TO teammate-wins
+  ELSE
+    IF teammate-power < opponent-power
+      ADD 1 TO opponent-wins
+    END-IF
+  END-IF
+
+  IF teammate-focus > opponent-focus
+    ADD 1 TO teammate-wins
+  ELSE
+    IF teammate-focus < opponent-focus
+      ADD 1 TO opponent-wins
+    END-IF
+  END-IF
+
+  IF teammate-speed > opponent-speed
+    ADD 1 TO teammate-wins
+  ELSE
+    IF teammate-speed < opponent-speed
+      ADD 1 TO opponent-wins
+    END-IF
+  END-IF
+
+  IF teammate-wins > opponent-wins
+    DISPLAY "RESULT: TEAMMATES WIN " teammate-wins " TO " opponent-wins
+    SET teammates-won TO TRUE
+    STRING "TEAMMATES WIN " teammate-wins " TO " opponent-wins
+      DELIMITED BY SIZE INTO Today-Result-Text
+  ELSE
+    IF teammate-wins < opponent-wins
+      DISPLAY "RESULT: OPPONENTS WIN " opponent-wins " TO " teammate-wins
+      SET opponents-won TO TRUE
+      STRING "OPPONENTS WIN " opponent-wins " TO " teammate-wins
+        DELIMITED BY SIZE INTO Today-Result-Text
+    ELSE
+      DISPLAY "RESULT: TIE GAME " teammate-wins " TO " opponent-wins
+      SET game-tied TO TRUE
+      STRING "TIE GAME " teammate-wins " TO " opponent-wins
+        DELIMITED BY SIZE INTO Today-Result-Text
+    END-IF
+  END-IF.
+
+Award-Experience-To-Winners.
+  IF teammates-won
+    DISPLAY "AWARDING " experience-award " EXPERIENCE TO TEAMMATES"
+    PERFORM Award-Experience-To-Teammates
+  ELSE
+    IF opponents-won
+      DISPLAY "AWARDING " experience-award " EXPERIENCE TO OPPONENTS"
+      PERFORM Award-Experience-To-Opponents
+    END-IF
+  END-IF.
+
+Award-Experience-To-Teammates.
+  PERFORM Acquire-Characters-Lock
+  IF characters-lock-denied
+    EXIT PARAGRAPH
+  END-IF
+
+  OPEN I-O CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY DISPLAY "NO RECORDS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              IF teammate AND NOT character-archived AND level < 9
+                ADD experience-award TO experience
+                REWRITE character-record
+              END-IF
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet
+  PERFORM Release-Characters-Lock.
+
+Award-Experience-To-Opponents.
+  PERFORM Acquire-Characters-Lock
+  IF characters-lock-denied
+    EXIT PARAGRAPH
+  END-IF
+
+  OPEN I-O CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY DISPLAY "NO RECORDS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              IF opponent AND NOT character-archived AND level < 9
+                ADD experience-award TO experience
+                REWRITE character-record
+              END-IF
+          END-READ
+        END-PERFORM
     END-START
   CLOSE CharacterSheet
-STOP RUN.
+  PERFORM Release-Characters-Lock.
+
+STANDINGS-MANAGEMENT SECTION.
+  Update-Standings.
+    MOVE "TEAMMATES" TO team-name
+    PERFORM Record-Standing-Result
+
+    MOVE Todays-Challenger TO team-name
+    PERFORM Flip-Outcome-Code
+    PERFORM Record-Standing-Result
+    PERFORM Flip-Outcome-Code.
+
+  Flip-Outcome-Code.
+    IF teammates-won
+      SET opponents-won TO TRUE
+    ELSE
+      IF opponents-won
+        SET teammates-won TO TRUE
+      END-IF
+    END-IF.
+
+  Record-Standing-Result.
+    MOVE ZERO TO record-found
+
+    OPEN I-O Standings
+      PERFORM Check-Standings-Status
+      READ Standings
+        INVALID KEY
+          MOVE ZERO TO team-wins team-losses team-ties
+        NOT INVALID KEY
+          SET standing-was-found TO TRUE
+      END-READ
+
+      IF teammates-won
+        ADD 1 TO team-wins
+      ELSE
+        IF opponents-won
+          ADD 1 TO team-losses
+        ELSE
+          ADD 1 TO team-ties
+        END-IF
+      END-IF
+
+      IF standing-was-found
+        REWRITE Standings-Record
+      ELSE
+        WRITE Standings-Record
+      END-IF
+    CLOSE Standings.
+
+  Print-Season-Summary.
+    PERFORM Load-Standings-Table
+    PERFORM Sort-Standings-Table
+
+    DISPLAY SPACES
+    DISPLAY "=== SEASON STANDINGS ==="
+    DISPLAY "TEAM                 W     L     T     PCT"
+    PERFORM VARYING STANDINGS-INDEX FROM 1 BY 1
+        UNTIL STANDINGS-INDEX > standings-count
+      DISPLAY st-team-name(STANDINGS-INDEX) " "
+        st-wins(STANDINGS-INDEX) " " st-losses(STANDINGS-INDEX) " "
+        st-ties(STANDINGS-INDEX) " " st-win-pct(STANDINGS-INDEX)
+    END-PERFORM.
+
+  Load-Standings-Table.
+    MOVE ZERO TO standings-count
+    OPEN INPUT Standings
+      PERFORM Check-Standings-Status
+      MOVE LOW-VALUE TO team-name
+      START Standings KEY >= team-name
+        INVALID KEY DISPLAY "NO STANDINGS FOUND"
+        NOT INVALID KEY
+          PERFORM UNTIL standings-not-found
+            READ Standings NEXT RECORD
+              AT END SET standings-not-found TO TRUE
+              NOT AT END PERFORM Append-Standing-Entry
+            END-READ
+          END-PERFORM
+      END-START
+    CLOSE Standings.
+
+  Append-Standing-Entry.
+    ADD 1 TO standings-count
+    SET STANDINGS-INDEX TO standings-count
+    MOVE team-name TO st-team-name(STANDINGS-INDEX)
+    MOVE team-wins TO st-wins(STANDINGS-INDEX)
+    MOVE team-losses TO st-losses(STANDINGS-INDEX)
+    MOVE team-ties TO st-ties(STANDINGS-INDEX)
+
+    COMPUTE games-played = team-wins + team-losses + team-ties
+    IF games-played = ZERO
+      MOVE ZERO TO st-win-pct(STANDINGS-INDEX)
+    ELSE
+      COMPUTE st-win-pct(STANDINGS-INDEX) ROUNDED =
+        team-wins / games-played
+    END-IF.
+
+  Sort-Standings-Table.
+    SET entries-swapped TO TRUE
+    PERFORM Sort-Standings-Pass UNTIL NOT entries-swapped.
+
+  Sort-Standings-Pass.
+    SET sort-swapped TO ZERO
+    PERFORM VARYING STANDINGS-INDEX FROM 1 BY 1
+        UNTIL STANDINGS-INDEX > standings-count - 1
+      IF st-win-pct(STANDINGS-INDEX) < st-win-pct(STANDINGS-INDEX + 1)
+        PERFORM Swap-Standing-Entries
+        SET entries-swapped TO TRUE
+      END-IF
+    END-PERFORM.
+
+  Swap-Standing-Entries.
+    MOVE Standings-Entry(STANDINGS-INDEX) TO swap-entry
+    MOVE Standings-Entry(STANDINGS-INDEX + 1)
+      TO Standings-Entry(STANDINGS-INDEX)
+    MOVE swap-entry TO Standings-Entry(STANDINGS-INDEX + 1).
+
+JSON-EXPORT SECTION.
+  Export-Game-JSON.
+    OPEN OUTPUT Game-Export
+      PERFORM Write-JSON-Header
+      PERFORM Write-JSON-Standings-Array
+      PERFORM Write-JSON-Footer
+    CLOSE Game-Export
+    DISPLAY "EXPORTED GAME RESULT TO data/game-result.json".
+
+  Write-JSON-Header.
+    MOVE "{" TO json-line
+    WRITE json-line
+
+    STRING '  "date": "' DELIMITED BY SIZE
+      Today-Year DELIMITED BY SIZE
+      Today-Month DELIMITED BY SIZE
+      Today-Day DELIMITED BY SIZE
+      '",' DELIMITED BY SIZE
+      INTO json-line
+    WRITE json-line
+
+    STRING '  "challenger": "' DELIMITED BY SIZE
+      FUNCTION TRIM(Todays-Challenger) DELIMITED BY SIZE
+      '",' DELIMITED BY SIZE
+      INTO json-line
+    WRITE json-line
+
+    STRING '  "result": "' DELIMITED BY SIZE
+      FUNCTION TRIM(Today-Result-Text) DELIMITED BY SIZE
+      '",' DELIMITED BY SIZE
+      INTO json-line
+    WRITE json-line
+
+    STRING '  "scripted_event": "' DELIMITED BY SIZE
+      FUNCTION TRIM(Today-Scripted-Event) DELIMITED BY SIZE
+      '",' DELIMITED BY SIZE
+      INTO json-line
+    WRITE json-line
+
+    STRING '  "fortune": "' DELIMITED BY SIZE
+      FUNCTION TRIM(Today-Fortune) DELIMITED BY SIZE
+      '",' DELIMITED BY SIZE
+      INTO json-line
+    WRITE json-line
+
+    MOVE '  "standings": [' TO json-line
+    WRITE json-line.
+
+  Write-JSON-Standings-Array.
+    PERFORM VARYING STANDINGS-INDEX FROM 1 BY 1
+        UNTIL STANDINGS-INDEX > standings-count
+      PERFORM Write-JSON-Standing-Line
+    END-PERFORM.
+
+  Write-JSON-Standing-Line.
+    MOVE st-wins(STANDINGS-INDEX) TO json-edit-5
+    MOVE FUNCTION TRIM(json-edit-5) TO json-num-text
+
+    STRING '    { "team": "' DELIMITED BY SIZE
+      FUNCTION TRIM(st-team-name(STANDINGS-INDEX)) DELIMITED BY SIZE
+      '", "wins": ' DELIMITED BY SIZE
+      FUNCTION TRIM(json-num-text) DELIMITED BY SIZE
+      INTO json-line
+
+    MOVE st-losses(STANDINGS-INDEX) TO json-edit-5
+    MOVE FUNCTION TRIM(json-edit-5) TO json-num-text
+    STRING FUNCTION TRIM(json-line, TRAILING) DELIMITED BY SIZE
+      ', "losses": ' DELIMITED BY SIZE
+      FUNCTION TRIM(json-num-text) DELIMITED BY SIZE
+      INTO json-line
+
+    MOVE st-ties(STANDINGS-INDEX) TO json-edit-5
+    MOVE FUNCTION TRIM(json-edit-5) TO json-num-text
+    STRING FUNCTION TRIM(json-line, TRAILING) DELIMITED BY SIZE
+      ', "ties": ' DELIMITED BY SIZE
+      FUNCTION TRIM(json-num-text) DELIMITED BY SIZE
+      INTO json-line
+
+    MOVE st-win-pct(STANDINGS-INDEX) TO json-pct-edit
+    STRING FUNCTION TRIM(json-line, TRAILING) DELIMITED BY SIZE
+      ', "pct": ' DELIMITED BY SIZE
+      json-pct-edit DELIMITED BY SIZE
+      ' }' DELIMITED BY SIZE
+      INTO json-line
+
+    IF STANDINGS-INDEX < standings-count
+      STRING FUNCTION TRIM(json-line, TRAILING) DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        INTO json-line
+    END-IF
+
+    WRITE json-line.
+
+  Write-JSON-Footer.
+    MOVE '  ]' TO json-line
+    WRITE json-line
+    MOVE '}' TO json-line
+    WRITE json-line.
+
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-CharacterSheet-Status
+              STATUS-FIELD BY File-Status
+              PROGRAM-TAG BY "SPORT-SIMULATOR"
+              FILE-TAG BY "CHARACTERSHEET".
+
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Calendar-Status
+              STATUS-FIELD BY Calendar-Status
+              PROGRAM-TAG BY "SPORT-SIMULATOR"
+              FILE-TAG BY "CALENDAR".
+
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Standings-Status
+              STATUS-FIELD BY Standings-Status
+              PROGRAM-TAG BY "SPORT-SIMULATOR"
+              FILE-TAG BY "STANDINGS".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
+
+  COPY "src/copy/procedure/characters-lock-guard.cpy"
+    REPLACING PROGRAM-TAG BY "SPORT-SIMULATOR".
 
 USER-INTERFACE SECTION.
-COPY "copy/procedure/character-preview.cpy".
+COPY "src/copy/procedure/character-preview.cpy".
