@@ -0,0 +1,45 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Driver-Menu.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+  01 menu-choice PIC X.
+    88 quit-chosen VALUES "Q", "q".
+
+PROCEDURE DIVISION.
+Main-logic.
+  PERFORM UNTIL quit-chosen
+    PERFORM Show-Menu
+    PERFORM Run-Choice
+  END-PERFORM
+  DISPLAY "GOOD-BYE"
+STOP RUN.
+
+Show-Menu.
+  DISPLAY SPACES
+  DISPLAY "=== DAILY OPERATIONS MENU ==="
+  DISPLAY "[B] CHARACTER-BUILDER"
+  DISPLAY "[E] CHARACTER-EDITOR"
+  DISPLAY "[C] CALENDAR-EDITOR"
+  DISPLAY "[F] FRIENDSHIP-EDITOR"
+  DISPLAY "[S] SPORT-SIMULATOR"
+  DISPLAY "[X] EXPORT CHARACTER SHEET TO CSV"
+  DISPLAY "[D] RUN DAILY CYCLE (CALENDAR+GAME+FRIENDSHIP+PAYROLL)"
+  DISPLAY "[Q] QUIT"
+  DISPLAY "CHOOSE OPTION: " WITH NO ADVANCING
+  ACCEPT menu-choice.
+
+Run-Choice.
+  EVALUATE FUNCTION UPPER-CASE(menu-choice)
+    WHEN "B" CALL "Character-Builder"
+    WHEN "E" CALL "Character-Editor"
+    WHEN "C" CALL "CALENDAR-EDITOR"
+    WHEN "F" CALL "Friendship-Editor"
+    WHEN "S" CALL "Sport-Simulator"
+    WHEN "X" CALL "Sport-Simulator-Export-CSV"
+    WHEN "D" CALL "Daily-Cycle-Driver"
+    WHEN "Q" CONTINUE
+    WHEN OTHER DISPLAY "INVALID OPTION"
+  END-EVALUATE.
