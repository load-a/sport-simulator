@@ -0,0 +1,215 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Friendship-Performance-Report.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT CharacterSheet ASSIGN TO "data/characters.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS short-name
+    ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
+    FILE STATUS IS File-Status.
+
+  SELECT Friend-List ASSIGN TO "data/friend-list.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY pairing
+    FILE STATUS IS friend-file.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS error-log-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD CharacterSheet.
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Friend-List
+  LABEL RECORDS ARE STANDARD
+  RECORD CONTAINS 43 CHARACTERS
+  DATA RECORD IS Friend-Record.
+
+  COPY "src/copy/file-description/friend-record.cpy".
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
+
+WORKING-STORAGE SECTION.
+  01 File-Status PIC 99.
+    88 end-of-file VALUE 10.
+  01 friend-file PIC 99.
+    88 pairing-not-found VALUE 23.
+  01 error-log-status PIC 99.
+
+  01 temp-key PIC X(10).
+
+  01 Team-List-Table.
+    02 Team-List-Entry OCCURS 50 TIMES INDEXED BY TEAM-INDEX.
+      03 tl-team-name PIC X(20).
+  01 team-list-count PIC 9(3) VALUE ZERO.
+  01 team-found PIC 9 VALUE ZERO.
+    88 team-was-found VALUE 1.
+
+  01 Roster-Table.
+    02 Roster-Entry OCCURS 50 TIMES INDEXED BY CR-INDEX.
+      03 cr-short-name PIC X(10).
+      03 cr-level      PIC 9.
+      03 cr-experience PIC 999.
+  01 roster-count PIC 9(3) VALUE ZERO.
+  01 CR-I PIC 9(3).
+  01 CR-J PIC 9(3).
+
+  01 combined-level      PIC 99.
+  01 combined-experience PIC 9(4).
+  01 pair-friendship-level PIC 999.
+
+PROCEDURE DIVISION.
+Main-logic.
+  PERFORM Collect-Team-List
+  PERFORM Print-Team-Correlation-Reports
+STOP RUN.
+
+Collect-Team-List.
+  OPEN INPUT CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY DISPLAY "NO RECORDS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              PERFORM Remember-Team-Name
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet
+  MOVE ZERO TO File-Status.
+
+Remember-Team-Name.
+  MOVE ZERO TO team-found
+  PERFORM VARYING TEAM-INDEX FROM 1 BY 1 UNTIL TEAM-INDEX > team-list-count
+    IF tl-team-name(TEAM-INDEX) = original-team
+      SET team-was-found TO TRUE
+    END-IF
+  END-PERFORM
+
+  IF NOT team-was-found
+    ADD 1 TO team-list-count
+    SET TEAM-INDEX TO team-list-count
+    MOVE original-team TO tl-team-name(TEAM-INDEX)
+  END-IF.
+
+Print-Team-Correlation-Reports.
+  PERFORM VARYING TEAM-INDEX FROM 1 BY 1 UNTIL TEAM-INDEX > team-list-count
+    PERFORM Print-One-Team-Correlation
+  END-PERFORM.
+
+Print-One-Team-Correlation.
+  DISPLAY SPACES
+  DISPLAY "=== FRIENDSHIP VS PERFORMANCE: " tl-team-name(TEAM-INDEX) " ==="
+  DISPLAY "PAIR                            FRIENDSHIP  COMBINED LV  COMBINED EXP"
+
+  PERFORM Load-Team-Roster
+  PERFORM Print-Team-Pairs
+
+  IF roster-count < 2
+    DISPLAY "(NOT ENOUGH TEAMMATES ON THIS TEAM FOR A PAIRING)"
+  END-IF
+
+  DISPLAY "-----------------------------------------------".
+
+Load-Team-Roster.
+  MOVE ZERO TO roster-count
+  MOVE ZERO TO File-Status
+  OPEN INPUT CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE tl-team-name(TEAM-INDEX) TO original-team
+    START CharacterSheet KEY IS >= original-team
+      INVALID KEY CONTINUE
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              IF original-team NOT = tl-team-name(TEAM-INDEX)
+                SET end-of-file TO TRUE
+              ELSE
+                PERFORM Capture-Roster-Entry
+              END-IF
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet.
+
+Capture-Roster-Entry.
+  ADD 1 TO roster-count
+  SET CR-INDEX TO roster-count
+  MOVE short-name TO cr-short-name(CR-INDEX)
+  MOVE level      TO cr-level(CR-INDEX)
+  MOVE experience TO cr-experience(CR-INDEX).
+
+Print-Team-Pairs.
+  PERFORM VARYING CR-I FROM 1 BY 1 UNTIL CR-I > roster-count - 1
+    COMPUTE CR-J = CR-I + 1
+    PERFORM VARYING CR-J FROM CR-J BY 1 UNTIL CR-J > roster-count
+      PERFORM Print-One-Pair-Correlation
+    END-PERFORM
+  END-PERFORM.
+
+Print-One-Pair-Correlation.
+  MOVE cr-short-name(CR-I) TO friend-key-1
+  MOVE cr-short-name(CR-J) TO friend-key-2
+  PERFORM Sort-Keys
+  PERFORM Build-Pairing
+  PERFORM Lookup-Pair-Friendship
+
+  COMPUTE combined-level = cr-level(CR-I) + cr-level(CR-J)
+  COMPUTE combined-experience = cr-experience(CR-I) + cr-experience(CR-J)
+
+  DISPLAY cr-short-name(CR-I) " & " cr-short-name(CR-J) "  "
+    pair-friendship-level "         " combined-level
+    "           " combined-experience.
+
+Sort-Keys.
+  IF friend-key-1 > friend-key-2
+    MOVE friend-key-1 TO temp-key
+    MOVE friend-key-2 TO friend-key-1
+    MOVE temp-key TO friend-key-2
+  END-IF.
+
+Build-Pairing.
+  MOVE friend-key-1 TO pairing (1:10)
+  MOVE friend-key-2 TO pairing (11:10).
+
+Lookup-Pair-Friendship.
+  MOVE ZERO TO pair-friendship-level
+  OPEN INPUT Friend-List
+    PERFORM Check-Friend-List-Status
+    READ Friend-List KEY IS pairing
+      INVALID KEY
+        CONTINUE
+      NOT INVALID KEY
+        MOVE friendship-level TO pair-friendship-level
+    END-READ
+  CLOSE Friend-List.
+
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-CharacterSheet-Status
+              STATUS-FIELD BY File-Status
+              PROGRAM-TAG BY "FRIENDSHIP-PERFORMANCE-REPORT"
+              FILE-TAG BY "CHARACTERSHEET".
+
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Friend-List-Status
+              STATUS-FIELD BY friend-file
+              PROGRAM-TAG BY "FRIENDSHIP-PERFORMANCE-REPORT"
+              FILE-TAG BY "FRIEND-LIST".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
