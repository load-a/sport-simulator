@@ -0,0 +1,358 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Daily-Cycle-Driver.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT Calendar ASSIGN TO "data/calendar.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS numeric-date
+    FILE STATUS IS Calendar-Status.
+
+  SELECT Standings ASSIGN TO "data/standings.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS team-name
+    FILE STATUS IS Standings-Status.
+
+  SELECT CharacterSheet ASSIGN TO "data/characters.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS short-name
+    ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
+    FILE STATUS IS File-Status.
+
+  SELECT Friend-List ASSIGN TO "data/friend-list.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY pairing
+    FILE STATUS IS friend-file.
+
+  SELECT Friendship-Log ASSIGN TO "data/friendship-log.dat"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS friendship-log-file.
+
+  SELECT Payroll-Total ASSIGN TO "data/payroll-total.dat"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS Payroll-Status.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS error-log-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD Calendar
+  LABEL RECORDS ARE STANDARD
+  DATA RECORDS ARE Calendar-Record.
+
+  COPY "src/main/copy/file-description/calendar-record.cpy".
+
+FD Standings
+  LABEL RECORDS ARE STANDARD
+  DATA RECORDS ARE Standings-Record.
+
+  COPY "src/copy/file-description/standings-record.cpy".
+
+FD CharacterSheet.
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Friend-List
+  LABEL RECORDS ARE STANDARD
+  RECORD CONTAINS 43 CHARACTERS
+  DATA RECORD IS Friend-Record.
+
+  COPY "src/copy/file-description/friend-record.cpy".
+
+FD Friendship-Log.
+  COPY "src/copy/file-description/friendship-log-record.cpy".
+
+FD Payroll-Total.
+  01 Payroll-Total-Record.
+    02 running-payroll-total PIC 9(9).
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
+
+WORKING-STORAGE SECTION.
+  01 Calendar-Status PIC 99.
+    88 end-of-calendar-file VALUE 10.
+  01 Standings-Status PIC 99.
+  01 File-Status PIC 99.
+    88 end-of-file VALUE 10.
+  01 friend-file PIC 99.
+    88 end-of-friend-list VALUE 10.
+  01 friendship-log-file PIC 99.
+  01 Payroll-Status PIC 99.
+    88 payroll-file-missing VALUE 35.
+  01 error-log-status PIC 99.
+
+  01 Before-Teammate-Wins   PIC 9(5).
+  01 Before-Teammate-Losses PIC 9(5).
+  01 Before-Teammate-Ties   PIC 9(5).
+  01 After-Teammate-Wins    PIC 9(5).
+  01 After-Teammate-Losses  PIC 9(5).
+  01 After-Teammate-Ties    PIC 9(5).
+
+  01 friendship-delta PIC S9 VALUE ZERO.
+
+  01 prior-friendship-level PIC 999.
+
+  01 Roster-Key-Table.
+    02 Roster-Key-Entry OCCURS 500 TIMES INDEXED BY RK-INDEX.
+      03 rk-short-name   PIC X(10).
+      03 rk-teammate-flag PIC 9.
+        88 rk-is-teammate VALUE 1.
+  01 roster-key-count PIC 9(4) VALUE ZERO.
+  01 rk-1-index PIC 9(4).
+  01 rk-2-index PIC 9(4).
+  01 rk-1-found PIC 9 VALUE ZERO.
+    88 rk-1-was-found VALUE 1.
+  01 rk-2-found PIC 9 VALUE ZERO.
+    88 rk-2-was-found VALUE 1.
+
+  01 todays-payroll-total PIC 9(9) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Main-logic.
+  DISPLAY "=== DAILY CYCLE DRIVER ==="
+  PERFORM Read-Todays-Calendar-Record
+  PERFORM Snapshot-Standings-Before
+  CALL "Sport-Simulator"
+  PERFORM Snapshot-Standings-After
+  PERFORM Determine-Todays-Outcome
+  PERFORM Apply-Friendship-Changes
+  PERFORM Roll-Payroll-Total
+  DISPLAY "=== DAILY CYCLE COMPLETE ==="
+GOBACK.
+
+Read-Todays-Calendar-Record.
+  OPEN INPUT Calendar
+    PERFORM Check-Calendar-Status
+    MOVE LOW-VALUE TO numeric-date
+    START Calendar KEY >= numeric-date
+      INVALID KEY
+        DISPLAY "NO CALENDAR RECORDS FOUND; NOTHING SCHEDULED TODAY."
+      NOT INVALID KEY
+        READ Calendar NEXT RECORD
+          AT END
+            DISPLAY "NO CALENDAR RECORDS FOUND; NOTHING SCHEDULED TODAY."
+          NOT AT END
+            DISPLAY "TODAY: " numeric-date " CHALLENGER: "
+              FUNCTION TRIM(challenger)
+        END-READ
+    END-START
+  CLOSE Calendar.
+
+Snapshot-Standings-Before.
+  PERFORM Read-Teammate-Standing
+  MOVE team-wins   TO Before-Teammate-Wins
+  MOVE team-losses TO Before-Teammate-Losses
+  MOVE team-ties   TO Before-Teammate-Ties.
+
+Snapshot-Standings-After.
+  PERFORM Read-Teammate-Standing
+  MOVE team-wins   TO After-Teammate-Wins
+  MOVE team-losses TO After-Teammate-Losses
+  MOVE team-ties   TO After-Teammate-Ties.
+
+Read-Teammate-Standing.
+  MOVE ZERO TO team-wins team-losses team-ties
+  OPEN INPUT Standings
+    MOVE "TEAMMATES" TO team-name
+    READ Standings
+      INVALID KEY
+        CONTINUE
+    END-READ
+  CLOSE Standings.
+
+Determine-Todays-Outcome.
+  MOVE ZERO TO friendship-delta
+
+  IF After-Teammate-Wins > Before-Teammate-Wins
+    DISPLAY "TODAY'S GAME: TEAMMATES WON"
+    MOVE 5 TO friendship-delta
+  ELSE
+    IF After-Teammate-Ties > Before-Teammate-Ties
+      DISPLAY "TODAY'S GAME: TEAMMATES TIED"
+      MOVE 1 TO friendship-delta
+    ELSE
+      IF After-Teammate-Losses > Before-Teammate-Losses
+        DISPLAY "TODAY'S GAME: TEAMMATES LOST"
+      ELSE
+        DISPLAY "NO GAME WAS PLAYED TODAY; NO FRIENDSHIP CHANGES."
+      END-IF
+    END-IF
+  END-IF.
+
+Apply-Friendship-Changes.
+  IF friendship-delta NOT = ZERO
+    PERFORM Load-Roster-Keys
+    PERFORM Update-Friend-List-Pairs
+  END-IF.
+
+Load-Roster-Keys.
+  MOVE ZERO TO roster-key-count
+  OPEN INPUT CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY
+        CONTINUE
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              PERFORM Capture-Roster-Key
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet.
+
+Capture-Roster-Key.
+  IF NOT character-archived
+    ADD 1 TO roster-key-count
+    SET RK-INDEX TO roster-key-count
+    MOVE short-name TO rk-short-name(RK-INDEX)
+    MOVE ZERO TO rk-teammate-flag(RK-INDEX)
+    IF teammate
+      SET rk-is-teammate(RK-INDEX) TO TRUE
+    END-IF
+  END-IF.
+
+Update-Friend-List-Pairs.
+  OPEN I-O Friend-List
+    PERFORM Check-Friend-List-Status
+    MOVE LOW-VALUE TO pairing
+    START Friend-List KEY >= pairing
+      INVALID KEY
+        DISPLAY "NO FRIEND-LIST ENTRIES FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-friend-list
+          READ Friend-List NEXT RECORD
+            AT END
+              SET end-of-friend-list TO TRUE
+            NOT AT END
+              PERFORM Apply-Friendship-Delta-To-Pair
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE Friend-List.
+
+Apply-Friendship-Delta-To-Pair.
+  PERFORM Find-Roster-Key-1
+  PERFORM Find-Roster-Key-2
+
+  IF rk-1-was-found AND rk-2-was-found
+    AND rk-is-teammate(rk-1-index)
+    AND rk-is-teammate(rk-2-index)
+      MOVE friendship-level TO prior-friendship-level
+      ADD friendship-delta TO friendship-level
+      REWRITE Friend-Record
+      PERFORM Write-Friendship-Log-Entry
+  END-IF.
+
+Find-Roster-Key-1.
+  MOVE ZERO TO rk-1-found
+  SET RK-INDEX TO 1
+  SEARCH Roster-Key-Entry
+    AT END
+      CONTINUE
+    WHEN rk-short-name(RK-INDEX) = friend-key-1
+      SET rk-1-was-found TO TRUE
+      MOVE RK-INDEX TO rk-1-index
+  END-SEARCH.
+
+Find-Roster-Key-2.
+  MOVE ZERO TO rk-2-found
+  SET RK-INDEX TO 1
+  SEARCH Roster-Key-Entry
+    AT END
+      CONTINUE
+    WHEN rk-short-name(RK-INDEX) = friend-key-2
+      SET rk-2-was-found TO TRUE
+      MOVE RK-INDEX TO rk-2-index
+  END-SEARCH.
+
+Write-Friendship-Log-Entry.
+  MOVE FUNCTION CURRENT-DATE(1:4) TO log-year
+  MOVE FUNCTION CURRENT-DATE(5:2) TO log-month
+  MOVE FUNCTION CURRENT-DATE(7:2) TO log-day
+  MOVE friend-key-1           TO log-key-1
+  MOVE friend-key-2           TO log-key-2
+  MOVE prior-friendship-level TO log-old-level
+  MOVE friendship-level       TO log-new-level
+  MOVE "AUTO-GAME" TO log-changed-by
+
+  OPEN EXTEND Friendship-Log
+    WRITE Friendship-Log-Record
+  CLOSE Friendship-Log.
+
+Roll-Payroll-Total.
+  PERFORM Load-Running-Payroll-Total
+  PERFORM Sum-Todays-Per-Diem
+  ADD todays-payroll-total TO running-payroll-total
+  PERFORM Save-Running-Payroll-Total
+  DISPLAY "RUNNING PAYROLL TOTAL: $" running-payroll-total.
+
+Load-Running-Payroll-Total.
+  MOVE ZERO TO running-payroll-total
+  OPEN INPUT Payroll-Total
+    IF NOT payroll-file-missing
+      READ Payroll-Total
+        AT END
+          CONTINUE
+      END-READ
+    END-IF
+  CLOSE Payroll-Total.
+
+Sum-Todays-Per-Diem.
+  MOVE ZERO TO todays-payroll-total
+  OPEN INPUT CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY
+        CONTINUE
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              IF NOT character-archived
+                ADD per-diem TO todays-payroll-total
+              END-IF
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet.
+
+Save-Running-Payroll-Total.
+  OPEN OUTPUT Payroll-Total
+    WRITE Payroll-Total-Record
+  CLOSE Payroll-Total.
+
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Calendar-Status
+              STATUS-FIELD BY Calendar-Status
+              PROGRAM-TAG BY "DAILY-CYCLE-DRIVER"
+              FILE-TAG BY "CALENDAR".
+
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-CharacterSheet-Status
+              STATUS-FIELD BY File-Status
+              PROGRAM-TAG BY "DAILY-CYCLE-DRIVER"
+              FILE-TAG BY "CHARACTERSHEET".
+
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Friend-List-Status
+              STATUS-FIELD BY friend-file
+              PROGRAM-TAG BY "DAILY-CYCLE-DRIVER"
+              FILE-TAG BY "FRIEND-LIST".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
