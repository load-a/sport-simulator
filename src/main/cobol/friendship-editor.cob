@@ -10,6 +10,25 @@ FILE-CONTROL.
     RECORD KEY pairing
     FILE STATUS IS friend-file.
 
+  SELECT CharacterSheet ASSIGN TO "data/characters.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS short-name
+    ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
+    FILE STATUS IS character-file.
+
+  SELECT Friendship-Log ASSIGN TO "data/friendship-log.dat"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS friendship-log-file.
+
+  SELECT Friend-List-Export ASSIGN TO "data/friend-list-export.csv"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS export-file.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS error-log-status.
+
 DATA DIVISION.
 FILE SECTION.
 FD Friend-List
@@ -17,42 +36,88 @@ FD Friend-List
   RECORD CONTAINS 43 CHARACTERS
   DATA RECORD IS Friend-Record.
 
-  01 Friend-Record.
-    02 pairing.
-      03 friend-key-1   PIC X(10) VALUE SPACES.
-      03 friend-key-2   PIC X(10) VALUE SPACES.
-    02 Relationship     PIC X(20) VALUE SPACES.
-    02 Friendship-level PIC 999 VALUE ZEROS.
+  COPY "src/copy/file-description/friend-record.cpy".
 
+FD CharacterSheet.
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Friendship-Log.
+  COPY "src/copy/file-description/friendship-log-record.cpy".
+
+FD Friend-List-Export.
+  01 export-line PIC X(60).
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
 
 WORKING-STORAGE SECTION.
   COPY "src/main/copy/working-storage/user-interface-data.cpy".
-  COPY "src/main/copy/working-storage/main-cast-data.cpy".
+
+  01 Main-Cast-Table.
+    02 Main-Cast-Entry OCCURS 500 TIMES INDEXED BY MC-INDEX.
+      03 main-cast-key PIC X(10) VALUE SPACES.
+  01 main-cast-count PIC 9(4) VALUE ZERO.
+
+  01 character-file        PIC 99.
+    88 end-of-character-file VALUE 10.
 
   78 ACT-EDIT-FRIENDSHIP  VALUE "EDIT-FRIENDSHIP".
   78 ACT-LIST-ALL         VALUE "LIST-ALL".
   78 ACT-LIST-CHARACTER   VALUE "LIST-CHARACTER".
+  78 ACT-BEST-FRIENDS     VALUE "BEST-FRIENDS".
   78 ACT-RESET-FILE       VALUE "RESET-FILE".
+  78 ACT-EXPORT-CSV       VALUE "EXPORT-CSV".
   78 ACT-QUIT             VALUE "QUIT".
-  78 MENU-LENGTH          VALUE 5.
+  78 MENU-LENGTH          VALUE 7.
+
+  01 export-file PIC 99.
+
+  01 error-log-status PIC 99.
+
+  01 Best-Friend-Table.
+    02 Best-Friend-Entry OCCURS 500 TIMES INDEXED BY BF-INDEX.
+      03 bf-other-key PIC X(10).
+      03 bf-level     PIC 999.
+  01 best-friend-count PIC 9(4) VALUE ZERO.
+  01 minimum-level     PIC 999.
+  01 bf-swap-key   PIC X(10).
+  01 bf-swap-level PIC 999.
+  01 bf-sort-swapped PIC 9 VALUE ZERO.
+    88 bf-entries-swapped VALUE 1.
+  01 bf-candidate-key PIC X(10).
 
   01 friend-file        PIC 99.
     88 end-of-file      VALUE 10.
 
+  01 friendship-log-file PIC 99.
+
+  01 prior-friendship-level PIC 999.
+  01 prior-relationship     PIC X(20).
+  01 friendship-log-needed  PIC 9 VALUE ZERO.
+    88 friendship-log-entry-needed VALUE 1.
+
   01 temp-key           PIC X(10).
 
+  01 page-size          PIC 99 VALUE 20.
+  01 page-line-count    PIC 99 VALUE ZERO.
+  01 page-pause-response PIC X.
+
   01 SELECTION-INDEX    PIC 99 VALUE 1.
 
   01 Special-Characters PIC 9.
     88 regular          VALUE 0.
     88 yumi             VALUE 1.
 
+  01 max-pair-count   PIC 9(6) COMP VALUE 325.
+
   01 Pair-Table.
-    02 pair-counter   PIC 9(4) VALUE 1.
+    02 pair-counter   PIC 9(6) VALUE 1.
     02 pair-status    PIC 9.
       88 pair-exists  VALUE 1.
       88 new-pair     VALUE ZERO.
-    02 Pair-Entry     OCCURS 350 TIMES INDEXED BY PAIR-INDEX.
+    02 Pair-Entry     OCCURS 1 TO 124750 TIMES
+                       DEPENDING ON max-pair-count
+                       INDEXED BY PAIR-INDEX.
       03 pair-key     PIC X(20) VALUE SPACES.
 
   01 Program-Mode   PIC 9.
@@ -75,8 +140,10 @@ Initialize-Menu-Table.
   MOVE "E" TO menu-key(1) MOVE ACT-EDIT-FRIENDSHIP  TO menu-action(1)
   MOVE "L" TO menu-key(2) MOVE ACT-LIST-ALL         TO menu-action(2)
   MOVE "C" TO menu-key(3) MOVE ACT-LIST-CHARACTER   TO menu-action(3)
-  MOVE "R" TO menu-key(4) MOVE ACT-RESET-FILE       TO menu-action(4)
-  MOVE "Q" TO menu-key(5) MOVE ACT-QUIT             TO menu-action(5).
+  MOVE "B" TO menu-key(4) MOVE ACT-BEST-FRIENDS     TO menu-action(4)
+  MOVE "R" TO menu-key(5) MOVE ACT-RESET-FILE       TO menu-action(5)
+  MOVE "X" TO menu-key(6) MOVE ACT-EXPORT-CSV       TO menu-action(6)
+  MOVE "Q" TO menu-key(7) MOVE ACT-QUIT             TO menu-action(7).
 
 Main-Logic.
   SET menu-mode TO TRUE
@@ -86,7 +153,7 @@ Main-Logic.
     PERFORM Menu-Stage
     PERFORM Execute-Stage
   END-PERFORM.
-  STOP RUN.
+  GOBACK.
 
 Menu-Stage.
   PERFORM VARYING MENU-INDEX FROM 1 BY 1 UNTIL MENU-INDEX > MENU-LENGTH
@@ -106,17 +173,53 @@ Execute-Stage.
         WHEN ACT-EDIT-FRIENDSHIP  PERFORM Edit-Friendship UNTIL ui-denied
         WHEN ACT-LIST-ALL         PERFORM List-All
         WHEN ACT-LIST-CHARACTER   PERFORM List-Character
+        WHEN ACT-BEST-FRIENDS     PERFORM Best-Friends-Report
         WHEN ACT-RESET-FILE       PERFORM Reset-File
+        WHEN ACT-EXPORT-CSV       PERFORM Export-Friend-List-CSV
         WHEN ACT-QUIT             SET quit-mode TO TRUE
         WHEN OTHER                DISPLAY "INVALID ACTION"
       END-EVALUATE
   END-SEARCH.
 
 CREATION SECTION.
+  Initialize-MC-Table.
+    MOVE ZERO TO main-cast-count
+    OPEN INPUT CharacterSheet
+      PERFORM Check-CharacterSheet-Status
+      MOVE LOW-VALUE TO short-name
+      START CharacterSheet KEY >= short-name
+        INVALID KEY DISPLAY "NO CHARACTERS FOUND"
+        NOT INVALID KEY
+          PERFORM UNTIL end-of-character-file
+            READ CharacterSheet NEXT RECORD
+              AT END
+                SET end-of-character-file TO TRUE
+              NOT AT END
+                ADD 1 TO main-cast-count
+                SET MC-INDEX TO main-cast-count
+                MOVE short-name TO main-cast-key(MC-INDEX)
+            END-READ
+          END-PERFORM
+      END-START
+    CLOSE CharacterSheet
+
+    PERFORM Size-Pair-Table.
+
+  Size-Pair-Table.
+    IF main-cast-count < 2
+      MOVE 1 TO max-pair-count
+    ELSE
+      COMPUTE max-pair-count =
+        (main-cast-count * (main-cast-count - 1)) / 2
+    END-IF.
+
   Reset-File.
-    OPEN OUTPUT Friend-List 
-      PERFORM VARYING SELECTION-INDEX FROM 1 BY 1 UNTIL SELECTION-INDEX > 26
-        PERFORM Write-Freindships VARYING MC-INDEX FROM 1 BY 1 UNTIL MC-INDEX > 26
+    PERFORM Initialize-MC-Table
+
+    OPEN OUTPUT Friend-List
+      PERFORM Check-Friend-List-Status
+      PERFORM VARYING SELECTION-INDEX FROM 1 BY 1 UNTIL SELECTION-INDEX > main-cast-count
+        PERFORM Write-Freindships VARYING MC-INDEX FROM 1 BY 1 UNTIL MC-INDEX > main-cast-count
       END-PERFORM
     CLOSE Friend-List.
 
@@ -185,10 +288,15 @@ EDIT SECTION.
       PERFORM Build-Pairing
 
       OPEN I-O Friend-List
+        PERFORM Check-Friend-List-Status
         READ Friend-List KEY IS pairing
           INVALID KEY 
             DISPLAY "INVALID PAIR"
           NOT INVALID KEY
+            MOVE friendship-level TO prior-friendship-level
+            MOVE relationship     TO prior-relationship
+            MOVE ZERO TO friendship-log-needed
+
             DISPLAY SPACES
             PERFORM List-Pair
             DISPLAY SPACES
@@ -198,10 +306,11 @@ EDIT SECTION.
             PERFORM UI-Ask
             PERFORM UI-Normalize-Response
 
-            IF ui-valid-text
+            IF ui-valid-text AND ui-response(1:20) NOT = prior-relationship
               MOVE ui-response TO relationship
               DISPLAY "UPDATING RELATIONSHIP"
               REWRITE Friend-Record
+              SET friendship-log-entry-needed TO TRUE
             ELSE
               DISPLAY "NO CHANGE"
             END-IF
@@ -209,14 +318,19 @@ EDIT SECTION.
             MOVE "ENTER LEVEL(###)" TO ui-prompt
             PERFORM UI-Ask-Number
 
-            IF ui-valid-number
+            IF ui-valid-number AND ui-number NOT = prior-friendship-level
               MOVE ui-number TO friendship-level
               DISPLAY "UPDATING LEVEL"
               REWRITE Friend-Record
+              SET friendship-log-entry-needed TO TRUE
             ELSE
               DISPLAY "NO CHANGE"
             END-IF
 
+            IF friendship-log-entry-needed
+              PERFORM Write-Friendship-Log-Entry
+            END-IF
+
             DISPLAY "UPDATED FRIENDSHIP:"
 
             DISPLAY SPACES
@@ -229,9 +343,56 @@ EDIT SECTION.
       PERFORM UI-Confirm
     END-PERFORM.
 
+  Write-Friendship-Log-Entry.
+    MOVE FUNCTION CURRENT-DATE(1:4) TO log-year
+    MOVE FUNCTION CURRENT-DATE(5:2) TO log-month
+    MOVE FUNCTION CURRENT-DATE(7:2) TO log-day
+    MOVE friend-key-1         TO log-key-1
+    MOVE friend-key-2         TO log-key-2
+    MOVE prior-friendship-level TO log-old-level
+    MOVE friendship-level     TO log-new-level
+    MOVE "OPERATOR"           TO log-changed-by
+
+    OPEN EXTEND Friendship-Log
+      WRITE Friendship-Log-Record
+    CLOSE Friendship-Log.
+
 LISTING SECTION.
+  Export-Friend-List-CSV.
+    OPEN OUTPUT Friend-List-Export
+    OPEN INPUT Friend-List
+      PERFORM Check-Friend-List-Status
+      MOVE LOW-VALUE TO pairing
+      START Friend-List KEY >= pairing
+        INVALID KEY DISPLAY "NO FRIENDSHIPS FOUND"
+        NOT INVALID KEY
+          PERFORM UNTIL end-of-file
+            READ Friend-List NEXT RECORD
+              AT END
+                SET end-of-file TO TRUE
+              NOT AT END
+                PERFORM Write-Friend-CSV-Line
+            END-READ
+          END-PERFORM
+      END-START
+    CLOSE Friend-List
+    CLOSE Friend-List-Export
+
+    DISPLAY "EXPORTED FRIEND-LIST TO data/friend-list-export.csv".
+
+  Write-Friend-CSV-Line.
+    STRING
+      FUNCTION TRIM(friend-key-1)   DELIMITED BY SIZE ","
+      FUNCTION TRIM(friend-key-2)   DELIMITED BY SIZE ","
+      FUNCTION TRIM(Relationship)   DELIMITED BY SIZE ","
+      Friendship-level              DELIMITED BY SIZE
+      INTO export-line
+    WRITE export-line.
+
   List-All.
+    MOVE ZERO TO page-line-count
     OPEN INPUT Friend-List
+      PERFORM Check-Friend-List-Status
       MOVE LOW-VALUE TO pairing
       START Friend-List KEY >= pairing
         INVALID KEY DISPLAY "NO FRIENDSHIPS FOUND"
@@ -248,12 +409,14 @@ LISTING SECTION.
     CLOSE Friend-List.
 
   List-Character.
+    MOVE ZERO TO page-line-count
     MOVE "WHICH CHARACTER" TO ui-prompt
     PERFORM UI-Ask
     PERFORM UI-Normalize-Response
     MOVE ui-response TO temp-key
 
     OPEN INPUT Friend-List
+      PERFORM Check-Friend-List-Status
       MOVE LOW-VALUE TO pairing
       START Friend-List KEY >= pairing
         INVALID KEY DISPLAY "NO FRIENDSHIPS FOUND"
@@ -272,9 +435,122 @@ LISTING SECTION.
     CLOSE Friend-List.
 
   List-Pair.
-    DISPLAY friend-key-1 "& " friend-key-2 "- " relationship " " friendship-level.
+    DISPLAY friend-key-1 "& " friend-key-2 "- " relationship " " friendship-level
+    PERFORM Page-Pause.
+
+  Page-Pause.
+    ADD 1 TO page-line-count
+    IF page-line-count >= page-size
+      DISPLAY "--- PRESS ENTER TO CONTINUE ---"
+      ACCEPT page-pause-response
+      MOVE ZERO TO page-line-count
+    END-IF.
+
+  Best-Friends-Report.
+    MOVE "WHICH CHARACTER" TO ui-prompt
+    PERFORM UI-Ask
+    PERFORM UI-Normalize-Response
+    MOVE ui-response TO temp-key
+
+    DISPLAY "GUIDE: ACQUAINT.(000), FRIENDS(200), BEST FRIENDS(400), FAMILY(600), MORE(800)"
+    MOVE "MINIMUM LEVEL (###)" TO ui-prompt
+    PERFORM UI-Ask-Number
+
+    IF ui-valid-number
+      MOVE ui-number TO minimum-level
+    ELSE
+      MOVE ZERO TO minimum-level
+    END-IF
+
+    MOVE ZERO TO best-friend-count
+    PERFORM Scan-Friend-List-For-Best-Friends
+    PERFORM Sort-Best-Friend-Table
+    PERFORM Print-Best-Friend-Table.
+
+  Scan-Friend-List-For-Best-Friends.
+    OPEN INPUT Friend-List
+      PERFORM Check-Friend-List-Status
+      MOVE LOW-VALUE TO pairing
+      START Friend-List KEY >= pairing
+        INVALID KEY DISPLAY "NO FRIENDSHIPS FOUND"
+        NOT INVALID KEY
+          PERFORM UNTIL end-of-file
+            READ Friend-List NEXT RECORD
+              AT END
+                SET end-of-file TO TRUE
+              NOT AT END
+                PERFORM Consider-One-Pairing
+            END-READ
+          END-PERFORM
+      END-START
+    CLOSE Friend-List.
+
+  Consider-One-Pairing.
+    IF friendship-level >= minimum-level
+      IF temp-key = friend-key-1
+        MOVE friend-key-2 TO bf-candidate-key
+        PERFORM Append-Best-Friend-Entry
+      END-IF
+      IF temp-key = friend-key-2
+        MOVE friend-key-1 TO bf-candidate-key
+        PERFORM Append-Best-Friend-Entry
+      END-IF
+    END-IF.
+
+  Append-Best-Friend-Entry.
+    ADD 1 TO best-friend-count
+    SET BF-INDEX TO best-friend-count
+    MOVE bf-candidate-key TO bf-other-key(BF-INDEX)
+    MOVE friendship-level TO bf-level(BF-INDEX).
+
+  Sort-Best-Friend-Table.
+    SET bf-entries-swapped TO TRUE
+    PERFORM UNTIL NOT bf-entries-swapped
+      PERFORM Sort-Best-Friend-Pass
+    END-PERFORM.
+
+  Sort-Best-Friend-Pass.
+    MOVE ZERO TO bf-sort-swapped
+    PERFORM VARYING BF-INDEX FROM 1 BY 1 UNTIL BF-INDEX > best-friend-count - 1
+      IF bf-level(BF-INDEX) < bf-level(BF-INDEX + 1)
+        PERFORM Swap-Best-Friend-Entries
+        MOVE 1 TO bf-sort-swapped
+      END-IF
+    END-PERFORM.
+
+  Swap-Best-Friend-Entries.
+    MOVE bf-other-key(BF-INDEX) TO bf-swap-key
+    MOVE bf-level(BF-INDEX)     TO bf-swap-level
+    MOVE bf-other-key(BF-INDEX + 1) TO bf-other-key(BF-INDEX)
+    MOVE bf-level(BF-INDEX + 1)     TO bf-level(BF-INDEX)
+    MOVE bf-swap-key   TO bf-other-key(BF-INDEX + 1)
+    MOVE bf-swap-level TO bf-level(BF-INDEX + 1).
+
+  Print-Best-Friend-Table.
+    IF best-friend-count = ZERO
+      DISPLAY "NO FRIENDSHIPS AT OR ABOVE LEVEL " minimum-level
+    ELSE
+      DISPLAY "BEST FRIENDS OF " temp-key " AT OR ABOVE LEVEL " minimum-level
+      PERFORM VARYING BF-INDEX FROM 1 BY 1 UNTIL BF-INDEX > best-friend-count
+        DISPLAY bf-other-key(BF-INDEX) " - " bf-level(BF-INDEX)
+      END-PERFORM
+    END-IF.
+
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Friend-List-Status
+              STATUS-FIELD BY friend-file
+              PROGRAM-TAG BY "FRIENDSHIP-EDITOR"
+              FILE-TAG BY "FRIEND-LIST".
+
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-CharacterSheet-Status
+              STATUS-FIELD BY character-file
+              PROGRAM-TAG BY "FRIENDSHIP-EDITOR"
+              FILE-TAG BY "CHARACTERSHEET".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
 
 COPY "src/main/copy/procedure/user-interface.cpy".
-COPY "src/main/copy/procedure/main-cast.cpy".
 
 *> Build: `cobc -x -o build/friendship-editor src/main/cobol/friendship-editor.cob`
