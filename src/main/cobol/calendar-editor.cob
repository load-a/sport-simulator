@@ -11,26 +11,57 @@ FILE-CONTROL.
   RECORD KEY numeric-date
   FILE STATUS IS calendar-file.
 
+  SELECT CharacterSheet ASSIGN TO "data/characters.dat"
+  ORGANIZATION IS INDEXED
+  ACCESS MODE IS DYNAMIC
+  RECORD KEY IS short-name
+  ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
+  FILE STATUS IS character-file.
+
+  SELECT Calendar-Export ASSIGN TO "data/calendar-export.csv"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS export-file.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS error-log-status.
+
+  SELECT Calendar-Restart ASSIGN TO "data/calendar-restart.dat"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS restart-file.
+
+  SELECT Schedule-Import ASSIGN TO "data/schedule-import.dat"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS schedule-import-file.
+
 DATA DIVISION.
 FILE SECTION.
 FD Calendar
   LABEL RECORDS ARE STANDARD
   DATA RECORDS ARE Calendar-Record.
 
-  01 Calendar-Record.
-    02 numeric-date.
-      03 month-number     PIC 99.
-        88 valid-month    VALUES 1 THROUGH 13.
-      03 day-number       PIC 99.
-        88 valid-day      VALUES 1 THROUGH 28.
-    02 named-date.
-      03 month-name       PIC X(9).
-      03 day-name         PIC X(8).
-    02 challenger         PIC X(20) VALUE "RANDOM".
-    02 scripted-event     PIC X(20) VALUE "NONE".
-    02 travel-option.
-      03 travel-option-1  PIC X(20).
-      03 travel-option-2  PIC X(20).
+  COPY "src/main/copy/file-description/calendar-record.cpy".
+
+FD CharacterSheet.
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Calendar-Export.
+  01 export-line PIC X(100).
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
+
+FD Calendar-Restart.
+  01 Restart-Record.
+    02 restart-year  PIC 9(4).
+    02 restart-month PIC 99.
+    02 restart-day   PIC 99.
+
+FD Schedule-Import.
+  01 Schedule-Import-Record.
+    02 si-month      PIC 99.
+    02 si-day        PIC 99.
+    02 si-challenger PIC X(20).
 
 WORKING-STORAGE SECTION.
   78 ACT-CLEAR    VALUE "CLEAR-EVENT".
@@ -38,11 +69,45 @@ WORKING-STORAGE SECTION.
   78 ACT-RESET    VALUE "RESET-FILE".
   78 ACT-QUIT     VALUE "QUIT".
   78 ACT-LIST     VALUE "LIST-EVENTS".
-  78 MENU-LENGTH  VALUE 5.
+  78 ACT-SCHEDULE  VALUE "MONTH-SCHEDULE".
+  78 ACT-BIRTHDAYS VALUE "TODAYS-BIRTHDAYS".
+  78 ACT-EXPORT    VALUE "EXPORT-CSV".
+  78 ACT-IMPORT    VALUE "IMPORT-SCHEDULE".
+  78 ACT-PICK      VALUE "PICK-TRAVEL".
+  78 MENU-LENGTH  VALUE 10.
 
   01 calendar-file PIC 99 VALUE ZEROS.
     88 end-of-file VALUE 10.
 
+  01 character-file PIC 99 VALUE ZEROS.
+    88 end-of-character-file VALUE 10.
+
+  01 export-file PIC 99 VALUE ZEROS.
+
+  01 schedule-import-file PIC 99 VALUE ZEROS.
+    88 end-of-schedule-import VALUE 10.
+
+  01 import-season-year    PIC 9(4).
+  01 import-applied-count  PIC 9(5) VALUE ZERO.
+  01 import-skipped-count  PIC 9(5) VALUE ZERO.
+
+  01 challenger-lookup       PIC X(20).
+  01 challenger-match-count  PIC 9(3) VALUE ZERO.
+
+  01 travel-choice PIC 9 VALUE ZERO.
+
+  01 error-log-status PIC 99.
+
+  01 restart-file PIC 99 VALUE ZEROS.
+  01 checkpoint-found PIC 9 VALUE ZERO.
+    88 checkpoint-was-found VALUE 1.
+  01 days-since-checkpoint PIC 99 VALUE ZERO.
+  01 checkpoint-interval PIC 99 VALUE 28.
+
+  01 birthday-month PIC 99.
+  01 birthday-day   PIC 99.
+  01 birthday-found-count PIC 99 VALUE ZERO.
+
   01 Weekday-Table.
     02 Weekday-Entry OCCURS 7 TIMES INDEXED BY WEEKDAY-INDEX.
       03 weekday PIC X(8).
@@ -51,6 +116,13 @@ WORKING-STORAGE SECTION.
     02 Month-Entry OCCURS 13 TIMES INDEXED BY MONTH-INDEX.
       03 month PIC X(9).
 
+  01 Fortune-Table.
+    02 Fortune-Entry OCCURS 8 TIMES INDEXED BY FORTUNE-INDEX.
+      03 fortune-text PIC X(20).
+  01 fortune-count PIC 9 VALUE 8.
+  01 fortune-remainder PIC 9.
+  01 fortune-ignore-quotient PIC 99.
+
   01 Menu-Table.
     02 Menu-Entry OCCURS MENU-LENGTH TIMES INDEXED BY MENU-INDEX.
       03 menu-key PIC X.
@@ -64,6 +136,27 @@ WORKING-STORAGE SECTION.
   01 day-name-index PIC 9 VALUE 1.
   01 ignore-quotient PIC 9.
   01 creation-id PIC 9999 VALUE ZEROS.
+  01 season-year PIC 9(4) VALUE ZEROS.
+
+  01 report-year  PIC 9(4).
+  01 report-month PIC 99.
+  01 schedule-week PIC 9.
+
+  01 Schedule-Day-Table.
+    02 Schedule-Day-Entry OCCURS 28 TIMES INDEXED BY SCHEDULE-INDEX.
+      03 sch-day-found PIC 9 VALUE ZERO.
+        88 sch-day-was-found VALUE 1.
+      03 sch-challenger   PIC X(20).
+      03 sch-travel-1     PIC X(20).
+      03 sch-travel-2     PIC X(20).
+
+  01 Week-Row.
+    02 Week-Row-Cell OCCURS 7 TIMES.
+      03 wr-day    PIC ZZ.
+      03 FILLER    PIC X(3) VALUE SPACES.
+  01 week-column PIC 9.
+  01 week-first-day PIC 99.
+  01 week-day-number PIC 99.
 
 COPY "src/main/copy/working-storage/user-interface-data.cpy".
 
@@ -93,12 +186,27 @@ Initialize-Tables.
   MOVE "JADE"       TO MONTH(12)
   MOVE "ISEMBER"    TO MONTH(13)
 
+  SET FORTUNE-INDEX TO 1
+  MOVE "A RIVAL WILL SURPRISE YOU" TO FORTUNE-TEXT(1)
+  MOVE "GOOD LUCK ON THE FIELD"    TO FORTUNE-TEXT(2)
+  MOVE "AN OLD FRIEND RETURNS"     TO FORTUNE-TEXT(3)
+  MOVE "REST WELL TONIGHT"         TO FORTUNE-TEXT(4)
+  MOVE "WATCH THE WEATHER"         TO FORTUNE-TEXT(5)
+  MOVE "A TRADE OFFER IS COMING"   TO FORTUNE-TEXT(6)
+  MOVE "TRAIN HARDER THIS WEEK"    TO FORTUNE-TEXT(7)
+  MOVE "FORTUNE FAVORS THE BOLD"   TO FORTUNE-TEXT(8)
+
   SET MENU-INDEX TO 1
   MOVE "E" TO menu-key(1) MOVE ACT-EDIT   TO menu-action(1)
   MOVE "C" TO menu-key(2) MOVE ACT-CLEAR  TO menu-action(2)
   MOVE "R" TO menu-key(3) MOVE ACT-RESET  TO menu-action(3)
   MOVE "Q" TO menu-key(4) MOVE ACT-QUIT   TO menu-action(4)
-  MOVE "L" TO menu-key(5) MOVE ACT-LIST   TO menu-action(5).
+  MOVE "L" TO menu-key(5) MOVE ACT-LIST   TO menu-action(5)
+  MOVE "M" TO menu-key(6) MOVE ACT-SCHEDULE   TO menu-action(6)
+  MOVE "T" TO menu-key(7) MOVE ACT-BIRTHDAYS  TO menu-action(7)
+  MOVE "X" TO menu-key(8) MOVE ACT-EXPORT     TO menu-action(8)
+  MOVE "I" TO menu-key(9) MOVE ACT-IMPORT     TO menu-action(9)
+  MOVE "P" TO menu-key(10) MOVE ACT-PICK      TO menu-action(10).
 
 Initialize-Calendar-Record.
   PERFORM Calculate-Weekday-Index.
@@ -109,7 +217,7 @@ Main-Logic.
     PERFORM Calendar-Menu
     PERFORM Calendar-Function
   END-PERFORM
-STOP RUN.
+GOBACK.
 
 Calendar-Menu.
   PERFORM VARYING MENU-INDEX FROM 1 BY 1 UNTIL MENU-INDEX > MENU-LENGTH
@@ -129,14 +237,20 @@ Calendar-Function.
         WHEN ACT-EDIT   PERFORM Edit-Event
         WHEN ACT-CLEAR  PERFORM Clear-Event
         WHEN ACT-RESET  PERFORM Reset-Calendar
-        WHEN ACT-QUIT   SET quit-mode TO TRUE
-        WHEN ACT-LIST   PERFORM List-Events
+        WHEN ACT-QUIT      SET quit-mode TO TRUE
+        WHEN ACT-LIST      PERFORM List-Events
+        WHEN ACT-SCHEDULE  PERFORM Month-Schedule-Report
+        WHEN ACT-BIRTHDAYS PERFORM Todays-Birthdays
+        WHEN ACT-EXPORT    PERFORM Export-Calendar-CSV
+        WHEN ACT-IMPORT    PERFORM Import-Season-Schedule
+        WHEN ACT-PICK      PERFORM Pick-Travel-Option
       END-EVALUATE
   END-SEARCH.
 
 ACTION SECTION.
   List-Events.
     OPEN INPUT Calendar
+      PERFORM Check-Calendar-Status
       MOVE LOW-VALUE TO numeric-date
       START Calendar KEY >= numeric-date
         INVALID KEY DISPLAY "NO EVENTS FOUND"
@@ -151,11 +265,90 @@ ACTION SECTION.
       END-START
     CLOSE Calendar.
 
+  Export-Calendar-CSV.
+    MOVE ZERO TO calendar-file
+    OPEN OUTPUT Calendar-Export
+    OPEN INPUT Calendar
+      PERFORM Check-Calendar-Status
+      MOVE LOW-VALUE TO numeric-date
+      START Calendar KEY >= numeric-date
+        INVALID KEY DISPLAY "NO EVENTS FOUND"
+        NOT INVALID KEY
+          PERFORM UNTIL end-of-file
+            READ Calendar NEXT RECORD
+              AT END SET end-of-file TO TRUE
+              NOT AT END
+                PERFORM Write-Calendar-CSV-Line
+            END-READ
+          END-PERFORM
+      END-START
+    CLOSE Calendar
+    CLOSE Calendar-Export
+
+    DISPLAY "EXPORTED CALENDAR TO data/calendar-export.csv".
+
+  Write-Calendar-CSV-Line.
+    STRING
+      year-number                     DELIMITED BY SIZE ","
+      month-number                    DELIMITED BY SIZE ","
+      day-number                      DELIMITED BY SIZE ","
+      FUNCTION TRIM(month-name)       DELIMITED BY SIZE ","
+      FUNCTION TRIM(day-name)         DELIMITED BY SIZE ","
+      FUNCTION TRIM(challenger)       DELIMITED BY SIZE ","
+      FUNCTION TRIM(scripted-event)   DELIMITED BY SIZE ","
+      FUNCTION TRIM(fortune)          DELIMITED BY SIZE ","
+      FUNCTION TRIM(travel-option-1)  DELIMITED BY SIZE ","
+      FUNCTION TRIM(travel-option-2)  DELIMITED BY SIZE
+      INTO export-line
+    WRITE export-line.
+
+  Import-Season-Schedule.
+    MOVE "ENTER SEASON YEAR" TO ui-prompt
+    PERFORM UI-Ask-Number
+    MOVE ui-number TO import-season-year
+
+    MOVE ZERO TO schedule-import-file
+    MOVE ZERO TO import-applied-count
+    MOVE ZERO TO import-skipped-count
+
+    OPEN INPUT Schedule-Import
+      PERFORM Check-Schedule-Import-Status
+    OPEN I-O Calendar
+      PERFORM Check-Calendar-Status
+      PERFORM UNTIL end-of-schedule-import
+        READ Schedule-Import
+          AT END SET end-of-schedule-import TO TRUE
+          NOT AT END PERFORM Apply-Schedule-Import-Row
+        END-READ
+      END-PERFORM
+    CLOSE Calendar
+    CLOSE Schedule-Import
+
+    DISPLAY "SCHEDULE IMPORT COMPLETE: " import-applied-count " APPLIED, "
+        import-skipped-count " SKIPPED".
+
+  Apply-Schedule-Import-Row.
+    MOVE import-season-year TO year-number
+    MOVE si-month           TO month-number
+    MOVE si-day             TO day-number
+
+    READ Calendar KEY IS numeric-date
+      INVALID KEY
+        DISPLAY "NO CALENDAR RECORD FOR " si-month "/" si-day
+            ", SKIPPING"
+        ADD 1 TO import-skipped-count
+      NOT INVALID KEY
+        MOVE si-challenger TO challenger
+        REWRITE Calendar-Record
+        ADD 1 TO import-applied-count
+    END-READ.
+
   Display-Calendar-Record.
-    DISPLAY month-number "/" day-number
-    DISPLAY day-name " " month-name " " day-number
+    DISPLAY month-number "/" day-number "/" year-number
+    DISPLAY day-name " " month-name " " day-number ", " year-number
     DISPLAY "CHALLENGER: " challenger
     DISPLAY "SCRIPTED EVENT: " scripted-event
+    DISPLAY "FORTUNE: " fortune
 
     IF day-number = 1
       DISPLAY "OPTION A: " travel-option-1
@@ -163,6 +356,187 @@ ACTION SECTION.
     END-IF
     DISPLAY "---".
 
+  Todays-Birthdays.
+    MOVE "ENTER MONTH" TO ui-prompt
+    PERFORM UI-Ask-Number
+    MOVE ui-number TO birthday-month
+
+    MOVE "ENTER DAY" TO ui-prompt
+    PERFORM UI-Ask-Number
+    MOVE ui-number TO birthday-day
+
+    MOVE ZERO TO birthday-found-count
+    MOVE ZERO TO character-file
+
+    OPEN INPUT CharacterSheet
+      PERFORM Check-CharacterSheet-Status
+      PERFORM UNTIL end-of-character-file
+        READ CharacterSheet NEXT RECORD
+          AT END SET end-of-character-file TO TRUE
+          NOT AT END
+            PERFORM Check-Birthday-Match
+        END-READ
+      END-PERFORM
+    CLOSE CharacterSheet
+
+    IF birthday-found-count = ZERO
+      DISPLAY "NO BIRTHDAYS TODAY"
+    END-IF.
+
+  Check-Birthday-Match.
+    IF birth-month = birthday-month AND birth-day = birthday-day
+      DISPLAY "HAPPY BIRTHDAY, " long-name
+      ADD 1 TO birthday-found-count
+    END-IF.
+
+  Resolve-Challenger-Roster.
+    MOVE challenger TO challenger-lookup
+    MOVE ZERO TO challenger-match-count
+
+    PERFORM Resolve-Challenger-By-Original-Team
+    IF challenger-match-count = ZERO
+      PERFORM Resolve-Challenger-By-Current-Team
+    END-IF
+
+    IF challenger-match-count = ZERO
+      DISPLAY "CHALLENGER '" FUNCTION TRIM(challenger-lookup)
+        "' DOES NOT MATCH A KNOWN TEAM; TREATED AS FREE TEXT."
+    ELSE
+      DISPLAY "OPPOSING ROSTER AUTO-POPULATED FOR '"
+        FUNCTION TRIM(challenger-lookup) "' ("
+        challenger-match-count " CHARACTER(S))."
+    END-IF.
+
+  Resolve-Challenger-By-Original-Team.
+    MOVE ZERO TO character-file
+    OPEN INPUT CharacterSheet
+      PERFORM Check-CharacterSheet-Status
+      MOVE challenger-lookup TO original-team
+      START CharacterSheet KEY >= original-team
+        INVALID KEY
+          SET end-of-character-file TO TRUE
+        NOT INVALID KEY
+          PERFORM UNTIL end-of-character-file
+            READ CharacterSheet NEXT RECORD
+              AT END
+                SET end-of-character-file TO TRUE
+              NOT AT END
+                IF original-team = challenger-lookup
+                  DISPLAY "  " short-name " - " long-name
+                    " (ORIGINAL TEAM: " FUNCTION TRIM(original-team) ")"
+                  ADD 1 TO challenger-match-count
+                ELSE
+                  SET end-of-character-file TO TRUE
+                END-IF
+            END-READ
+          END-PERFORM
+      END-START
+    CLOSE CharacterSheet.
+
+  Resolve-Challenger-By-Current-Team.
+    MOVE ZERO TO character-file
+    OPEN INPUT CharacterSheet
+      PERFORM Check-CharacterSheet-Status
+      MOVE LOW-VALUE TO short-name
+      START CharacterSheet KEY >= short-name
+        INVALID KEY
+          CONTINUE
+        NOT INVALID KEY
+          PERFORM UNTIL end-of-character-file
+            READ CharacterSheet NEXT RECORD
+              AT END
+                SET end-of-character-file TO TRUE
+              NOT AT END
+                IF team = challenger-lookup
+                  DISPLAY "  " short-name " - " long-name
+                    " (CURRENT TEAM: " FUNCTION TRIM(team) ")"
+                  ADD 1 TO challenger-match-count
+                END-IF
+            END-READ
+          END-PERFORM
+      END-START
+    CLOSE CharacterSheet.
+
+  Month-Schedule-Report.
+    MOVE "ENTER YEAR" TO ui-prompt
+    PERFORM UI-Ask-Number
+    MOVE ui-number TO report-year
+
+    MOVE "ENTER MONTH" TO ui-prompt
+    PERFORM UI-Ask-Number
+    MOVE ui-number TO report-month
+
+    IF NOT valid-month
+      DISPLAY "INVALID MONTH"
+      EXIT PARAGRAPH
+    END-IF
+
+    PERFORM Clear-Schedule-Table
+    PERFORM Load-Month-Schedule
+    PERFORM Print-Month-Schedule-Grid.
+
+  Clear-Schedule-Table.
+    PERFORM VARYING SCHEDULE-INDEX FROM 1 BY 1 UNTIL SCHEDULE-INDEX > 28
+      MOVE ZERO TO sch-day-found(SCHEDULE-INDEX)
+    END-PERFORM.
+
+  Load-Month-Schedule.
+    OPEN INPUT Calendar
+      PERFORM Check-Calendar-Status
+      MOVE report-year  TO year-number
+      MOVE report-month TO month-number
+      MOVE 1             TO day-number
+      START Calendar KEY >= numeric-date
+        INVALID KEY DISPLAY "NO SCHEDULE FOUND FOR THAT MONTH"
+        NOT INVALID KEY
+          PERFORM UNTIL end-of-file
+                     OR year-number NOT = report-year
+                     OR month-number NOT = report-month
+            READ Calendar NEXT RECORD
+              AT END SET end-of-file TO TRUE
+              NOT AT END
+                PERFORM Store-Schedule-Day
+            END-READ
+          END-PERFORM
+      END-START
+    CLOSE Calendar.
+
+  Store-Schedule-Day.
+    SET SCHEDULE-INDEX TO day-number
+    SET sch-day-was-found(SCHEDULE-INDEX) TO TRUE
+    MOVE challenger      TO sch-challenger(SCHEDULE-INDEX)
+    MOVE travel-option-1 TO sch-travel-1(SCHEDULE-INDEX)
+    MOVE travel-option-2 TO sch-travel-2(SCHEDULE-INDEX).
+
+  Print-Month-Schedule-Grid.
+    DISPLAY "=== " MONTH(report-month) " SCHEDULE, YEAR " report-year " ===".
+    PERFORM Print-Weekday-Header
+    PERFORM Print-Schedule-Week VARYING schedule-week FROM 1 BY 1 UNTIL schedule-week > 4.
+
+  Print-Weekday-Header.
+    PERFORM VARYING WEEKDAY-INDEX FROM 1 BY 1 UNTIL WEEKDAY-INDEX > 7
+      DISPLAY WEEKDAY(WEEKDAY-INDEX) " " WITH NO ADVANCING
+    END-PERFORM
+    DISPLAY " ".
+
+  Print-Schedule-Week.
+    COMPUTE week-first-day = (schedule-week - 1) * 7 + 1
+    PERFORM VARYING week-column FROM 1 BY 1 UNTIL week-column > 7
+      COMPUTE week-day-number = week-first-day + week-column - 1
+      SET SCHEDULE-INDEX TO week-day-number
+      IF sch-day-was-found(SCHEDULE-INDEX)
+        MOVE week-day-number TO wr-day(week-column)
+      ELSE
+        MOVE ZERO TO wr-day(week-column)
+      END-IF
+    END-PERFORM
+    DISPLAY Week-Row
+
+    IF week-first-day = 1 AND sch-day-was-found(1)
+      DISPLAY "  DAY 1: CHALLENGER=" sch-challenger(1)
+          " OPTIONS: " sch-travel-1(1) " / " sch-travel-2(1)
+    END-IF.
+
   Edit-Event.
     PERFORM UNTIL ui-exited
       PERFORM Get-Date
@@ -173,6 +547,7 @@ ACTION SECTION.
       END-IF
 
       OPEN INPUT Calendar
+        PERFORM Check-Calendar-Status
         READ Calendar KEY IS numeric-date
         INVALID KEY DISPLAY "INVARIANT VIOLATION: INVALID KEY FOR EDIT EVENT."
         NOT INVALID KEY DISPLAY SPACES
@@ -184,6 +559,7 @@ ACTION SECTION.
       PERFORM UI-Ask-Normalized
       IF NOT ui-empty-answer
         MOVE ui-response TO challenger
+        PERFORM Resolve-Challenger-Roster
       END-IF
 
       IF day-number = 1
@@ -214,6 +590,7 @@ ACTION SECTION.
 
       IF ui-confirmed
         OPEN I-O Calendar
+          PERFORM Check-Calendar-Status
           REWRITE Calendar-Record
         CLOSE Calendar
       END-IF
@@ -238,31 +615,155 @@ ACTION SECTION.
 
     DISPLAY "CLEARING EVENT ON: " month-number "/" day-number
     OPEN I-O Calendar
+      PERFORM Check-Calendar-Status
       REWRITE Calendar-Record
     CLOSE Calendar.
 
-  Reset-Calendar.
-    MOVE "ARE YOU SURE YOU WANT TO RESET THE CALENDAR" TO ui-prompt
-    PERFORM Ui-Confirm
+  Pick-Travel-Option.
+    PERFORM Get-Date
 
-    IF ui-denied
+    IF invalid-mode
+      DISPLAY "INVALID DATE."
       EXIT PARAGRAPH
     END-IF
 
-    DISPLAY "RESETTING CALENDAR..."
+    IF day-number NOT = 1
+      DISPLAY "TRAVEL OPTIONS ONLY APPLY ON DAY 1 OF THE MONTH."
+      EXIT PARAGRAPH
+    END-IF
 
-    OPEN OUTPUT Calendar
-      MOVE 0101 to numeric-date
+    OPEN I-O Calendar
+      PERFORM Check-Calendar-Status
+      READ Calendar KEY IS numeric-date
+        INVALID KEY
+          DISPLAY "INVARIANT VIOLATION: INVALID KEY FOR PICK TRAVEL OPTION."
+        NOT INVALID KEY
+          IF travel-option-1 = SPACES AND travel-option-2 = SPACES
+            DISPLAY "NO TRAVEL OPTIONS SET FOR THIS DATE."
+          ELSE
+            DISPLAY "OPTION A: " travel-option-1
+            DISPLAY "OPTION B: " travel-option-2
+            MOVE "PICK [A] OR [B]" TO ui-prompt
+            PERFORM UI-Ask-Normalized
+
+            EVALUATE ui-head
+              WHEN "A"
+                SET travel-picked-option-1 TO TRUE
+                MOVE 1 TO travel-choice
+                REWRITE Calendar-Record
+                PERFORM Apply-Travel-Consequence
+              WHEN "B"
+                SET travel-picked-option-2 TO TRUE
+                MOVE 2 TO travel-choice
+                REWRITE Calendar-Record
+                PERFORM Apply-Travel-Consequence
+              WHEN OTHER
+                DISPLAY "INVALID CHOICE. TRAVEL OPTION NOT RECORDED."
+            END-EVALUATE
+          END-IF
+      END-READ
+    CLOSE Calendar.
 
-      PERFORM UNTIL numeric-date = 1328
-        PERFORM Generate-Calendar-Record
-        WRITE Calendar-Record
-        PERFORM Increment-Day
-      END-PERFORM
+  Apply-Travel-Consequence.
+    ADD 1 TO day-number
 
+    READ Calendar KEY IS numeric-date
+      INVALID KEY
+        DISPLAY "NO FOLLOW-UP DAY RECORD FOUND; TRAVEL CONSEQUENCE SKIPPED"
+      NOT INVALID KEY
+        IF travel-choice = 1
+          MOVE "TRAVEL A OUTCOME" TO scripted-event
+        ELSE
+          MOVE "TRAVEL B OUTCOME" TO scripted-event
+        END-IF
+        REWRITE Calendar-Record
+    END-READ.
+
+  Reset-Calendar.
+    PERFORM Check-For-Reset-Checkpoint
+
+    IF checkpoint-was-found
+      DISPLAY "FOUND INCOMPLETE RESET CHECKPOINT AT " restart-year
+          "/" restart-month "/" restart-day
+      MOVE "RESUME FROM CHECKPOINT" TO ui-prompt
+      PERFORM Ui-Confirm
+    ELSE
+      SET ui-denied TO TRUE
+    END-IF
+
+    IF ui-confirmed AND checkpoint-was-found
+      MOVE restart-year  TO season-year year-number
+      MOVE restart-month TO month-number
+      MOVE restart-day   TO day-number
+      PERFORM Increment-Day
+      OPEN I-O Calendar
+      PERFORM Check-Calendar-Status
+    ELSE
+      MOVE "ARE YOU SURE YOU WANT TO RESET THE CALENDAR" TO ui-prompt
+      PERFORM Ui-Confirm
+
+      IF ui-denied
+        EXIT PARAGRAPH
+      END-IF
+
+      MOVE "ENTER SEASON YEAR" TO ui-prompt
+      PERFORM UI-Ask-Number
+      MOVE ui-number TO season-year
+
+      MOVE season-year TO year-number
+      MOVE 1 TO month-number
+      MOVE 1 TO day-number
+      PERFORM Calculate-Weekday-Index
+
+      OPEN I-O Calendar
+      IF calendar-file = 35
+        OPEN OUTPUT Calendar
+      END-IF
+      PERFORM Check-Calendar-Status
+    END-IF
+
+    DISPLAY "RESETTING CALENDAR FOR YEAR " season-year "..."
+    MOVE ZERO TO days-since-checkpoint
+
+    PERFORM UNTIL month-number = 13 AND day-number = 28
       PERFORM Generate-Calendar-Record
       WRITE Calendar-Record
-    CLOSE Calendar.
+      PERFORM Advance-Checkpoint
+      PERFORM Increment-Day
+    END-PERFORM
+
+    PERFORM Generate-Calendar-Record
+    WRITE Calendar-Record
+    CLOSE Calendar
+
+    PERFORM Clear-Reset-Checkpoint.
+
+  Check-For-Reset-Checkpoint.
+    MOVE ZERO TO checkpoint-found
+    OPEN INPUT Calendar-Restart
+      READ Calendar-Restart
+        AT END CONTINUE
+        NOT AT END SET checkpoint-was-found TO TRUE
+      END-READ
+    CLOSE Calendar-Restart.
+
+  Advance-Checkpoint.
+    ADD 1 TO days-since-checkpoint
+    IF days-since-checkpoint >= checkpoint-interval
+      MOVE ZERO TO days-since-checkpoint
+      MOVE year-number  TO restart-year
+      MOVE month-number TO restart-month
+      MOVE day-number   TO restart-day
+      OPEN OUTPUT Calendar-Restart
+        WRITE Restart-Record
+      CLOSE Calendar-Restart
+      DISPLAY "CHECKPOINTED RESET AT " year-number "/" month-number
+          "/" day-number
+    END-IF.
+
+  Clear-Reset-Checkpoint.
+    OPEN OUTPUT Calendar-Restart
+    CLOSE Calendar-Restart.
 
   Generate-Calendar-Record.
     MOVE MONTH(month-number) TO month-name
@@ -282,7 +783,16 @@ ACTION SECTION.
       MOVE "TRAVEL" TO scripted-event
     ELSE
       MOVE "NONE" TO scripted-event
-    END-IF.
+    END-IF
+
+    PERFORM Assign-Fortune.
+
+  Assign-Fortune.
+    DIVIDE day-number BY fortune-count
+      GIVING fortune-ignore-quotient REMAINDER fortune-remainder
+    SET FORTUNE-INDEX TO fortune-remainder
+    SET FORTUNE-INDEX UP BY 1
+    MOVE FORTUNE-TEXT(FORTUNE-INDEX) TO fortune.
 
 DATE-MANAGEMENT SECTION.
   Calculate-Weekday-Index.
@@ -310,6 +820,10 @@ DATE-MANAGEMENT SECTION.
 
 CALENDAR-INTERFACE-SECTION.
   Get-Date.
+    MOVE "ENTER YEAR" TO ui-prompt
+    PERFORM UI-Ask-Number
+    MOVE ui-number TO year-number
+
     MOVE "ENTER MONTH" TO ui-prompt
     PERFORM UI-Ask-Number
     MOVE ui-number TO month-number
@@ -321,6 +835,11 @@ CALENDAR-INTERFACE-SECTION.
     PERFORM Validate-Input-Date.
 
   Validate-Input-Date.
+    IF year-number = ZERO
+      DISPLAY "INVALID YEAR"
+      SET invalid-mode TO TRUE
+    END-IF
+
     IF NOT valid-day
       DISPLAY "INVALID DAY"
       SET invalid-mode TO TRUE
@@ -331,6 +850,27 @@ CALENDAR-INTERFACE-SECTION.
       SET invalid-mode TO TRUE
     END-IF.
 
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Calendar-Status
+              STATUS-FIELD BY calendar-file
+              PROGRAM-TAG BY "CALENDAR-EDITOR"
+              FILE-TAG BY "CALENDAR".
+
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-CharacterSheet-Status
+              STATUS-FIELD BY character-file
+              PROGRAM-TAG BY "CALENDAR-EDITOR"
+              FILE-TAG BY "CHARACTERSHEET".
+
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Schedule-Import-Status
+              STATUS-FIELD BY schedule-import-file
+              PROGRAM-TAG BY "CALENDAR-EDITOR"
+              FILE-TAG BY "SCHEDULE-IMPORT".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
+
 COPYBOOK SECTION.
   COPY "src/main/copy/procedure/user-interface.cpy".
 
