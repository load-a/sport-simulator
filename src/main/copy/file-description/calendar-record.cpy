@@ -0,0 +1,20 @@
+01 Calendar-Record.
+  02 numeric-date.
+    03 year-number      PIC 9(4).
+    03 month-number     PIC 99.
+      88 valid-month    VALUES 1 THROUGH 13.
+    03 day-number       PIC 99.
+      88 valid-day      VALUES 1 THROUGH 28.
+  02 named-date.
+    03 month-name       PIC X(9).
+    03 day-name         PIC X(8).
+  02 challenger         PIC X(20) VALUE "RANDOM".
+  02 scripted-event     PIC X(20) VALUE "NONE".
+  02 fortune            PIC X(20) VALUE "NONE".
+  02 travel-option.
+    03 travel-option-1  PIC X(20).
+    03 travel-option-2  PIC X(20).
+    03 travel-picked    PIC 9 VALUE ZERO.
+      88 travel-not-picked      VALUE 0.
+      88 travel-picked-option-1 VALUE 1.
+      88 travel-picked-option-2 VALUE 2.
