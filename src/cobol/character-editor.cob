@@ -8,23 +8,89 @@ FILE-CONTROL.
   ORGANIZATION IS INDEXED
   ACCESS MODE IS DYNAMIC
   RECORD KEY IS short-name
+  ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
   FILE STATUS IS File-Status.
 
+  SELECT Character-Audit ASSIGN TO "data/character-audit.dat"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS audit-file.
+
+  SELECT Friend-List ASSIGN TO "data/friend-list.dat"
+  ORGANIZATION IS INDEXED
+  ACCESS MODE IS DYNAMIC
+  RECORD KEY pairing
+  FILE STATUS IS friend-list-status.
+
+  SELECT Transfer-Log ASSIGN TO "data/transfer-log.dat"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS transfer-log-status.
+
+  SELECT Template-Export ASSIGN TO "data/character-template.csv"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS template-export-status.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS error-log-status.
+
+  SELECT Characters-Lock ASSIGN TO "data/characters.dat.lock"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS Lock-Status.
+
 DATA DIVISION.
 FILE SECTION.
 FD Character-Sheet.
   COPY "src/copy/file-description/character-record.cpy".
 
+FD Characters-Lock.
+  01 lock-line PIC X(40).
+
+FD Character-Audit.
+  COPY "src/copy/file-description/character-audit-record.cpy".
+
+FD Friend-List.
+  COPY "src/copy/file-description/friend-record.cpy".
+
+FD Transfer-Log.
+  COPY "src/copy/file-description/transfer-log-record.cpy".
+
+FD Template-Export.
+  01 template-export-line PIC X(500).
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
+
 WORKING-STORAGE SECTION.
   COPY "src/copy/working-storage/user-interface-data.cpy".
 
+  01 Lock-Status PIC 99.
+  01 characters-lock-flag PIC 9 VALUE ZERO.
+    88 characters-lock-denied VALUE 1.
+
+  01 gender-vocab-count PIC 99 VALUE ZERO.
+  01 Gender-Vocab-Table.
+    02 Gender-Vocab-Entry OCCURS 1 TO 30 TIMES
+                           DEPENDING ON gender-vocab-count
+                           INDEXED BY GV-INDEX.
+      03 gender-vocab-value PIC X(10).
+
+  01 race-vocab-count PIC 99 VALUE ZERO.
+  01 Race-Vocab-Table.
+    02 Race-Vocab-Entry   OCCURS 1 TO 30 TIMES
+                           DEPENDING ON race-vocab-count
+                           INDEXED BY RV-INDEX.
+      03 race-vocab-value   PIC X(20).
+
   01 Mode-Status PIC 9 VALUE ZERO.
-    88 decide-mode VALUE 0.
-    88 create-mode VALUE 1.
-    88 edit-mode   VALUE 2.
-    88 delete-mode VALUE 3.
-    88 list-mode   VALUE 4.
-    88 quit-mode   VALUE 9.
+    88 decide-mode   VALUE 0.
+    88 create-mode   VALUE 1.
+    88 edit-mode     VALUE 2.
+    88 delete-mode   VALUE 3.
+    88 list-mode     VALUE 4.
+    88 rename-mode   VALUE 5.
+    88 search-mode   VALUE 6.
+    88 template-mode VALUE 7.
+    88 quit-mode     VALUE 9.
 
   01 Character-Status PIC 9 VALUE ZEROS.
     88 invalid-character  VALUE 0.
@@ -33,21 +99,90 @@ WORKING-STORAGE SECTION.
 
   01 Field-Table.
     02 field-buffer     PIC X(10).
-    02 Field-Entry      OCCURS 23 TIMES INDEXED BY F-IX.
+    02 Field-Entry      OCCURS 30 TIMES INDEXED BY F-IX.
       03 field-label    PIC X(10).
       03 feild-default  PIC X(15).
       03 field-code     PIC X(15).
-    02 field-length     PIC 99 VALUE 23.
+    02 field-length     PIC 99 VALUE 30.
+
+  01 height-input-number PIC 999.
+
+  01 field-text-value  PIC X(80).
+  01 field-text-before PIC X(80).
+
+  01 previous-character-record PIC X(270) VALUE SPACES.
 
   01 File-Status    PIC 99.
     88 end-of-file  VALUE 10.
 
+  01 audit-file PIC 99.
+
+  01 transfer-log-status PIC 99.
+  01 transfer-from-team  PIC X(20).
+  01 transfer-to-team    PIC X(20).
+
+  01 template-export-status PIC 99.
+
+  01 error-log-status PIC 99.
+
+  01 friend-list-status PIC 99.
+    88 end-of-friend-list VALUE 10.
+
+  01 rename-old-key        PIC X(10).
+  01 rename-new-key        PIC X(10).
+  01 rename-temp-key       PIC X(10).
+  01 rename-fr-relationship PIC X(20).
+  01 rename-fr-level       PIC 999.
+  01 rename-status PIC 9 VALUE ZERO.
+    88 rename-succeeded VALUE 1.
+
+  01 range-check PIC 9 VALUE ZERO.
+    88 value-in-range VALUE 1.
+
+  01 search-text       PIC X(21).
+  01 upper-long-name    PIC X(21).
+  01 match-count        PIC 9(3).
+
+  01 list-filter-type  PIC 9 VALUE ZERO.
+  01 list-filter-value PIC X(20).
+  01 list-filter-status PIC 9 VALUE ZERO.
+    88 list-filter-matches VALUE 1.
+
+  01 page-size           PIC 99 VALUE 20.
+  01 page-line-count     PIC 99 VALUE ZERO.
+  01 page-pause-response PIC X.
+
+  01 List-Sort-Table.
+    02 List-Sort-Entry OCCURS 500 TIMES INDEXED BY LS-INDEX.
+      03 ls-short-name  PIC X(10).
+      03 ls-level       PIC 9.
+      03 ls-experience  PIC 999.
+      03 ls-long-name   PIC X(21).
+  01 list-sort-count PIC 9(4) VALUE ZERO.
+
+  01 list-sort-type PIC 9 VALUE ZERO.
+    88 sort-by-name       VALUE 0.
+    88 sort-by-level      VALUE 1.
+    88 sort-by-experience VALUE 2.
+
+  01 list-sort-swapped PIC 9 VALUE ZERO.
+    88 list-sort-entries-swapped VALUE 1.
+
+  01 list-sort-swap-needed-flag PIC 9 VALUE ZERO.
+    88 list-sort-swap-needed VALUE 1.
+
+  01 ls-swap-short-name PIC X(10).
+  01 ls-swap-level      PIC 9.
+  01 ls-swap-experience PIC 999.
+  01 ls-swap-long-name  PIC X(21).
+
 PROCEDURE DIVISION.
   PERFORM Initialize-Table.
+  PERFORM Initialize-Vocab-Tables.
 
   Main-Logic.
     PERFORM Main-Loop UNTIL ui-denied.
-  STOP RUN.
+  GOBACK.
 
   Main-Loop.
     PERFORM UNTIL quit-mode
@@ -56,9 +191,9 @@ PROCEDURE DIVISION.
     END-PERFORM.
 
   Get-Mode.
-    MOVE "[C]REATE, [E]DIT, [L]IST, [D]ELETE or [Q]UIT" TO ui-prompt
+    MOVE "[C]REATE, [E]DIT, [L]IST, [D]ELETE, [R]ENAME, [S]EARCH, [T]EMPLATE or [Q]UIT" TO ui-prompt
     PERFORM UI-Ask
-    PERFORM UI-Normalize-Answer
+    PERFORM UI-Normalize-Response
 
     EVALUATE ui-answer(1:1)
       WHEN "C"
@@ -69,6 +204,12 @@ PROCEDURE DIVISION.
         SET list-mode TO TRUE
       WHEN "D"
         SET delete-mode TO TRUE
+      WHEN "R"
+        SET rename-mode TO TRUE
+      WHEN "S"
+        SET search-mode TO TRUE
+      WHEN "T"
+        SET template-mode TO TRUE
       WHEN "Q"
         SET quit-mode TO TRUE
       WHEN OTHER
@@ -85,6 +226,12 @@ PROCEDURE DIVISION.
       PERFORM Try-Delete-Character UNTIL ui-denied
     WHEN 4
       PERFORM List-Characters
+    WHEN 5
+      PERFORM Try-Rename-Character UNTIL ui-denied
+    WHEN 6
+      PERFORM Search-By-Long-Name
+    WHEN 7
+      PERFORM Generate-CSV-Template
     WHEN 9
       DISPLAY "EXITING..."
       EXIT PARAGRAPH
@@ -124,8 +271,10 @@ PROCEDURE DIVISION.
     ELSE IF existing-character
       DISPLAY "EDITING CHARACTER..."
       PERFORM Developer-View-Character
+      MOVE character-record TO previous-character-record
       PERFORM Select-Field UNTIL ui-denied
       PERFORM Try-Record-Character
+      PERFORM Offer-Revert-Last-Edit
     ELSE
       DISPLAY "CANNOT EDIT INVALID CHARACTER: " ui-answer
     END-IF
@@ -137,6 +286,34 @@ PROCEDURE DIVISION.
       SET decide-mode TO TRUE
     END-IF.
 
+  Offer-Revert-Last-Edit.
+    MOVE "REVERT LAST EDIT" TO ui-prompt
+    PERFORM UI-Confirm
+
+    IF ui-confirmed
+      MOVE previous-character-record TO character-record
+
+      PERFORM Acquire-Characters-Lock
+      IF NOT characters-lock-denied
+        OPEN I-O Character-Sheet
+          PERFORM Check-Character-Sheet-Status
+          REWRITE character-record
+            INVALID KEY
+              DISPLAY "INVARIANT VIOLATION: TRIED TO REVERT INVALID KEY."
+          END-REWRITE
+        CLOSE Character-Sheet
+        PERFORM Release-Characters-Lock
+
+        MOVE "REVERT" TO audit-action
+        MOVE "RECORD" TO audit-field
+        MOVE long-name(1:20) TO audit-old-value
+        MOVE SPACES TO audit-new-value
+        PERFORM Write-Audit-Entry
+
+        DISPLAY "CHARACTER REVERTED TO PRE-EDIT VALUES."
+      END-IF
+    END-IF.
+
   Try-Delete-Character.
     PERFORM Lookup-Key
 
@@ -145,15 +322,32 @@ PROCEDURE DIVISION.
       PERFORM UI-Clear-Data
     ELSE IF existing-character
       PERFORM Developer-View-Character
-      MOVE "ARE YOU SURE YOU WANT TO DELETE THIS CHARACTER" TO ui-prompt
-      PERFORM UI-Confirm
 
-      IF ui-confirmed
-        OPEN I-O Character-Sheet
-          DELETE Character-Sheet
-            INVALID KEY DISPLAY "INVARIANT VIOLATION: TRIED TO DELETE INVALID KEY."
-          END-DELETE
-        CLOSE Character-Sheet
+      IF character-archived
+        DISPLAY "CHARACTER " FUNCTION TRIM(short-name) " IS ALREADY ARCHIVED."
+      ELSE
+        MOVE "ARE YOU SURE YOU WANT TO ARCHIVE THIS CHARACTER" TO ui-prompt
+        PERFORM UI-Confirm
+
+        IF ui-confirmed
+          PERFORM Acquire-Characters-Lock
+          IF NOT characters-lock-denied
+            OPEN I-O Character-Sheet
+              PERFORM Check-Character-Sheet-Status
+              SET character-archived TO TRUE
+              REWRITE character-record
+                INVALID KEY DISPLAY "INVARIANT VIOLATION: TRIED TO ARCHIVE INVALID KEY."
+              END-REWRITE
+            CLOSE Character-Sheet
+            PERFORM Release-Characters-Lock
+
+            MOVE "ARCHIVE" TO audit-action
+            MOVE "RECORD" TO audit-field
+            MOVE short-name TO audit-old-value
+            MOVE SPACES TO audit-new-value
+            PERFORM Write-Audit-Entry
+          END-IF
+        END-IF
       END-IF
     ELSE
       DISPLAY "CANNOT DELETE INVALID CHARACTER: " ui-answer
@@ -166,8 +360,142 @@ PROCEDURE DIVISION.
       SET decide-mode TO TRUE
     END-IF.
 
+  Try-Rename-Character.
+    PERFORM Lookup-Key
+
+    IF new-character
+      DISPLAY "CANNOT RENAME NEW CHARACTER."
+      PERFORM UI-Clear-Data
+    ELSE IF existing-character
+      PERFORM Developer-View-Character
+      PERFORM Rename-Character
+    ELSE
+      DISPLAY "CANNOT RENAME INVALID CHARACTER: " ui-answer
+    END-IF
+
+    MOVE "RENAME ANOTHER CHARACTER" TO ui-prompt
+    PERFORM UI-Confirm
+
+    IF ui-denied
+      SET decide-mode TO TRUE
+    END-IF.
+
+  Rename-Character.
+    MOVE short-name TO rename-old-key
+    MOVE ZERO TO rename-status
+
+    MOVE "ENTER NEW SHORT-NAME (10)" TO ui-prompt
+    PERFORM UI-Ask
+    PERFORM UI-Normalize-Response
+
+    IF ui-empty-answer
+      DISPLAY "RENAME CANCELLED: NO NEW KEY ENTERED"
+      EXIT PARAGRAPH
+    END-IF
+
+    MOVE ui-answer TO rename-new-key
+
+    IF rename-new-key = rename-old-key
+      DISPLAY "RENAME CANCELLED: SAME KEY ENTERED"
+      EXIT PARAGRAPH
+    END-IF
+
+    PERFORM Acquire-Characters-Lock
+    IF characters-lock-denied
+      EXIT PARAGRAPH
+    END-IF
+
+    OPEN I-O Character-Sheet
+      PERFORM Check-Character-Sheet-Status
+      MOVE rename-new-key TO short-name
+      WRITE character-record
+        INVALID KEY
+          DISPLAY "RENAME FAILED: " FUNCTION TRIM(rename-new-key) " ALREADY IN USE"
+        NOT INVALID KEY
+          MOVE rename-old-key TO short-name
+          DELETE Character-Sheet
+            INVALID KEY
+              DISPLAY "INVARIANT VIOLATION: TRIED TO DELETE INVALID KEY."
+          END-DELETE
+          SET rename-succeeded TO TRUE
+      END-WRITE
+    CLOSE Character-Sheet
+    PERFORM Release-Characters-Lock
+
+    IF rename-succeeded
+      MOVE rename-new-key TO short-name
+      MOVE "RENAME" TO audit-action
+      MOVE "RECORD" TO audit-field
+      MOVE rename-old-key TO audit-old-value
+      MOVE rename-new-key TO audit-new-value
+      PERFORM Write-Audit-Entry
+      PERFORM Update-Friend-List-Key
+    END-IF.
+
+  Update-Friend-List-Key.
+    OPEN I-O Friend-List
+      PERFORM Check-Friend-List-Status
+      MOVE LOW-VALUES TO pairing
+      START Friend-List KEY >= pairing
+        INVALID KEY
+          DISPLAY "NO FRIEND-LIST PAIRINGS ON FILE"
+        NOT INVALID KEY
+          PERFORM UNTIL end-of-friend-list
+            READ Friend-List NEXT RECORD
+              AT END
+                SET end-of-friend-list TO TRUE
+              NOT AT END
+                IF friend-key-1 = rename-old-key OR friend-key-2 = rename-old-key
+                  PERFORM Rewrite-Friend-Pairing-Key
+                END-IF
+            END-READ
+          END-PERFORM
+      END-START
+    CLOSE Friend-List.
+
+  Rewrite-Friend-Pairing-Key.
+    MOVE Relationship TO rename-fr-relationship
+    MOVE Friendship-level TO rename-fr-level
+
+    DELETE Friend-List
+      INVALID KEY
+        DISPLAY "INVARIANT VIOLATION: TRIED TO DELETE INVALID FRIEND-LIST KEY."
+    END-DELETE
+
+    IF friend-key-1 = rename-old-key
+      MOVE rename-new-key TO friend-key-1
+    END-IF
+    IF friend-key-2 = rename-old-key
+      MOVE rename-new-key TO friend-key-2
+    END-IF
+
+    PERFORM Build-Friend-Pairing
+
+    MOVE rename-fr-relationship TO Relationship
+    MOVE rename-fr-level TO Friendship-level
+
+    WRITE Friend-Record
+      INVALID KEY
+        DISPLAY "RENAME WARNING: DUPLICATE FRIEND-LIST PAIRING AFTER RENAME"
+    END-WRITE.
+
+  Build-Friend-Pairing.
+    IF friend-key-1 > friend-key-2
+      MOVE friend-key-1 TO rename-temp-key
+      MOVE friend-key-2 TO friend-key-1
+      MOVE rename-temp-key TO friend-key-2
+    END-IF
+    MOVE friend-key-1 TO pairing (1:10)
+    MOVE friend-key-2 TO pairing (11:10).
+
   List-Characters.
+      PERFORM Choose-List-Filter
+      PERFORM Choose-List-Sort
+      MOVE ZERO TO page-line-count
+      MOVE ZERO TO list-sort-count
+
       OPEN INPUT Character-Sheet
+      PERFORM Check-Character-Sheet-Status
       MOVE LOW-VALUE TO short-name
       START Character-Sheet KEY >= short-name
         INVALID KEY DISPLAY "NO RECORDS FOUND"
@@ -177,11 +505,222 @@ PROCEDURE DIVISION.
               AT END
                 SET end-of-file TO TRUE
               NOT AT END
-                PERFORM Developer-View-Character
+                PERFORM Check-List-Filter-Match
+                IF list-filter-matches
+                  PERFORM Capture-List-Sort-Entry
+                END-IF
             END-READ
           END-PERFORM
         END-START
-      CLOSE Character-Sheet.
+      CLOSE Character-Sheet
+
+      PERFORM Sort-List-Sort-Table
+      PERFORM Print-Sorted-List.
+
+  Capture-List-Sort-Entry.
+    ADD 1 TO list-sort-count
+    SET LS-INDEX TO list-sort-count
+    MOVE short-name TO ls-short-name(LS-INDEX)
+    MOVE level       TO ls-level(LS-INDEX)
+    MOVE experience  TO ls-experience(LS-INDEX)
+    MOVE long-name   TO ls-long-name(LS-INDEX).
+
+  Choose-List-Sort.
+    MOVE ZERO TO list-sort-type
+    MOVE "SORT BY [N]AME, [L]EVEL, [E]XPERIENCE OR ENTER FOR NAME" TO ui-prompt
+    PERFORM UI-Ask
+    PERFORM UI-Normalize-Response
+
+    EVALUATE ui-answer(1:1)
+      WHEN "L"
+        SET sort-by-level TO TRUE
+      WHEN "E"
+        SET sort-by-experience TO TRUE
+      WHEN OTHER
+        SET sort-by-name TO TRUE
+    END-EVALUATE.
+
+  Sort-List-Sort-Table.
+    SET list-sort-entries-swapped TO TRUE
+    PERFORM UNTIL NOT list-sort-entries-swapped
+      PERFORM Sort-List-Sort-Pass
+    END-PERFORM.
+
+  Sort-List-Sort-Pass.
+    MOVE ZERO TO list-sort-swapped
+    PERFORM VARYING LS-INDEX FROM 1 BY 1 UNTIL LS-INDEX > list-sort-count - 1
+      PERFORM Check-List-Sort-Swap-Needed
+      IF list-sort-swap-needed
+        PERFORM Swap-List-Sort-Entries
+        MOVE 1 TO list-sort-swapped
+      END-IF
+    END-PERFORM.
+
+  Check-List-Sort-Swap-Needed.
+    MOVE ZERO TO list-sort-swap-needed-flag
+    EVALUATE TRUE
+      WHEN sort-by-level
+        IF ls-level(LS-INDEX) < ls-level(LS-INDEX + 1)
+          SET list-sort-swap-needed TO TRUE
+        END-IF
+      WHEN sort-by-experience
+        IF ls-experience(LS-INDEX) < ls-experience(LS-INDEX + 1)
+          SET list-sort-swap-needed TO TRUE
+        END-IF
+      WHEN OTHER
+        IF ls-long-name(LS-INDEX) > ls-long-name(LS-INDEX + 1)
+          SET list-sort-swap-needed TO TRUE
+        END-IF
+    END-EVALUATE.
+
+  Swap-List-Sort-Entries.
+    MOVE ls-short-name(LS-INDEX) TO ls-swap-short-name
+    MOVE ls-level(LS-INDEX)      TO ls-swap-level
+    MOVE ls-experience(LS-INDEX) TO ls-swap-experience
+    MOVE ls-long-name(LS-INDEX)  TO ls-swap-long-name
+
+    MOVE ls-short-name(LS-INDEX + 1) TO ls-short-name(LS-INDEX)
+    MOVE ls-level(LS-INDEX + 1)      TO ls-level(LS-INDEX)
+    MOVE ls-experience(LS-INDEX + 1) TO ls-experience(LS-INDEX)
+    MOVE ls-long-name(LS-INDEX + 1)  TO ls-long-name(LS-INDEX)
+
+    MOVE ls-swap-short-name TO ls-short-name(LS-INDEX + 1)
+    MOVE ls-swap-level      TO ls-level(LS-INDEX + 1)
+    MOVE ls-swap-experience TO ls-experience(LS-INDEX + 1)
+    MOVE ls-swap-long-name  TO ls-long-name(LS-INDEX + 1).
+
+  Print-Sorted-List.
+    IF list-sort-count = ZERO
+      EXIT PARAGRAPH
+    END-IF
+
+    OPEN INPUT Character-Sheet
+      PERFORM Check-Character-Sheet-Status
+      PERFORM VARYING LS-INDEX FROM 1 BY 1 UNTIL LS-INDEX > list-sort-count
+        PERFORM Print-One-Sorted-Character
+      END-PERFORM
+    CLOSE Character-Sheet.
+
+  Print-One-Sorted-Character.
+    MOVE ls-short-name(LS-INDEX) TO short-name
+    READ Character-Sheet KEY IS short-name
+      INVALID KEY
+        DISPLAY "INVARIANT VIOLATION: SORTED CHARACTER KEY VANISHED."
+      NOT INVALID KEY
+        PERFORM Developer-View-Character
+        PERFORM Page-Pause
+    END-READ.
+
+  Page-Pause.
+    ADD 1 TO page-line-count
+    IF page-line-count >= page-size
+      DISPLAY "--- PRESS ENTER TO CONTINUE ---"
+      ACCEPT page-pause-response
+      MOVE ZERO TO page-line-count
+    END-IF.
+
+  Choose-List-Filter.
+    MOVE ZERO TO list-filter-type
+    MOVE SPACES TO list-filter-value
+    MOVE "FILTER BY [T]EAM, [J]OB, [C]HARACTER-TYPE OR ENTER FOR ALL" TO ui-prompt
+    PERFORM UI-Ask
+    PERFORM UI-Normalize-Response
+
+    IF ui-empty-answer
+      EXIT PARAGRAPH
+    END-IF
+
+    EVALUATE ui-answer(1:1)
+      WHEN "T"
+        MOVE 1 TO list-filter-type
+        MOVE "ENTER TEAM TO FILTER (20)" TO ui-prompt
+        PERFORM UI-Ask
+        PERFORM UI-Normalize-Response
+        MOVE ui-response TO list-filter-value
+      WHEN "J"
+        MOVE 2 TO list-filter-type
+        MOVE "ENTER JOB TO FILTER (10)" TO ui-prompt
+        PERFORM UI-Ask
+        PERFORM UI-Normalize-Response
+        MOVE ui-response TO list-filter-value
+      WHEN "C"
+        MOVE 3 TO list-filter-type
+        MOVE "ENTER TYPE TO FILTER (PC | NPC | TEST)" TO ui-prompt
+        PERFORM UI-Ask
+        PERFORM UI-Normalize-Response
+        PERFORM Normalize-Filter-Character-Type
+      WHEN OTHER
+        DISPLAY "INVALID FILTER CHOICE. LISTING ALL."
+        MOVE ZERO TO list-filter-type
+    END-EVALUATE.
+
+  Normalize-Filter-Character-Type.
+    IF ui-response = "PC"
+      MOVE "PLAYER" TO list-filter-value
+    ELSE IF ui-response = "NPC"
+      MOVE "NPC" TO list-filter-value
+    ELSE
+      MOVE "TEST" TO list-filter-value
+    END-IF.
+
+  Check-List-Filter-Match.
+    SET list-filter-matches TO TRUE
+    IF character-archived
+      MOVE ZERO TO list-filter-status
+      EXIT PARAGRAPH
+    END-IF
+    EVALUATE list-filter-type
+      WHEN 1
+        IF original-team NOT = list-filter-value
+          MOVE ZERO TO list-filter-status
+        END-IF
+      WHEN 2
+        IF job NOT = list-filter-value
+          MOVE ZERO TO list-filter-status
+        END-IF
+      WHEN 3
+        IF character-type NOT = list-filter-value
+          MOVE ZERO TO list-filter-status
+        END-IF
+    END-EVALUATE.
+
+  Search-By-Long-Name.
+    MOVE "ENTER PARTIAL LONG NAME TO SEARCH" TO ui-prompt
+    PERFORM UI-Ask
+    PERFORM UI-Normalize-Response
+
+    IF ui-empty-answer
+      DISPLAY "SEARCH CANCELLED: NO TEXT ENTERED"
+      EXIT PARAGRAPH
+    END-IF
+
+    MOVE ui-response TO search-text
+
+    OPEN INPUT Character-Sheet
+      PERFORM Check-Character-Sheet-Status
+      MOVE LOW-VALUE TO short-name
+      START Character-Sheet KEY >= short-name
+        INVALID KEY DISPLAY "NO RECORDS FOUND"
+        NOT INVALID KEY
+          PERFORM UNTIL end-of-file
+            READ Character-Sheet NEXT RECORD
+              AT END
+                SET end-of-file TO TRUE
+              NOT AT END
+                PERFORM Check-Long-Name-Match
+            END-READ
+          END-PERFORM
+      END-START
+    CLOSE Character-Sheet.
+
+  Check-Long-Name-Match.
+    MOVE ZERO TO match-count
+    MOVE FUNCTION UPPER-CASE(long-name) TO upper-long-name
+    INSPECT upper-long-name TALLYING match-count FOR ALL FUNCTION TRIM(search-text)
+
+    IF match-count > 0
+      DISPLAY short-name " - " long-name
+    END-IF.
 
 CHARACTER-EDIT SECTION.
   Assign-All-Fields.
@@ -203,21 +742,18 @@ CHARACTER-EDIT SECTION.
           MOVE ui-answer TO long-name
         END-IF
       WHEN "AGE"
-        MOVE "ENTER AGE (##)" TO ui-prompt
-        PERFORM UI-Ask-Number
-        IF ui-invalid-number
-          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO age
-        ELSE
-          MOVE ui-number TO age
-        END-IF
+        MOVE ZERO TO range-check
+        PERFORM Ask-Age-Value UNTIL value-in-range
+        MOVE ui-number TO age
       WHEN "GENDER"
         MOVE "ENTER GENDER (10)" TO ui-prompt
         PERFORM UI-Ask
         IF ui-empty-answer
           MOVE feild-default(F-IX) TO gender
         ELSE
-          PERFORM UI-Normalize-Answer
+          PERFORM UI-Normalize-Response
           MOVE ui-answer TO gender
+          PERFORM Check-Gender-Vocab
         END-IF
       WHEN "RACE"
         MOVE "ENTER RACE (20)" TO ui-prompt
@@ -225,8 +761,9 @@ CHARACTER-EDIT SECTION.
         IF ui-empty-answer
           MOVE feild-default(F-IX) TO race
         ELSE
-          PERFORM UI-Normalize-Answer
+          PERFORM UI-Normalize-Response
           MOVE ui-answer TO race
+          PERFORM Check-Race-Vocab
         END-IF
       WHEN "DESCRIPTION"
         MOVE "ENTER INFO (80)" TO ui-prompt
@@ -237,14 +774,24 @@ CHARACTER-EDIT SECTION.
           MOVE ui-answer TO description
         END-IF
       WHEN "ORIGINAL-TEAM"
-        MOVE "ENTER TEAM (20)" TO ui-prompt
+        MOVE "ENTER ORIGINAL TEAM (20)" TO ui-prompt
         PERFORM UI-Ask
         IF ui-empty-answer
           MOVE feild-default(F-IX) TO original-team
         ELSE
-          PERFORM UI-Normalize-Answer
+          PERFORM UI-Normalize-Response
           MOVE ui-answer TO original-team
         END-IF
+        MOVE original-team TO team
+      WHEN "TEAM"
+        MOVE "ENTER CURRENT TEAM (20)" TO ui-prompt
+        PERFORM UI-Ask
+        IF ui-empty-answer
+          MOVE original-team TO team
+        ELSE
+          PERFORM UI-Normalize-Response
+          MOVE ui-answer TO team
+        END-IF
       WHEN "SALARY-NEED"
         MOVE "ENTER NEED (##)" TO ui-prompt
         PERFORM UI-Ask-Number
@@ -275,16 +822,25 @@ CHARACTER-EDIT SECTION.
         IF ui-empty-answer
           MOVE feild-default(F-IX) TO job
         ELSE
-          PERFORM UI-Normalize-Answer
+          PERFORM UI-Normalize-Response
           MOVE ui-answer TO job
         END-IF
+      WHEN "TASK"
+        MOVE "ENTER ON-FIELD TASK (10)" TO ui-prompt
+        PERFORM UI-Ask
+        IF ui-empty-answer
+          MOVE feild-default(F-IX) TO task
+        ELSE
+          PERFORM UI-Normalize-Response
+          MOVE ui-answer TO task
+        END-IF
       WHEN "SKILL"
         MOVE "ENTER SKILL (10)" TO ui-prompt
         PERFORM UI-Ask
         IF ui-empty-answer
           MOVE feild-default(F-IX) TO skill
         ELSE
-          PERFORM UI-Normalize-Answer
+          PERFORM UI-Normalize-Response
           MOVE ui-answer TO skill
         END-IF
       WHEN "LEVEL"
@@ -304,14 +860,9 @@ CHARACTER-EDIT SECTION.
           MOVE ui-number TO experience
         END-IF
       WHEN "POWER-STAT"
-        MOVE "ENTER POWER (##)" TO ui-prompt
-        PERFORM UI-Ask-Number
-        IF ui-invalid-number
-          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO power-stat
-        ELSE
-          PERFORM Validate-Die
-          MOVE ui-number TO power-stat
-        END-IF
+        MOVE ZERO TO range-check
+        PERFORM Ask-Power-Stat-Value UNTIL value-in-range
+        MOVE ui-number TO power-stat
       WHEN "POWER-BONUS"
         MOVE "ENTER POWER BONUS (#)" TO ui-prompt
         PERFORM UI-Ask-Number
@@ -321,14 +872,9 @@ CHARACTER-EDIT SECTION.
           MOVE ui-number TO power-bonus
         END-IF
       WHEN "FOCUS-STAT"
-        MOVE "ENTER FOCUS (##)" TO ui-prompt
-        PERFORM UI-Ask-Number
-        IF ui-invalid-number
-          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO focus-stat
-        ELSE
-          PERFORM Validate-Die
-          MOVE ui-number TO focus-stat
-        END-IF
+        MOVE ZERO TO range-check
+        PERFORM Ask-Focus-Stat-Value UNTIL value-in-range
+        MOVE ui-number TO focus-stat
       WHEN "FOCUS-BONUS"
         MOVE "ENTER FOCUS BONUS (#)" TO ui-prompt
         PERFORM UI-Ask-Number
@@ -338,14 +884,9 @@ CHARACTER-EDIT SECTION.
           MOVE ui-number TO focus-bonus
         END-IF
       WHEN "SPEED-STAT"
-        MOVE "ENTER SPEED (##)" TO ui-prompt
-        PERFORM UI-Ask-Number
-        IF ui-invalid-number
-          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO speed-stat
-        ELSE
-          PERFORM Validate-Die
-          MOVE ui-number TO speed-stat
-        END-IF
+        MOVE ZERO TO range-check
+        PERFORM Ask-Speed-Stat-Value UNTIL value-in-range
+        MOVE ui-number TO speed-stat
       WHEN "SPEED-BONUS"
         MOVE "ENTER SPEED BONUS (#)" TO ui-prompt
         PERFORM UI-Ask-Number
@@ -355,41 +896,66 @@ CHARACTER-EDIT SECTION.
           MOVE ui-number TO speed-bonus
         END-IF
       WHEN "BODY"
-        MOVE "ENTER BODY (###)" TO ui-prompt
-        PERFORM UI-Ask-Number
-        IF ui-invalid-number
-          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO body
+        MOVE ZERO TO range-check
+        PERFORM Ask-Body-Value UNTIL value-in-range
+        MOVE ui-number TO body
+      WHEN "MIND"
+        MOVE ZERO TO range-check
+        PERFORM Ask-Mind-Value UNTIL value-in-range
+        MOVE ui-number TO mind
+      WHEN "SPIRIT"
+        MOVE ZERO TO range-check
+        PERFORM Ask-Spirit-Value UNTIL value-in-range
+        MOVE ui-number TO spirit
+      WHEN "CHARACTER-TYPE"
+        MOVE "ENTER TYPE (PC | NPC | TEST)" TO ui-prompt
+        PERFORM UI-Ask
+        IF ui-empty-answer
+          MOVE feild-default(F-IX) TO character-type
         ELSE
-          MOVE ui-number TO body
+          PERFORM Validate-Type
         END-IF
-      WHEN "MIND"
-        MOVE "ENTER MIND (###)" TO ui-prompt
+      WHEN "BIRTH-MONTH"
+        MOVE "ENTER BIRTH MONTH (##)" TO ui-prompt
         PERFORM UI-Ask-Number
         IF ui-invalid-number
-          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO mind
+          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO birth-month
         ELSE
-          MOVE ui-number TO mind
+          MOVE ui-number TO birth-month
         END-IF
-      WHEN "SPIRIT"
-        MOVE "ENTER SPIRIT (###)" TO ui-prompt
+      WHEN "BIRTH-DAY"
+        MOVE "ENTER BIRTH DAY (##)" TO ui-prompt
         PERFORM UI-Ask-Number
         IF ui-invalid-number
-          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO spirit
+          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO birth-day
         ELSE
-          MOVE ui-number TO spirit
+          MOVE ui-number TO birth-day
         END-IF
-      WHEN "CHARACTER-TYPE"
-        MOVE "ENTER TYPE (PC | NPC | TEST)" TO ui-prompt
+      WHEN "HEIGHT"
+        MOVE ZERO TO range-check
+        PERFORM Ask-Height-Value UNTIL value-in-range
+      WHEN "HOBBY"
+        MOVE "ENTER HOBBY (10)" TO ui-prompt
         PERFORM UI-Ask
         IF ui-empty-answer
-          MOVE feild-default(F-IX) TO character-type
+          MOVE feild-default(F-IX) TO hobby
         ELSE
-          MOVE ui-answer TO character-type
+          PERFORM UI-Normalize-Response
+          MOVE ui-response TO hobby
+        END-IF
+      WHEN "FULL-POTENTIAL"
+        MOVE "ENTER FULL POTENTIAL (##)" TO ui-prompt
+        PERFORM UI-Ask-Number
+        IF ui-invalid-number
+          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO full-potential
+        ELSE
+          MOVE ui-number TO full-potential
         END-IF
     END-EVALUATE.
 
   Try-Record-Character.
     PERFORM Developer-View-Character
+    PERFORM Check-Per-Diem-Range
 
     MOVE "RECORD THIS CHARACTER" TO ui-prompt
     PERFORM UI-Confirm
@@ -403,38 +969,224 @@ CHARACTER-EDIT SECTION.
   Record-Character.
     DISPLAY "WRITING CHARACTER RECORD..."
 
+    PERFORM Acquire-Characters-Lock
+    IF characters-lock-denied
+      EXIT PARAGRAPH
+    END-IF
+
     OPEN I-O Character-Sheet
+      PERFORM Check-Character-Sheet-Status
       WRITE character-record INVALID KEY
         REWRITE character-record
       END-WRITE
-    CLOSE Character-Sheet.
+    CLOSE Character-Sheet
+    PERFORM Release-Characters-Lock
+
+    IF create-mode
+      MOVE "CREATE" TO audit-action
+      MOVE "RECORD" TO audit-field
+      MOVE SPACES   TO audit-old-value
+      MOVE long-name(1:20) TO audit-new-value
+      PERFORM Write-Audit-Entry
+    END-IF.
+
+  Check-Per-Diem-Range.
+    IF per-diem < salary-need OR per-diem > salary-want
+      DISPLAY "WARNING: PER DIEM (" per-diem ") IS OUTSIDE NEED/WANT RANGE ("
+        salary-need "/" salary-want ")"
+    END-IF.
 
   Select-Field.
     MOVE "ENTER A FIELD" TO ui-prompt
     PERFORM UI-Ask
-    PERFORM UI-Normalize-Answer
+    PERFORM UI-Normalize-Response
     MOVE ui-answer TO field-buffer
 
     PERFORM Reset-Index
     SEARCH Field-Entry
-      AT END 
+      AT END
         DISPLAY "INVALID FIELD: " field-buffer
       WHEN field-label(F-IX) = field-buffer
+        PERFORM Capture-Field-Text
+        MOVE field-text-value TO field-text-before
         PERFORM Assign-Field
+        PERFORM Capture-Field-Text
+        IF field-text-value NOT = field-text-before
+          MOVE "EDIT"            TO audit-action
+          MOVE field-code(F-IX)  TO audit-field
+          MOVE field-text-before TO audit-old-value
+          MOVE field-text-value  TO audit-new-value
+          PERFORM Write-Audit-Entry
+          IF field-code(F-IX) = "TEAM"
+            MOVE field-text-before TO transfer-from-team
+            MOVE field-text-value  TO transfer-to-team
+            PERFORM Write-Transfer-Log-Entry
+          END-IF
+        END-IF
     END-SEARCH.
 
+  Capture-Field-Text.
+    EVALUATE field-code(F-IX)
+      WHEN "LONG-NAME"      MOVE long-name      TO field-text-value
+      WHEN "AGE"            MOVE age            TO field-text-value
+      WHEN "GENDER"         MOVE gender         TO field-text-value
+      WHEN "RACE"           MOVE race           TO field-text-value
+      WHEN "DESCRIPTION"    MOVE description    TO field-text-value
+      WHEN "ORIGINAL-TEAM"  MOVE original-team  TO field-text-value
+      WHEN "TEAM"           MOVE team           TO field-text-value
+      WHEN "TASK"           MOVE task           TO field-text-value
+      WHEN "SALARY-NEED"    MOVE salary-need    TO field-text-value
+      WHEN "SALARY-WANT"    MOVE salary-want    TO field-text-value
+      WHEN "PER-DIEM"       MOVE per-diem       TO field-text-value
+      WHEN "JOB"            MOVE job            TO field-text-value
+      WHEN "SKILL"          MOVE skill          TO field-text-value
+      WHEN "LEVEL"          MOVE level          TO field-text-value
+      WHEN "EXPERIENCE"     MOVE experience     TO field-text-value
+      WHEN "POWER-STAT"     MOVE power-stat     TO field-text-value
+      WHEN "POWER-BONUS"    MOVE power-bonus    TO field-text-value
+      WHEN "FOCUS-STAT"     MOVE focus-stat     TO field-text-value
+      WHEN "FOCUS-BONUS"    MOVE focus-bonus    TO field-text-value
+      WHEN "SPEED-STAT"     MOVE speed-stat     TO field-text-value
+      WHEN "SPEED-BONUS"    MOVE speed-bonus    TO field-text-value
+      WHEN "BODY"           MOVE body           TO field-text-value
+      WHEN "MIND"           MOVE mind           TO field-text-value
+      WHEN "SPIRIT"         MOVE spirit         TO field-text-value
+      WHEN "CHARACTER-TYPE" MOVE character-type TO field-text-value
+      WHEN "BIRTH-MONTH"    MOVE birth-month    TO field-text-value
+      WHEN "BIRTH-DAY"      MOVE birth-day      TO field-text-value
+      WHEN "HEIGHT"         MOVE height         TO field-text-value
+      WHEN "HOBBY"          MOVE hobby          TO field-text-value
+      WHEN "FULL-POTENTIAL" MOVE full-potential TO field-text-value
+    END-EVALUATE.
+
+  Write-Audit-Entry.
+    MOVE short-name TO audit-key
+    MOVE FUNCTION CURRENT-DATE(1:8) TO audit-date
+    MOVE FUNCTION CURRENT-DATE(9:6) TO audit-time
+
+    OPEN EXTEND Character-Audit
+      WRITE Character-Audit-Record
+    CLOSE Character-Audit.
+
+  Write-Transfer-Log-Entry.
+    MOVE FUNCTION CURRENT-DATE(1:4) TO log-year
+    MOVE FUNCTION CURRENT-DATE(5:2) TO log-month
+    MOVE FUNCTION CURRENT-DATE(7:2) TO log-day
+    MOVE short-name        TO log-short-name
+    MOVE transfer-from-team TO log-from-team
+    MOVE transfer-to-team   TO log-to-team
+
+    OPEN EXTEND Transfer-Log
+      WRITE Transfer-Log-Record
+    CLOSE Transfer-Log.
+
   Lookup-Key.
     MOVE "ENTER KEY (SHORT-NAME) (10)" TO ui-prompt.
     PERFORM UI-Ask
-    PERFORM UI-Normalize-Answer
+    PERFORM UI-Normalize-Response
     PERFORM Validate-Key
     PERFORM Validate-Character-Status.
 
 VALIDATION SECTION.
-  Validate-Die.
-    IF NOT valid-die
-      DISPLAY "INVALID DIE NUMBER. DEFAULTING TO 8"
-      MOVE 8 to ui-number
+  Ask-Age-Value.
+    MOVE "ENTER AGE (##)" TO ui-prompt
+    PERFORM UI-Ask-Number
+    IF ui-invalid-number
+      MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO ui-number
+      SET value-in-range TO TRUE
+    ELSE IF ui-number >= 1 AND ui-number <= 99
+      SET value-in-range TO TRUE
+    ELSE
+      DISPLAY "AGE MUST BE BETWEEN 01 AND 99. TRY AGAIN."
+    END-IF.
+
+  Ask-Height-Value.
+    MOVE "ENTER HEIGHT (FT+IN, E.G. 508)" TO ui-prompt
+    PERFORM UI-Ask-Number
+    IF ui-invalid-number
+      MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO height-input-number
+      DIVIDE height-input-number BY 100 GIVING height-feet REMAINDER height-inches
+      SET value-in-range TO TRUE
+    ELSE
+      MOVE ui-number TO height-input-number
+      DIVIDE height-input-number BY 100 GIVING height-feet REMAINDER height-inches
+      IF height-feet >= 1 AND height-feet <= 9 AND height-inches <= 11
+        SET value-in-range TO TRUE
+      ELSE
+        DISPLAY "HEIGHT MUST BE A VALID FEET (1-9) AND INCHES (00-11) COMBINATION. TRY AGAIN."
+      END-IF
+    END-IF.
+
+  Ask-Body-Value.
+    MOVE "ENTER BODY (###)" TO ui-prompt
+    PERFORM UI-Ask-Number
+    IF ui-invalid-number
+      MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO ui-number
+      SET value-in-range TO TRUE
+    ELSE IF ui-number <= 125
+      SET value-in-range TO TRUE
+    ELSE
+      DISPLAY "BODY MUST BE 125 OR LESS. TRY AGAIN."
+    END-IF.
+
+  Ask-Mind-Value.
+    MOVE "ENTER MIND (###)" TO ui-prompt
+    PERFORM UI-Ask-Number
+    IF ui-invalid-number
+      MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO ui-number
+      SET value-in-range TO TRUE
+    ELSE IF ui-number <= 200
+      SET value-in-range TO TRUE
+    ELSE
+      DISPLAY "MIND MUST BE 200 OR LESS. TRY AGAIN."
+    END-IF.
+
+  Ask-Spirit-Value.
+    MOVE "ENTER SPIRIT (###)" TO ui-prompt
+    PERFORM UI-Ask-Number
+    IF ui-invalid-number
+      MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO ui-number
+      SET value-in-range TO TRUE
+    ELSE IF ui-number <= 150
+      SET value-in-range TO TRUE
+    ELSE
+      DISPLAY "SPIRIT MUST BE 150 OR LESS. TRY AGAIN."
+    END-IF.
+
+  Ask-Power-Stat-Value.
+    MOVE "ENTER POWER (##)" TO ui-prompt
+    PERFORM UI-Ask-Number
+    IF ui-invalid-number
+      MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO ui-number
+      SET value-in-range TO TRUE
+    ELSE IF valid-die
+      SET value-in-range TO TRUE
+    ELSE
+      DISPLAY "POWER MUST BE A VALID DIE SIZE (2,4,6,8,10,12,20). TRY AGAIN."
+    END-IF.
+
+  Ask-Focus-Stat-Value.
+    MOVE "ENTER FOCUS (##)" TO ui-prompt
+    PERFORM UI-Ask-Number
+    IF ui-invalid-number
+      MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO ui-number
+      SET value-in-range TO TRUE
+    ELSE IF valid-die
+      SET value-in-range TO TRUE
+    ELSE
+      DISPLAY "FOCUS MUST BE A VALID DIE SIZE (2,4,6,8,10,12,20). TRY AGAIN."
+    END-IF.
+
+  Ask-Speed-Stat-Value.
+    MOVE "ENTER SPEED (##)" TO ui-prompt
+    PERFORM UI-Ask-Number
+    IF ui-invalid-number
+      MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO ui-number
+      SET value-in-range TO TRUE
+    ELSE IF valid-die
+      SET value-in-range TO TRUE
+    ELSE
+      DISPLAY "SPEED MUST BE A VALID DIE SIZE (2,4,6,8,10,12,20). TRY AGAIN."
     END-IF.
 
   Validate-Key.
@@ -450,30 +1202,55 @@ VALIDATION SECTION.
       EXIT PARAGRAPH
     END-IF
 
+    PERFORM Acquire-Characters-Lock
+    IF characters-lock-denied
+      EXIT PARAGRAPH
+    END-IF
+
     OPEN I-O Character-Sheet
+      PERFORM Check-Character-Sheet-Status
       MOVE ui-answer TO short-name
       READ Character-Sheet KEY IS short-name
-        INVALID KEY 
+        INVALID KEY
           DISPLAY FUNCTION TRIM(short-name) " IS NOT IN RECORD."
           SET new-character TO TRUE
-        NOT INVALID KEY 
+        NOT INVALID KEY
           DISPLAY FUNCTION TRIM(short-name) " IS ALREADY IN RECORD."
           SET existing-character TO TRUE
       END-READ
-    CLOSE Character-Sheet.
+    CLOSE Character-Sheet
+    PERFORM Release-Characters-Lock.
 
   Validate-Type.
-    PERFORM UI-Normalize-Answer
+    PERFORM UI-Normalize-Response
 
-    IF ui-answer = "PC"
+    IF ui-response = "PC"
       SET character-type to "PLAYER"
-    ELSE IF ui-answer = "NPC"
+    ELSE IF ui-response = "NPC"
       SET character-type to "NPC"
     ELSE
       DISPLAY "DEFAULTING CHARACTER TO TEST..."
       SET character-type to "TEST"
     END-IF.
 
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Character-Sheet-Status
+              STATUS-FIELD BY File-Status
+              PROGRAM-TAG BY "CHARACTER-EDITOR"
+              FILE-TAG BY "CHARACTER-SHEET".
+
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Friend-List-Status
+              STATUS-FIELD BY friend-list-status
+              PROGRAM-TAG BY "CHARACTER-EDITOR"
+              FILE-TAG BY "FRIEND-LIST".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
+
+  COPY "src/copy/procedure/characters-lock-guard.cpy"
+    REPLACING PROGRAM-TAG BY "CHARACTER-EDITOR".
+
 TABLE-SECTION.
   Initialize-Table.
     MOVE "NAME"           TO field-label    (1)
@@ -566,7 +1343,35 @@ TABLE-SECTION.
 
     MOVE "TYPE"           TO field-label    (23)
     MOVE "NO NAME"        TO feild-default  (23)
-    MOVE "CHARACTER-TYPE" TO field-code     (23).
+    MOVE "CHARACTER-TYPE" TO field-code     (23)
+
+    MOVE "BMONTH"         TO field-label    (24)
+    MOVE "1"              TO feild-default  (24)
+    MOVE "BIRTH-MONTH"    TO field-code     (24)
+
+    MOVE "BDAY"           TO field-label    (25)
+    MOVE "1"              TO feild-default  (25)
+    MOVE "BIRTH-DAY"      TO field-code     (25)
+
+    MOVE "HEIGHT"         TO field-label    (26)
+    MOVE "508"            TO feild-default  (26)
+    MOVE "HEIGHT"         TO field-code     (26)
+
+    MOVE "HOBBY"          TO field-label    (27)
+    MOVE "NONE"           TO feild-default  (27)
+    MOVE "HOBBY"          TO field-code     (27)
+
+    MOVE "POTENTIAL"      TO field-label    (28)
+    MOVE "0"              TO feild-default  (28)
+    MOVE "FULL-POTENTIAL" TO field-code     (28)
+
+    MOVE "CUR-TEAM"       TO field-label    (29)
+    MOVE "NO TEAM"        TO feild-default  (29)
+    MOVE "TEAM"           TO field-code     (29)
+
+    MOVE "TASK"           TO field-label    (30)
+    MOVE "BENCH"          TO feild-default  (30)
+    MOVE "TASK"           TO field-code     (30).
 
   Reset-Index.
     SET F-IX TO 1.
@@ -582,6 +1387,137 @@ TABLE-SECTION.
       PERFORM Increment-Index
     END-PERFORM.
 
+  Initialize-Vocab-Tables.
+    MOVE 1 TO gender-vocab-count
+    MOVE "NONE"   TO gender-vocab-value(1)
+
+    MOVE 1 TO race-vocab-count
+    MOVE "EOSIAN" TO race-vocab-value(1)
+
+    PERFORM Seed-Vocab-From-Characters.
+
+  Seed-Vocab-From-Characters.
+    OPEN INPUT Character-Sheet
+      PERFORM Check-Character-Sheet-Status
+      MOVE LOW-VALUE TO short-name
+      START Character-Sheet KEY >= short-name
+        INVALID KEY CONTINUE
+        NOT INVALID KEY
+          PERFORM UNTIL end-of-file
+            READ Character-Sheet NEXT RECORD
+              AT END
+                SET end-of-file TO TRUE
+              NOT AT END
+                PERFORM Seed-Vocab-From-One-Character
+            END-READ
+          END-PERFORM
+      END-START
+    CLOSE Character-Sheet
+    MOVE ZERO TO File-Status.
+
+  Seed-Vocab-From-One-Character.
+    SET GV-INDEX TO 1
+    SEARCH Gender-Vocab-Entry
+      AT END
+        IF gender NOT = SPACES AND gender-vocab-count < 30
+          ADD 1 TO gender-vocab-count
+          MOVE gender TO gender-vocab-value(gender-vocab-count)
+        END-IF
+      WHEN gender-vocab-value(GV-INDEX) = gender
+        CONTINUE
+    END-SEARCH
+
+    SET RV-INDEX TO 1
+    SEARCH Race-Vocab-Entry
+      AT END
+        IF race NOT = SPACES AND race-vocab-count < 30
+          ADD 1 TO race-vocab-count
+          MOVE race TO race-vocab-value(race-vocab-count)
+        END-IF
+      WHEN race-vocab-value(RV-INDEX) = race
+        CONTINUE
+    END-SEARCH.
+
+  Check-Gender-Vocab.
+    SET GV-INDEX TO 1
+    SEARCH Gender-Vocab-Entry
+      AT END
+        DISPLAY FUNCTION TRIM(gender) " IS NOT ON THE GENDER LIST"
+        MOVE "ADD THIS GENDER TO THE LIST" TO ui-prompt
+        PERFORM UI-Confirm
+
+        IF ui-confirmed AND gender-vocab-count < 30
+          ADD 1 TO gender-vocab-count
+          MOVE gender TO gender-vocab-value(gender-vocab-count)
+        END-IF
+      WHEN gender-vocab-value(GV-INDEX) = gender
+        CONTINUE
+    END-SEARCH.
+
+  Check-Race-Vocab.
+    SET RV-INDEX TO 1
+    SEARCH Race-Vocab-Entry
+      AT END
+        DISPLAY FUNCTION TRIM(race) " IS NOT ON THE RACE LIST"
+        MOVE "ADD THIS RACE TO THE LIST" TO ui-prompt
+        PERFORM UI-Confirm
+
+        IF ui-confirmed AND race-vocab-count < 30
+          ADD 1 TO race-vocab-count
+          MOVE race TO race-vocab-value(race-vocab-count)
+        END-IF
+      WHEN race-vocab-value(RV-INDEX) = race
+        CONTINUE
+    END-SEARCH.
+
+  Generate-CSV-Template.
+    OPEN OUTPUT Template-Export
+      PERFORM Write-Template-Header-Line
+      PERFORM Write-Template-Default-Line
+    CLOSE Template-Export
+
+    DISPLAY "WROTE FIELD TEMPLATE TO data/character-template.csv".
+
+  Write-Template-Header-Line.
+    MOVE SPACES TO template-export-line
+    PERFORM Reset-Index
+
+    PERFORM UNTIL F-IX > field-length
+      IF F-IX = 1
+        STRING FUNCTION TRIM(field-label(F-IX))
+          DELIMITED BY SIZE
+          INTO template-export-line
+      ELSE
+        STRING FUNCTION TRIM(template-export-line) DELIMITED BY SIZE
+          ","                            DELIMITED BY SIZE
+          FUNCTION TRIM(field-label(F-IX)) DELIMITED BY SIZE
+          INTO template-export-line
+      END-IF
+      PERFORM Increment-Index
+    END-PERFORM
+
+    WRITE template-export-line.
+
+  Write-Template-Default-Line.
+    MOVE SPACES TO template-export-line
+    PERFORM Reset-Index
+
+    PERFORM UNTIL F-IX > field-length
+      IF F-IX = 1
+        STRING FUNCTION TRIM(feild-default(F-IX))
+          DELIMITED BY SIZE
+          INTO template-export-line
+      ELSE
+        STRING FUNCTION TRIM(template-export-line) DELIMITED BY SIZE
+          ","                                 DELIMITED BY SIZE
+          FUNCTION TRIM(feild-default(F-IX))   DELIMITED BY SIZE
+          INTO template-export-line
+      END-IF
+      PERFORM Increment-Index
+    END-PERFORM
+
+    WRITE template-export-line.
+
 COPY "src/copy/procedure/user-interface.cpy".
 COPY "src/copy/procedure/character-preview.cpy".
 
