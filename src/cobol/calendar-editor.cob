@@ -1,6 +1,10 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. CALENDAR-EDITOR.
+PROGRAM-ID. CALENDAR-EDITOR-LEGACY.
 AUTHOR. SARAMIR.
+*> Superseded by src/main/cobol/calendar-editor.cob, which carries
+*> every calendar feature added after the original baseline. Renamed
+*> off PROGRAM-ID CALENDAR-EDITOR so the two no longer collide if ever
+*> linked into the same Driver-Menu executable.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
