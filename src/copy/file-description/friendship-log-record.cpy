@@ -0,0 +1,15 @@
+01 Friendship-Log-Record.
+  02 log-date.
+    03 log-year   PIC 9(4).
+    03 log-month  PIC 99.
+    03 log-day    PIC 99.
+  02 FILLER         PIC X VALUE SPACE.
+  02 log-pairing.
+    03 log-key-1   PIC X(10).
+    03 log-key-2   PIC X(10).
+  02 FILLER         PIC X VALUE SPACE.
+  02 log-old-level PIC 999.
+  02 FILLER         PIC X VALUE SPACE.
+  02 log-new-level PIC 999.
+  02 FILLER         PIC X VALUE SPACE.
+  02 log-changed-by PIC X(10).
