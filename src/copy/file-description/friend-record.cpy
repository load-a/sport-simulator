@@ -0,0 +1,6 @@
+01 Friend-Record.
+  02 pairing.
+    03 friend-key-1   PIC X(10) VALUE SPACES.
+    03 friend-key-2   PIC X(10) VALUE SPACES.
+  02 Relationship     PIC X(20) VALUE SPACES.
+  02 Friendship-level PIC 999 VALUE ZEROS.
