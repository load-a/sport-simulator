@@ -0,0 +1,14 @@
+01 Character-Audit-Record.
+  02 audit-timestamp.
+    03 audit-date        PIC 9(8).
+    03 audit-time        PIC 9(6).
+  02 FILLER               PIC X VALUE SPACE.
+  02 audit-key            PIC X(10).
+  02 FILLER               PIC X VALUE SPACE.
+  02 audit-action         PIC X(6).
+  02 FILLER               PIC X VALUE SPACE.
+  02 audit-field          PIC X(15).
+  02 FILLER               PIC X VALUE SPACE.
+  02 audit-old-value      PIC X(20).
+  02 FILLER               PIC X VALUE SPACE.
+  02 audit-new-value      PIC X(20).
