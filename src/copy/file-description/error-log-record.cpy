@@ -0,0 +1,10 @@
+01 Error-Log-Record.
+  02 err-timestamp.
+    03 err-date        PIC 9(8).
+    03 err-time        PIC 9(6).
+  02 FILLER             PIC X VALUE SPACE.
+  02 err-program        PIC X(20).
+  02 FILLER             PIC X VALUE SPACE.
+  02 err-file           PIC X(15).
+  02 FILLER             PIC X VALUE SPACE.
+  02 err-status         PIC 99.
