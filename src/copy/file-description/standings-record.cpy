@@ -0,0 +1,5 @@
+01 Standings-Record.
+  02 team-name    PIC X(20).
+  02 team-wins    PIC 9(5) VALUE ZERO.
+  02 team-losses  PIC 9(5) VALUE ZERO.
+  02 team-ties    PIC 9(5) VALUE ZERO.
