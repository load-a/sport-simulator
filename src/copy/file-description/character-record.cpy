@@ -12,18 +12,20 @@
   02 race             PIC X(20).
   02 description      PIC X(80).
   02 original-team    PIC X(20).
+  02 team             PIC X(20).
 
   02 salary.
     03 salary-need  PIC 99 VALUE 30.
     03 salary-want  PIC 99 VALUE 60.
     03 per-diem     PIC 99 VALUE 45.
     03 job          PIC X(10) VALUE "NONE".
+    03 task         PIC X(10) VALUE "NONE".
     03 skill        PIC X(10) VALUE "NONE".
     02 hobby        PIC X(10) VALUE "NONE".
 
   02 performance.
     03 level          PIC 9 VALUE 1.
-    03 experience     PIC 99 VALUE ZEROS.
+    03 experience     PIC 999 VALUE ZEROS.
 
     03 power-stat     PIC 99 VALUE 8.
     03 power-bonus    PIC 9 VALUE ZEROS.
@@ -56,3 +58,7 @@
   02 character-type PIC X(6).
      88 teammate VALUE "PLAYER".
      88 opponent VALUE "NPC".
+
+  02 archived-flag PIC X(01) VALUE "N".
+     88 character-archived VALUE "Y".
+     88 character-active   VALUE "N".
