@@ -0,0 +1,11 @@
+01 Transfer-Log-Record.
+  02 log-date.
+    03 log-year       PIC 9(4).
+    03 log-month      PIC 99.
+    03 log-day        PIC 99.
+  02 FILLER           PIC X VALUE SPACE.
+  02 log-short-name   PIC X(10).
+  02 FILLER           PIC X VALUE SPACE.
+  02 log-from-team    PIC X(20).
+  02 FILLER           PIC X VALUE SPACE.
+  02 log-to-team      PIC X(20).
