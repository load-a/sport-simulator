@@ -0,0 +1,8 @@
+CHECK-PARA.
+    IF STATUS-FIELD NOT = ZERO AND STATUS-FIELD NOT = 10
+        MOVE PROGRAM-TAG TO err-program
+        MOVE FILE-TAG TO err-file
+        MOVE STATUS-FIELD TO err-status
+        PERFORM Write-Error-Log-Entry
+        DISPLAY "FILE ERROR ON " FILE-TAG " STATUS " STATUS-FIELD
+    END-IF.
