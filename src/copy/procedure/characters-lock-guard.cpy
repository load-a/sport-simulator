@@ -0,0 +1,21 @@
+Acquire-Characters-Lock.
+    OPEN INPUT Characters-Lock
+    IF Lock-Status = ZERO
+      READ Characters-Lock
+        AT END MOVE SPACES TO lock-line
+      END-READ
+      CLOSE Characters-Lock
+      DISPLAY "CHARACTERS.DAT IS LOCKED BY " FUNCTION TRIM(lock-line)
+        "; TRY AGAIN LATER."
+      SET characters-lock-denied TO TRUE
+    ELSE
+      CLOSE Characters-Lock
+      OPEN OUTPUT Characters-Lock
+      MOVE PROGRAM-TAG TO lock-line
+      WRITE lock-line
+      CLOSE Characters-Lock
+      MOVE ZERO TO characters-lock-flag
+    END-IF.
+
+Release-Characters-Lock.
+    DELETE FILE Characters-Lock.
