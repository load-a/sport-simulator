@@ -0,0 +1,44 @@
+CHARACTER-PREVIEW SECTION.
+  Preview-Character.
+    DISPLAY SPACES
+    DISPLAY long-name " (" FUNCTION TRIM(short-name) ")"
+    DISPLAY "Age: " age " - " birth-month "/" birth-day
+    DISPLAY height-feet "'" height-inches QUOTE " - " gender
+    DISPLAY "Race: " race
+    DISPLAY "Team: " team " (Original: " FUNCTION TRIM(original-team) ")"
+    DISPLAY SPACES
+    DISPLAY description
+    DISPLAY SPACES
+    DISPLAY "Job: " job " - Task: " task
+    DISPLAY "Per Diem: $" per-diem
+    DISPLAY SPACES
+    DISPLAY "Lv. " level " (" experience " / 100)"
+    DISPLAY SPACES
+    DISPLAY "POTENTIAL                               EFFECTIVENESS                           "
+    DISPLAY "Power: " power-stat " +" power-bonus "                            Body:   " body
+    DISPLAY "Focus: " focus-stat " +" focus-bonus "                            Mind:   " mind
+    DISPLAY "Speed: " speed-stat " +" speed-bonus "                            Spirit: " spirit
+    DISPLAY SPACES.
+
+  Developer-View-Character.
+    DISPLAY SPACES
+    DISPLAY long-name " (" FUNCTION TRIM(short-name) ") " "<" FUNCTION TRIM(character-type) ">"
+    DISPLAY "Age: " age " - " birth-month "/" birth-day
+    DISPLAY height-feet "'" height-inches QUOTE " - " gender
+    DISPLAY "Race: " race
+    DISPLAY "Team: " team " (Original: " FUNCTION TRIM(original-team) ")"
+    DISPLAY SPACES
+    DISPLAY description
+    DISPLAY SPACES
+    DISPLAY "Job: " job " - Task: " task
+    DISPLAY "Per Diem: $" per-diem " ($" salary-need "/$" salary-want ")"
+    DISPLAY "Skill: " skill
+    DISPLAY "Hobby: " hobby
+    DISPLAY SPACES
+    DISPLAY "Lv. " level " (" experience " / 100)"
+    DISPLAY SPACES
+    DISPLAY "POTENTIAL                               EFFECTIVENESS                           "
+    DISPLAY "Power: " power-stat " +" power-bonus "                            Body:   " body
+    DISPLAY "Focus: " focus-stat " +" focus-bonus "                            Mind:   " mind
+    DISPLAY "Speed: " speed-stat " +" speed-bonus "                            Spirit: " spirit
+    DISPLAY SPACES.
