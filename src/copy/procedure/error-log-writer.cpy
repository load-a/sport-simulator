@@ -0,0 +1,6 @@
+Write-Error-Log-Entry.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO err-date
+    MOVE FUNCTION CURRENT-DATE(9:6) TO err-time
+    OPEN EXTEND Error-Log
+    WRITE Error-Log-Record
+    CLOSE Error-Log.
