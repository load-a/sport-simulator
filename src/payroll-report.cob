@@ -0,0 +1,107 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Payroll-Report.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT CharacterSheet ASSIGN TO "data/characters.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS short-name
+    ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
+    FILE STATUS IS File-Status.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS error-log-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD CharacterSheet.
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
+
+WORKING-STORAGE SECTION.
+  01 File-Status PIC 99.
+    88 end-of-file VALUE 10.
+  01 error-log-status PIC 99.
+
+  01 Job-Totals-Table.
+    02 Job-Totals-Entry OCCURS 50 TIMES INDEXED BY JOB-INDEX.
+      03 jt-job          PIC X(10).
+      03 jt-per-diem     PIC 9(7).
+      03 jt-head-count   PIC 9(5).
+  01 job-totals-count PIC 9(3) VALUE ZERO.
+  01 job-found PIC 9 VALUE ZERO.
+    88 job-was-found VALUE 1.
+
+PROCEDURE DIVISION.
+Main-logic.
+  PERFORM Scan-CharacterSheet
+  PERFORM Print-Job-Totals
+STOP RUN.
+
+Scan-CharacterSheet.
+  OPEN INPUT CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY DISPLAY "NO RECORDS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              PERFORM Accumulate-Job-Total
+              PERFORM Flag-Out-Of-Band-Per-Diem
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet.
+
+Accumulate-Job-Total.
+  MOVE ZERO TO job-found
+  PERFORM VARYING JOB-INDEX FROM 1 BY 1 UNTIL JOB-INDEX > job-totals-count
+    IF jt-job(JOB-INDEX) = job
+      SET job-was-found TO TRUE
+    END-IF
+  END-PERFORM
+
+  IF NOT job-was-found
+    ADD 1 TO job-totals-count
+    SET JOB-INDEX TO job-totals-count
+    MOVE job TO jt-job(JOB-INDEX)
+    MOVE ZERO TO jt-per-diem(JOB-INDEX)
+    MOVE ZERO TO jt-head-count(JOB-INDEX)
+  END-IF
+
+  ADD per-diem TO jt-per-diem(JOB-INDEX)
+  ADD 1 TO jt-head-count(JOB-INDEX).
+
+Flag-Out-Of-Band-Per-Diem.
+  IF per-diem < salary-need OR per-diem > salary-want
+    DISPLAY "OUT OF BAND: " long-name " (" FUNCTION TRIM(short-name)
+      ") PER-DIEM $" per-diem " NOT IN $" salary-need "-$" salary-want
+      " BAND, JOB: " job
+  END-IF.
+
+Print-Job-Totals.
+  DISPLAY SPACES
+  DISPLAY "=== PAYROLL OBLIGATION BY JOB ==="
+  DISPLAY "JOB         HEADCOUNT   TOTAL PER-DIEM"
+  PERFORM VARYING JOB-INDEX FROM 1 BY 1 UNTIL JOB-INDEX > job-totals-count
+    DISPLAY jt-job(JOB-INDEX) "  " jt-head-count(JOB-INDEX)
+      "           $" jt-per-diem(JOB-INDEX)
+  END-PERFORM.
+
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-CharacterSheet-Status
+              STATUS-FIELD BY File-Status
+              PROGRAM-TAG BY "PAYROLL-REPORT"
+              FILE-TAG BY "CHARACTERSHEET".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
