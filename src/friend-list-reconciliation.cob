@@ -0,0 +1,146 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Friend-List-Reconciliation.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT CharacterSheet ASSIGN TO "data/characters.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS short-name
+    ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
+    FILE STATUS IS File-Status.
+
+  SELECT Friend-List ASSIGN TO "data/friend-list.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY pairing
+    FILE STATUS IS friend-file.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS error-log-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD CharacterSheet.
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Friend-List
+  LABEL RECORDS ARE STANDARD
+  RECORD CONTAINS 43 CHARACTERS
+  DATA RECORD IS Friend-Record.
+
+  COPY "src/copy/file-description/friend-record.cpy".
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
+
+WORKING-STORAGE SECTION.
+  01 File-Status PIC 99.
+    88 end-of-file VALUE 10.
+  01 friend-file PIC 99.
+    88 end-of-friend-list VALUE 10.
+  01 error-log-status PIC 99.
+
+  01 Character-Key-Table.
+    02 Character-Key-Entry OCCURS 500 TIMES INDEXED BY CK-INDEX.
+      03 ck-short-name      PIC X(10).
+      03 ck-has-friend-link PIC 9 VALUE ZERO.
+        88 ck-linked VALUE 1.
+  01 character-key-count PIC 9(4) VALUE ZERO.
+
+  01 mismatch-count PIC 9(5) VALUE ZERO.
+  01 unlinked-count PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Main-logic.
+  PERFORM Load-Character-Keys
+  PERFORM Check-Friend-List-Pairings
+  PERFORM Report-Unlinked-Characters
+
+  DISPLAY SPACES
+  DISPLAY "=== RECONCILIATION COMPLETE ==="
+  DISPLAY "ORPHAN PAIRINGS: " mismatch-count
+  DISPLAY "CHARACTERS WITH NO FRIEND-LIST ENTRIES: " unlinked-count
+STOP RUN.
+
+Load-Character-Keys.
+  OPEN INPUT CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY DISPLAY "NO CHARACTERS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              ADD 1 TO character-key-count
+              SET CK-INDEX TO character-key-count
+              MOVE short-name TO ck-short-name(CK-INDEX)
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet.
+
+Check-Friend-List-Pairings.
+  OPEN INPUT Friend-List
+    PERFORM Check-Friend-List-Status
+    MOVE LOW-VALUE TO pairing
+    START Friend-List KEY >= pairing
+      INVALID KEY DISPLAY "NO FRIEND-LIST ENTRIES FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-friend-list
+          READ Friend-List NEXT RECORD
+            AT END
+              SET end-of-friend-list TO TRUE
+            NOT AT END
+              PERFORM Check-One-Pairing
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE Friend-List.
+
+Check-One-Pairing.
+  SET CK-INDEX TO 1
+  SEARCH Character-Key-Entry
+    AT END
+      DISPLAY "ORPHAN PAIRING: " friend-key-1 " NOT A KNOWN CHARACTER"
+      ADD 1 TO mismatch-count
+    WHEN ck-short-name(CK-INDEX) = friend-key-1
+      SET ck-linked(CK-INDEX) TO TRUE
+  END-SEARCH
+
+  SET CK-INDEX TO 1
+  SEARCH Character-Key-Entry
+    AT END
+      DISPLAY "ORPHAN PAIRING: " friend-key-2 " NOT A KNOWN CHARACTER"
+      ADD 1 TO mismatch-count
+    WHEN ck-short-name(CK-INDEX) = friend-key-2
+      SET ck-linked(CK-INDEX) TO TRUE
+  END-SEARCH.
+
+Report-Unlinked-Characters.
+  PERFORM VARYING CK-INDEX FROM 1 BY 1 UNTIL CK-INDEX > character-key-count
+    IF NOT ck-linked(CK-INDEX)
+      DISPLAY "NO FRIEND-LIST ENTRIES: " ck-short-name(CK-INDEX)
+      ADD 1 TO unlinked-count
+    END-IF
+  END-PERFORM.
+
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-CharacterSheet-Status
+              STATUS-FIELD BY File-Status
+              PROGRAM-TAG BY "FRIEND-LIST-RECONCILIATION"
+              FILE-TAG BY "CHARACTERSHEET".
+
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Friend-List-Status
+              STATUS-FIELD BY friend-file
+              PROGRAM-TAG BY "FRIEND-LIST-RECONCILIATION"
+              FILE-TAG BY "FRIEND-LIST".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
