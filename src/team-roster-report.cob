@@ -0,0 +1,138 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Team-Roster-Report.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT CharacterSheet ASSIGN TO "data/characters.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS short-name
+    ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
+    FILE STATUS IS File-Status.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS error-log-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD CharacterSheet.
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
+
+WORKING-STORAGE SECTION.
+  01 File-Status PIC 99.
+    88 end-of-file VALUE 10.
+  01 error-log-status PIC 99.
+
+  01 Team-List-Table.
+    02 Team-List-Entry OCCURS 50 TIMES INDEXED BY TEAM-INDEX.
+      03 tl-team-name PIC X(20).
+  01 team-list-count PIC 9(3) VALUE ZERO.
+  01 team-found PIC 9 VALUE ZERO.
+    88 team-was-found VALUE 1.
+
+  01 team-head-count PIC 9(5).
+  01 team-level-sum  PIC 9(7).
+  01 team-average-level PIC 9(3)V99.
+
+PROCEDURE DIVISION.
+Main-logic.
+  PERFORM Collect-Team-List
+  PERFORM Print-Team-Rosters
+STOP RUN.
+
+Collect-Team-List.
+  OPEN INPUT CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY DISPLAY "NO RECORDS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              PERFORM Remember-Team-Name
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet
+  MOVE ZERO TO File-Status.
+
+Remember-Team-Name.
+  MOVE ZERO TO team-found
+  PERFORM VARYING TEAM-INDEX FROM 1 BY 1 UNTIL TEAM-INDEX > team-list-count
+    IF tl-team-name(TEAM-INDEX) = original-team
+      SET team-was-found TO TRUE
+    END-IF
+  END-PERFORM
+
+  IF NOT team-was-found
+    ADD 1 TO team-list-count
+    SET TEAM-INDEX TO team-list-count
+    MOVE original-team TO tl-team-name(TEAM-INDEX)
+  END-IF.
+
+Print-Team-Rosters.
+  PERFORM VARYING TEAM-INDEX FROM 1 BY 1 UNTIL TEAM-INDEX > team-list-count
+    PERFORM Print-One-Team-Roster
+  END-PERFORM.
+
+Print-One-Team-Roster.
+  MOVE ZERO TO team-head-count
+  MOVE ZERO TO team-level-sum
+  MOVE ZERO TO File-Status
+
+  DISPLAY SPACES
+  DISPLAY "=== TEAM ROSTER: " tl-team-name(TEAM-INDEX) " ==="
+
+  OPEN INPUT CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE tl-team-name(TEAM-INDEX) TO original-team
+    START CharacterSheet KEY IS >= original-team
+      INVALID KEY DISPLAY "NO RECORDS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              IF original-team NOT = tl-team-name(TEAM-INDEX)
+                SET end-of-file TO TRUE
+              ELSE
+                PERFORM Print-Team-Member
+              END-IF
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet
+
+  IF team-head-count = ZERO
+    MOVE ZERO TO team-average-level
+  ELSE
+    COMPUTE team-average-level ROUNDED = team-level-sum / team-head-count
+  END-IF
+
+  DISPLAY "--- HEADCOUNT: " team-head-count
+    "   AVERAGE LEVEL: " team-average-level " ---"
+  DISPLAY SPACES
+  DISPLAY "-----------------------------------------------".
+
+Print-Team-Member.
+  DISPLAY long-name " (" FUNCTION TRIM(short-name) ") - LV. " level
+  ADD 1 TO team-head-count
+  ADD level TO team-level-sum.
+
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-CharacterSheet-Status
+              STATUS-FIELD BY File-Status
+              PROGRAM-TAG BY "TEAM-ROSTER-REPORT"
+              FILE-TAG BY "CHARACTERSHEET".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
