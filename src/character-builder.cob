@@ -8,16 +8,63 @@ FILE-CONTROL.
   ORGANIZATION IS INDEXED
   ACCESS MODE IS DYNAMIC
   RECORD KEY IS short-name
+  ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
   FILE STATUS IS File-Status.
 
+  SELECT Character-Audit ASSIGN TO "data/character-audit.dat"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS audit-file.
+
+  SELECT Template-Export ASSIGN TO "data/character-template.csv"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS template-export-status.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS error-log-status.
+
+  SELECT Characters-Lock ASSIGN TO "data/characters.dat.lock"
+  ORGANIZATION IS LINE SEQUENTIAL
+  FILE STATUS IS Lock-Status.
+
 DATA DIVISION.
 FILE SECTION.
 FD Character-Sheet.
-  COPY "copy/data/character-record.cpy".
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Characters-Lock.
+  01 lock-line PIC X(40).
+
+FD Character-Audit.
+  COPY "src/copy/file-description/character-audit-record.cpy".
+
+FD Template-Export.
+  01 template-export-line PIC X(500).
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
 
 WORKING-STORAGE SECTION.
   COPY "copy/data/input-data.cpy".
 
+  01 Lock-Status PIC 99.
+  01 characters-lock-flag PIC 9 VALUE ZERO.
+    88 characters-lock-denied VALUE 1.
+
+  01 gender-vocab-count PIC 99 VALUE ZERO.
+  01 Gender-Vocab-Table.
+    02 Gender-Vocab-Entry OCCURS 1 TO 30 TIMES
+                           DEPENDING ON gender-vocab-count
+                           INDEXED BY GV-INDEX.
+      03 gender-vocab-value PIC X(10).
+
+  01 race-vocab-count PIC 99 VALUE ZERO.
+  01 Race-Vocab-Table.
+    02 Race-Vocab-Entry   OCCURS 1 TO 30 TIMES
+                           DEPENDING ON race-vocab-count
+                           INDEXED BY RV-INDEX.
+      03 race-vocab-value   PIC X(20).
+
   01 Mode-Status PIC 9 VALUE ZERO.
     88 decide-mode      VALUE 0.
     88 create-mode      VALUE 1.
@@ -28,21 +75,39 @@ WORKING-STORAGE SECTION.
 
   01 Field-Table.
     02 field-buffer PIC X(10).
-    02 Field-Entry      OCCURS 23 TIMES INDEXED BY F-IX.
+    02 Field-Entry      OCCURS 30 TIMES INDEXED BY F-IX.
       03 field-label    PIC X(10).
       03 feild-default  PIC X(15).
       03 field-code     PIC X(15).
-    02 field-length     PIC 99 VALUE 23.
+    02 field-length     PIC 99 VALUE 30.
+
+  01 height-input-number PIC 999.
+
+  01 npc-die-size PIC 99.
+  01 rolled-value PIC 99.
+
+  01 new-character-key PIC X(10).
+  01 clone-source-key  PIC X(10).
+
+  01 field-text-value  PIC X(80).
+  01 field-text-before PIC X(80).
 
   01 File-Status PIC 99.
     88 end-of-file VALUE 10.
 
+  01 audit-file PIC 99.
+
+  01 template-export-status PIC 99.
+
+  01 error-log-status PIC 99.
+
 PROCEDURE DIVISION.
   PERFORM Initialize-Table.
+  PERFORM Initialize-Vocab-Tables.
 
   Main-Logic.
     PERFORM Main-Loop UNTIL denied.
-  STOP RUN.
+  GOBACK.
 
   Main-Loop.
     PERFORM Decision-Loop UNTIL quit-mode
@@ -53,7 +118,23 @@ PROCEDURE DIVISION.
   Decision-Loop.
     EVALUATE Mode-Status
     WHEN 1
-      PERFORM Assign-All-Fields
+      MOVE "DUPLICATE AN EXISTING CHARACTER" TO question
+      PERFORM Confirm
+
+      IF confirmed
+        PERFORM Clone-Character-Defaults
+        PERFORM Assign-All-Fields
+      ELSE
+        MOVE "QUICK NPC MODE (ROLL STATS, ONLY ASK NAME/TEAM/JOB)" TO question
+        PERFORM Confirm
+
+        IF confirmed
+          PERFORM Quick-NPC-Fields
+        ELSE
+          PERFORM Assign-All-Fields
+        END-IF
+      END-IF
+
       PERFORM Try-Save-Character
     WHEN 2
       MOVE "EDIT THIS CHARACTER" TO question
@@ -69,11 +150,22 @@ PROCEDURE DIVISION.
       PERFORM Select-Field UNTIL denied
       PERFORM Try-Save-Character
     WHEN 4
-      OPEN I-O Character-Sheet
-        DELETE Character-Sheet
-          INVALID KEY DISPLAY "IMPOSSIBLE ERROR: TRIED TO DELETE INVALID KEY."
-        END-DELETE
-      CLOSE Character-Sheet
+      PERFORM Acquire-Characters-Lock
+      IF NOT characters-lock-denied
+        OPEN I-O Character-Sheet
+          PERFORM Check-Character-Sheet-Status
+          DELETE Character-Sheet
+            INVALID KEY DISPLAY "IMPOSSIBLE ERROR: TRIED TO DELETE INVALID KEY."
+          END-DELETE
+        CLOSE Character-Sheet
+        PERFORM Release-Characters-Lock
+
+        MOVE "DELETE" TO audit-action
+        MOVE "RECORD" TO audit-field
+        MOVE short-name TO audit-old-value
+        MOVE SPACES TO audit-new-value
+        PERFORM Write-Audit-Entry
+      END-IF
 
       SET quit-mode TO TRUE
     WHEN OTHER
@@ -115,6 +207,7 @@ CHARACTER-EDIT SECTION.
         ELSE
           PERFORM Normalize-Response
           MOVE response TO gender
+          PERFORM Check-Gender-Vocab
         END-IF
       WHEN "RACE"
         MOVE "ENTER RACE (20)" TO question
@@ -124,6 +217,7 @@ CHARACTER-EDIT SECTION.
         ELSE
           PERFORM Normalize-Response
           MOVE response TO race
+          PERFORM Check-Race-Vocab
         END-IF
       WHEN "DESCRIPTION"
         MOVE "ENTER INFO (80)" TO question
@@ -134,7 +228,7 @@ CHARACTER-EDIT SECTION.
           MOVE response TO description
         END-IF
       WHEN "ORIGINAL-TEAM"
-        MOVE "ENTER TEAM (20)" TO question
+        MOVE "ENTER ORIGINAL TEAM (20)" TO question
         PERFORM Ask
         IF empty-input
           MOVE feild-default(F-IX) TO original-team
@@ -142,6 +236,16 @@ CHARACTER-EDIT SECTION.
           PERFORM Normalize-Response
           MOVE response TO original-team
         END-IF
+        MOVE original-team TO team
+      WHEN "TEAM"
+        MOVE "ENTER CURRENT TEAM (20)" TO question
+        PERFORM Ask
+        IF empty-input
+          MOVE original-team TO team
+        ELSE
+          PERFORM Normalize-Response
+          MOVE response TO team
+        END-IF
       WHEN "SALARY-NEED"
         MOVE "ENTER NEED (##)" TO question
         PERFORM Ask-Number
@@ -175,6 +279,15 @@ CHARACTER-EDIT SECTION.
           PERFORM Normalize-Response
           MOVE response TO job
         END-IF
+      WHEN "TASK"
+        MOVE "ENTER ON-FIELD TASK (10)" TO question
+        PERFORM Ask
+        IF empty-input
+          MOVE feild-default(F-IX) TO task
+        ELSE
+          PERFORM Normalize-Response
+          MOVE response TO task
+        END-IF
       WHEN "SKILL"
         MOVE "ENTER SKILL (10)" TO question
         PERFORM Ask
@@ -281,12 +394,189 @@ CHARACTER-EDIT SECTION.
         IF empty-input
           MOVE feild-default(F-IX) TO character-type
         ELSE
-          MOVE response TO character-type
+          PERFORM Validate-Type
+        END-IF
+      WHEN "BIRTH-MONTH"
+        MOVE "ENTER BIRTH MONTH (##)" TO question
+        PERFORM Ask-Number
+        IF invalid-number
+          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO birth-month
+        ELSE
+          MOVE input-number TO birth-month
+        END-IF
+      WHEN "BIRTH-DAY"
+        MOVE "ENTER BIRTH DAY (##)" TO question
+        PERFORM Ask-Number
+        IF invalid-number
+          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO birth-day
+        ELSE
+          MOVE input-number TO birth-day
+        END-IF
+      WHEN "HEIGHT"
+        MOVE "ENTER HEIGHT (FT+IN, E.G. 508)" TO question
+        PERFORM Ask-Number
+        IF invalid-number
+          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO height-input-number
+        ELSE
+          MOVE input-number TO height-input-number
+        END-IF
+        DIVIDE height-input-number BY 100 GIVING height-feet REMAINDER height-inches
+      WHEN "HOBBY"
+        MOVE "ENTER HOBBY (10)" TO question
+        PERFORM Ask
+        IF empty-input
+          MOVE feild-default(F-IX) TO hobby
+        ELSE
+          PERFORM Normalize-Response
+          MOVE response TO hobby
+        END-IF
+      WHEN "FULL-POTENTIAL"
+        MOVE "ENTER FULL POTENTIAL (##)" TO question
+        PERFORM Ask-Number
+        IF invalid-number
+          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO full-potential
+        ELSE
+          MOVE input-number TO full-potential
         END-IF
     END-EVALUATE.
 
+  Clone-Character-Defaults.
+    MOVE short-name TO new-character-key
+    MOVE "ENTER SOURCE CHARACTER SHORT-NAME TO CLONE (10)" TO question
+    PERFORM Ask
+    PERFORM Normalize-Response
+    MOVE response TO clone-source-key
+
+    OPEN INPUT Character-Sheet
+      PERFORM Check-Character-Sheet-Status
+      MOVE clone-source-key TO short-name
+      READ Character-Sheet KEY IS short-name
+        INVALID KEY
+          DISPLAY "SOURCE CHARACTER NOT FOUND; USING DEFAULTS."
+        NOT INVALID KEY
+          PERFORM Capture-Clone-Defaults
+      END-READ
+    CLOSE Character-Sheet
+
+    MOVE new-character-key TO short-name.
+
+  Capture-Clone-Defaults.
+    PERFORM Reset-Index
+    PERFORM UNTIL F-IX > field-length
+      PERFORM Capture-One-Clone-Default
+      PERFORM Increment-Index
+    END-PERFORM.
+
+  Capture-One-Clone-Default.
+    EVALUATE field-code(F-IX)
+      WHEN "LONG-NAME"      MOVE long-name      TO feild-default(F-IX)
+      WHEN "AGE"            MOVE age            TO feild-default(F-IX)
+      WHEN "GENDER"         MOVE gender         TO feild-default(F-IX)
+      WHEN "RACE"           MOVE race           TO feild-default(F-IX)
+      WHEN "DESCRIPTION"    MOVE description    TO feild-default(F-IX)
+      WHEN "ORIGINAL-TEAM"  MOVE original-team  TO feild-default(F-IX)
+      WHEN "TEAM"           MOVE team           TO feild-default(F-IX)
+      WHEN "TASK"           MOVE task           TO feild-default(F-IX)
+      WHEN "SALARY-NEED"    MOVE salary-need    TO feild-default(F-IX)
+      WHEN "SALARY-WANT"    MOVE salary-want    TO feild-default(F-IX)
+      WHEN "PER-DIEM"       MOVE per-diem       TO feild-default(F-IX)
+      WHEN "JOB"            MOVE job            TO feild-default(F-IX)
+      WHEN "SKILL"          MOVE skill          TO feild-default(F-IX)
+      WHEN "LEVEL"          MOVE level          TO feild-default(F-IX)
+      WHEN "EXPERIENCE"     MOVE experience     TO feild-default(F-IX)
+      WHEN "POWER-STAT"     MOVE power-stat     TO feild-default(F-IX)
+      WHEN "POWER-BONUS"    MOVE power-bonus    TO feild-default(F-IX)
+      WHEN "FOCUS-STAT"     MOVE focus-stat     TO feild-default(F-IX)
+      WHEN "FOCUS-BONUS"    MOVE focus-bonus    TO feild-default(F-IX)
+      WHEN "SPEED-STAT"     MOVE speed-stat     TO feild-default(F-IX)
+      WHEN "SPEED-BONUS"    MOVE speed-bonus    TO feild-default(F-IX)
+      WHEN "BODY"           MOVE body           TO feild-default(F-IX)
+      WHEN "MIND"           MOVE mind           TO feild-default(F-IX)
+      WHEN "SPIRIT"         MOVE spirit         TO feild-default(F-IX)
+      WHEN "CHARACTER-TYPE" MOVE character-type TO feild-default(F-IX)
+      WHEN "BIRTH-MONTH"    MOVE birth-month    TO feild-default(F-IX)
+      WHEN "BIRTH-DAY"      MOVE birth-day      TO feild-default(F-IX)
+      WHEN "HEIGHT"
+        COMPUTE height-input-number = (height-feet * 100) + height-inches
+        MOVE height-input-number TO feild-default(F-IX)
+      WHEN "HOBBY"          MOVE hobby          TO feild-default(F-IX)
+      WHEN "FULL-POTENTIAL" MOVE full-potential TO feild-default(F-IX)
+    END-EVALUATE.
+
+  Quick-NPC-Fields.
+    MOVE "ENTER DIE SIZE FOR STATS (2,4,6,8,10,12,20)" TO question
+    PERFORM Ask-Number
+    PERFORM Validate-Die
+    MOVE input-number TO npc-die-size
+
+    PERFORM Reset-Index
+    PERFORM UNTIL F-IX > field-length
+      PERFORM Quick-Assign-Field
+      PERFORM Increment-Index
+    END-PERFORM.
+
+  Quick-Assign-Field.
+    EVALUATE field-code(F-IX)
+      WHEN "LONG-NAME"     PERFORM Assign-Field
+      WHEN "ORIGINAL-TEAM" PERFORM Assign-Field
+      WHEN "JOB"           PERFORM Assign-Field
+      WHEN "POWER-STAT"    PERFORM Roll-Stat-Field
+      WHEN "FOCUS-STAT"    PERFORM Roll-Stat-Field
+      WHEN "SPEED-STAT"    PERFORM Roll-Stat-Field
+      WHEN "POWER-BONUS"   PERFORM Roll-Bonus-Field
+      WHEN "FOCUS-BONUS"   PERFORM Roll-Bonus-Field
+      WHEN "SPEED-BONUS"   PERFORM Roll-Bonus-Field
+      WHEN OTHER           PERFORM Apply-Default-Field
+    END-EVALUATE.
+
+  Roll-Stat-Field.
+    COMPUTE rolled-value = FUNCTION INTEGER(FUNCTION RANDOM * npc-die-size) + 1
+
+    EVALUATE field-code(F-IX)
+      WHEN "POWER-STAT" MOVE rolled-value TO power-stat
+      WHEN "FOCUS-STAT" MOVE rolled-value TO focus-stat
+      WHEN "SPEED-STAT" MOVE rolled-value TO speed-stat
+    END-EVALUATE.
+
+  Roll-Bonus-Field.
+    COMPUTE rolled-value = FUNCTION INTEGER(FUNCTION RANDOM * 4)
+
+    EVALUATE field-code(F-IX)
+      WHEN "POWER-BONUS" MOVE rolled-value TO power-bonus
+      WHEN "FOCUS-BONUS" MOVE rolled-value TO focus-bonus
+      WHEN "SPEED-BONUS" MOVE rolled-value TO speed-bonus
+    END-EVALUATE.
+
+  Apply-Default-Field.
+    EVALUATE field-code(F-IX)
+      WHEN "AGE"            MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO age
+      WHEN "GENDER"         MOVE feild-default(F-IX) TO gender
+      WHEN "RACE"           MOVE feild-default(F-IX) TO race
+      WHEN "DESCRIPTION"    MOVE feild-default(F-IX) TO description
+      WHEN "TEAM"           MOVE original-team TO team
+      WHEN "SALARY-NEED"    MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO salary-need
+      WHEN "SALARY-WANT"    MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO salary-want
+      WHEN "PER-DIEM"       MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO per-diem
+      WHEN "TASK"           MOVE feild-default(F-IX) TO task
+      WHEN "SKILL"          MOVE feild-default(F-IX) TO skill
+      WHEN "LEVEL"          MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO level
+      WHEN "EXPERIENCE"     MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO experience
+      WHEN "BODY"           MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO body
+      WHEN "MIND"           MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO mind
+      WHEN "SPIRIT"         MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO spirit
+      WHEN "CHARACTER-TYPE" MOVE "NPC" TO character-type
+      WHEN "BIRTH-MONTH"    MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO birth-month
+      WHEN "BIRTH-DAY"      MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO birth-day
+      WHEN "HEIGHT"
+        MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO height-input-number
+        DIVIDE height-input-number BY 100 GIVING height-feet REMAINDER height-inches
+      WHEN "HOBBY"          MOVE feild-default(F-IX) TO hobby
+      WHEN "FULL-POTENTIAL" MOVE FUNCTION NUMVAL(feild-default(F-IX)) TO full-potential
+    END-EVALUATE.
+
   Try-Save-Character.
     PERFORM Developer-View-Character
+    PERFORM Check-Per-Diem-Range
 
     MOVE "RECORD THIS CHARACTER" TO question
     PERFORM Confirm
@@ -300,11 +590,32 @@ CHARACTER-EDIT SECTION.
   Record-Character.
     DISPLAY "WRITING RECORD..."
 
+    PERFORM Acquire-Characters-Lock
+    IF characters-lock-denied
+      EXIT PARAGRAPH
+    END-IF
+
     OPEN I-O Character-Sheet
+      PERFORM Check-Character-Sheet-Status
       WRITE character-record INVALID KEY
         REWRITE character-record
       END-WRITE
-    CLOSE Character-Sheet.
+    CLOSE Character-Sheet
+    PERFORM Release-Characters-Lock
+
+    IF create-mode
+      MOVE "CREATE" TO audit-action
+      MOVE "RECORD" TO audit-field
+      MOVE SPACES TO audit-old-value
+      MOVE long-name(1:20) TO audit-new-value
+      PERFORM Write-Audit-Entry
+    END-IF.
+
+  Check-Per-Diem-Range.
+    IF per-diem < salary-need OR per-diem > salary-want
+      DISPLAY "WARNING: PER DIEM (" per-diem ") IS OUTSIDE NEED/WANT RANGE ("
+        salary-need "/" salary-want ")"
+    END-IF.
 
   Try-Delete-Character.
     MOVE "DELETE CHARACTER" TO question
@@ -331,12 +642,65 @@ CHARACTER-EDIT SECTION.
 
     PERFORM Reset-Index
     SEARCH Field-Entry
-      AT END 
+      AT END
         DISPLAY "INVALID FIELD: " field-buffer
       WHEN field-label(F-IX) = field-buffer
+        PERFORM Capture-Field-Text
+        MOVE field-text-value TO field-text-before
         PERFORM Assign-Field
+        PERFORM Capture-Field-Text
+        IF field-text-value NOT = field-text-before
+          MOVE "EDIT"            TO audit-action
+          MOVE field-code(F-IX)  TO audit-field
+          MOVE field-text-before TO audit-old-value
+          MOVE field-text-value  TO audit-new-value
+          PERFORM Write-Audit-Entry
+        END-IF
     END-SEARCH.
 
+  Capture-Field-Text.
+    EVALUATE field-code(F-IX)
+      WHEN "LONG-NAME"      MOVE long-name      TO field-text-value
+      WHEN "AGE"            MOVE age            TO field-text-value
+      WHEN "GENDER"         MOVE gender         TO field-text-value
+      WHEN "RACE"           MOVE race           TO field-text-value
+      WHEN "DESCRIPTION"    MOVE description    TO field-text-value
+      WHEN "ORIGINAL-TEAM"  MOVE original-team  TO field-text-value
+      WHEN "TEAM"           MOVE team           TO field-text-value
+      WHEN "TASK"           MOVE task           TO field-text-value
+      WHEN "SALARY-NEED"    MOVE salary-need    TO field-text-value
+      WHEN "SALARY-WANT"    MOVE salary-want    TO field-text-value
+      WHEN "PER-DIEM"       MOVE per-diem       TO field-text-value
+      WHEN "JOB"            MOVE job            TO field-text-value
+      WHEN "SKILL"          MOVE skill          TO field-text-value
+      WHEN "LEVEL"          MOVE level          TO field-text-value
+      WHEN "EXPERIENCE"     MOVE experience     TO field-text-value
+      WHEN "POWER-STAT"     MOVE power-stat     TO field-text-value
+      WHEN "POWER-BONUS"    MOVE power-bonus    TO field-text-value
+      WHEN "FOCUS-STAT"     MOVE focus-stat     TO field-text-value
+      WHEN "FOCUS-BONUS"    MOVE focus-bonus    TO field-text-value
+      WHEN "SPEED-STAT"     MOVE speed-stat     TO field-text-value
+      WHEN "SPEED-BONUS"    MOVE speed-bonus    TO field-text-value
+      WHEN "BODY"           MOVE body           TO field-text-value
+      WHEN "MIND"           MOVE mind           TO field-text-value
+      WHEN "SPIRIT"         MOVE spirit         TO field-text-value
+      WHEN "CHARACTER-TYPE" MOVE character-type TO field-text-value
+      WHEN "BIRTH-MONTH"    MOVE birth-month    TO field-text-value
+      WHEN "BIRTH-DAY"      MOVE birth-day      TO field-text-value
+      WHEN "HEIGHT"         MOVE height         TO field-text-value
+      WHEN "HOBBY"          MOVE hobby          TO field-text-value
+      WHEN "FULL-POTENTIAL" MOVE full-potential TO field-text-value
+    END-EVALUATE.
+
+  Write-Audit-Entry.
+    MOVE short-name TO audit-key
+    MOVE FUNCTION CURRENT-DATE(1:8) TO audit-date
+    MOVE FUNCTION CURRENT-DATE(9:6) TO audit-time
+
+    OPEN EXTEND Character-Audit
+      WRITE Character-Audit-Record
+    CLOSE Character-Audit.
+
   Lookup-Key.
     MOVE "ENTER KEY (SHORT-NAME) (10)" TO question.
     PERFORM Ask
@@ -350,7 +714,10 @@ VALIDATION SECTION.
     END-IF.
 
   Validate-Key.
-    IF empty-input OR invalid-text
+    IF FUNCTION TRIM(response) = "TEMPLATE"
+      PERFORM Generate-CSV-Template
+      SET invalid-key TO TRUE
+    ELSE IF empty-input OR invalid-text
       SET invalid-key TO TRUE
       DISPLAY "CANNOT USE EMPTY INDEX."
     ELSE
@@ -359,18 +726,25 @@ VALIDATION SECTION.
     END-IF.
 
   Determine-Mode.
+    PERFORM Acquire-Characters-Lock
+    IF characters-lock-denied
+      EXIT PARAGRAPH
+    END-IF
+
     OPEN I-O Character-Sheet
+      PERFORM Check-Character-Sheet-Status
       PERFORM Normalize-Response
       MOVE response TO short-name
       READ Character-Sheet KEY IS short-name
-        INVALID KEY 
+        INVALID KEY
           SET create-mode TO TRUE
           DISPLAY "ENTERING CREATE-MODE..."
-        NOT INVALID KEY 
+        NOT INVALID KEY
           SET edit-delete-mode TO TRUE
           DISPLAY FUNCTION TRIM(short-name) " IS ALREADY IN RECORD"
       END-READ
-    CLOSE Character-Sheet.
+    CLOSE Character-Sheet
+    PERFORM Release-Characters-Lock.
 
   Validate-Type.
     PERFORM Normalize-Response
@@ -384,6 +758,18 @@ VALIDATION SECTION.
       SET character-type to "TEST"
     END-IF.
 
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Character-Sheet-Status
+              STATUS-FIELD BY File-Status
+              PROGRAM-TAG BY "CHARACTER-BUILDER"
+              FILE-TAG BY "CHARACTER-SHEET".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
+
+  COPY "src/copy/procedure/characters-lock-guard.cpy"
+    REPLACING PROGRAM-TAG BY "CHARACTER-BUILDER".
+
 TABLE-SECTION.
   Initialize-Table.
     MOVE "NAME"           TO field-label    (1)
@@ -476,7 +862,35 @@ TABLE-SECTION.
 
     MOVE "TYPE"           TO field-label    (23)
     MOVE "NO NAME"        TO feild-default  (23)
-    MOVE "CHARACTER-TYPE" TO field-code     (23).
+    MOVE "CHARACTER-TYPE" TO field-code     (23)
+
+    MOVE "BMONTH"         TO field-label    (24)
+    MOVE "1"              TO feild-default  (24)
+    MOVE "BIRTH-MONTH"    TO field-code     (24)
+
+    MOVE "BDAY"           TO field-label    (25)
+    MOVE "1"              TO feild-default  (25)
+    MOVE "BIRTH-DAY"      TO field-code     (25)
+
+    MOVE "HEIGHT"         TO field-label    (26)
+    MOVE "508"            TO feild-default  (26)
+    MOVE "HEIGHT"         TO field-code     (26)
+
+    MOVE "HOBBY"          TO field-label    (27)
+    MOVE "NONE"           TO feild-default  (27)
+    MOVE "HOBBY"          TO field-code     (27)
+
+    MOVE "POTENTIAL"      TO field-label    (28)
+    MOVE "0"              TO feild-default  (28)
+    MOVE "FULL-POTENTIAL" TO field-code     (28)
+
+    MOVE "CUR-TEAM"       TO field-label    (29)
+    MOVE "NO TEAM"        TO feild-default  (29)
+    MOVE "TEAM"           TO field-code     (29)
+
+    MOVE "TASK"           TO field-label    (30)
+    MOVE "BENCH"          TO feild-default  (30)
+    MOVE "TASK"           TO field-code     (30).
 
   Reset-Index.
     SET F-IX TO 1.
@@ -492,5 +906,136 @@ TABLE-SECTION.
       PERFORM Increment-Index
     END-PERFORM.
 
-COPY "copy/procedure/input-section.cpy".
-COPY "copy/procedure/character-preview.cpy".
+  Initialize-Vocab-Tables.
+    MOVE 1 TO gender-vocab-count
+    MOVE "NONE"   TO gender-vocab-value(1)
+
+    MOVE 1 TO race-vocab-count
+    MOVE "EOSIAN" TO race-vocab-value(1)
+
+    PERFORM Seed-Vocab-From-Characters.
+
+  Seed-Vocab-From-Characters.
+    OPEN INPUT Character-Sheet
+      PERFORM Check-Character-Sheet-Status
+      MOVE LOW-VALUE TO short-name
+      START Character-Sheet KEY >= short-name
+        INVALID KEY CONTINUE
+        NOT INVALID KEY
+          PERFORM UNTIL end-of-file
+            READ Character-Sheet NEXT RECORD
+              AT END
+                SET end-of-file TO TRUE
+              NOT AT END
+                PERFORM Seed-Vocab-From-One-Character
+            END-READ
+          END-PERFORM
+      END-START
+    CLOSE Character-Sheet
+    MOVE ZERO TO File-Status.
+
+  Seed-Vocab-From-One-Character.
+    SET GV-INDEX TO 1
+    SEARCH Gender-Vocab-Entry
+      AT END
+        IF gender NOT = SPACES AND gender-vocab-count < 30
+          ADD 1 TO gender-vocab-count
+          MOVE gender TO gender-vocab-value(gender-vocab-count)
+        END-IF
+      WHEN gender-vocab-value(GV-INDEX) = gender
+        CONTINUE
+    END-SEARCH
+
+    SET RV-INDEX TO 1
+    SEARCH Race-Vocab-Entry
+      AT END
+        IF race NOT = SPACES AND race-vocab-count < 30
+          ADD 1 TO race-vocab-count
+          MOVE race TO race-vocab-value(race-vocab-count)
+        END-IF
+      WHEN race-vocab-value(RV-INDEX) = race
+        CONTINUE
+    END-SEARCH.
+
+  Check-Gender-Vocab.
+    SET GV-INDEX TO 1
+    SEARCH Gender-Vocab-Entry
+      AT END
+        DISPLAY FUNCTION TRIM(gender) " IS NOT ON THE GENDER LIST"
+        MOVE "ADD THIS GENDER TO THE LIST" TO question
+        PERFORM Confirm
+
+        IF confirmed AND gender-vocab-count < 30
+          ADD 1 TO gender-vocab-count
+          MOVE gender TO gender-vocab-value(gender-vocab-count)
+        END-IF
+      WHEN gender-vocab-value(GV-INDEX) = gender
+        CONTINUE
+    END-SEARCH.
+
+  Check-Race-Vocab.
+    SET RV-INDEX TO 1
+    SEARCH Race-Vocab-Entry
+      AT END
+        DISPLAY FUNCTION TRIM(race) " IS NOT ON THE RACE LIST"
+        MOVE "ADD THIS RACE TO THE LIST" TO question
+        PERFORM Confirm
+
+        IF confirmed AND race-vocab-count < 30
+          ADD 1 TO race-vocab-count
+          MOVE race TO race-vocab-value(race-vocab-count)
+        END-IF
+      WHEN race-vocab-value(RV-INDEX) = race
+        CONTINUE
+    END-SEARCH.
+
+  Generate-CSV-Template.
+    OPEN OUTPUT Template-Export
+      PERFORM Write-Template-Header-Line
+      PERFORM Write-Template-Default-Line
+    CLOSE Template-Export
+
+    DISPLAY "WROTE FIELD TEMPLATE TO data/character-template.csv".
+
+  Write-Template-Header-Line.
+    MOVE SPACES TO template-export-line
+    PERFORM Reset-Index
+
+    PERFORM UNTIL F-IX > field-length
+      IF F-IX = 1
+        STRING FUNCTION TRIM(field-label(F-IX))
+          DELIMITED BY SIZE
+          INTO template-export-line
+      ELSE
+        STRING FUNCTION TRIM(template-export-line) DELIMITED BY SIZE
+          ","                             DELIMITED BY SIZE
+          FUNCTION TRIM(field-label(F-IX)) DELIMITED BY SIZE
+          INTO template-export-line
+      END-IF
+      PERFORM Increment-Index
+    END-PERFORM
+
+    WRITE template-export-line.
+
+  Write-Template-Default-Line.
+    MOVE SPACES TO template-export-line
+    PERFORM Reset-Index
+
+    PERFORM UNTIL F-IX > field-length
+      IF F-IX = 1
+        STRING FUNCTION TRIM(feild-default(F-IX))
+          DELIMITED BY SIZE
+          INTO template-export-line
+      ELSE
+        STRING FUNCTION TRIM(template-export-line) DELIMITED BY SIZE
+          ","                                 DELIMITED BY SIZE
+          FUNCTION TRIM(feild-default(F-IX))   DELIMITED BY SIZE
+          INTO template-export-line
+      END-IF
+      PERFORM Increment-Index
+    END-PERFORM
+
+    WRITE template-export-line.
+
+COPY "src/copy/procedure/input-section.cpy".
+COPY "src/copy/procedure/character-preview.cpy".
