@@ -0,0 +1,224 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Season-Readiness-Check.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT Calendar ASSIGN TO "data/calendar.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS numeric-date
+    FILE STATUS IS Calendar-Status.
+
+  SELECT CharacterSheet ASSIGN TO "data/characters.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS short-name
+    ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
+    FILE STATUS IS File-Status.
+
+  SELECT Friend-List ASSIGN TO "data/friend-list.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY pairing
+    FILE STATUS IS friend-file.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS error-log-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD Calendar
+  LABEL RECORDS ARE STANDARD
+  DATA RECORDS ARE Calendar-Record.
+
+  COPY "src/main/copy/file-description/calendar-record.cpy".
+
+FD CharacterSheet.
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Friend-List
+  LABEL RECORDS ARE STANDARD
+  RECORD CONTAINS 43 CHARACTERS
+  DATA RECORD IS Friend-Record.
+
+  COPY "src/copy/file-description/friend-record.cpy".
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
+
+WORKING-STORAGE SECTION.
+  01 File-Status      PIC 99.
+    88 end-of-file     VALUE 10.
+  01 Calendar-Status  PIC 99.
+    88 end-of-calendar-file VALUE 10.
+  01 friend-file      PIC 99.
+    88 end-of-friend-list VALUE 10.
+  01 error-log-status PIC 99.
+
+  01 Character-Key-Table.
+    02 Character-Key-Entry OCCURS 500 TIMES INDEXED BY CK-INDEX.
+      03 ck-short-name      PIC X(10).
+  01 character-key-count PIC 9(4) VALUE ZERO.
+
+  01 Team-Key-Table.
+    02 Team-Key-Entry OCCURS 1000 TIMES INDEXED BY TK-INDEX.
+      03 tk-team-name PIC X(20).
+  01 team-key-count PIC 9(4) VALUE ZERO.
+
+  01 challenger-type-check PIC X(20).
+    88 known-generic-challenger VALUES "RANDOM", "PICK-UP GAME".
+
+  01 challenger-found-flag PIC 9 VALUE ZERO.
+    88 challenger-team-found VALUE 1.
+
+  01 date-exception-count       PIC 9(5) VALUE ZERO.
+  01 challenger-exception-count PIC 9(5) VALUE ZERO.
+  01 mismatch-count             PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Main-logic.
+  PERFORM Load-Character-Keys
+  PERFORM Check-Calendar-Consistency
+  PERFORM Check-Friend-List-Pairings
+
+  DISPLAY SPACES
+  DISPLAY "=== SEASON READINESS CHECK COMPLETE ==="
+  DISPLAY "DATE RANGE EXCEPTIONS: " date-exception-count
+  DISPLAY "UNRESOLVED CHALLENGERS: " challenger-exception-count
+  DISPLAY "ORPHAN FRIEND-LIST PAIRINGS: " mismatch-count
+STOP RUN.
+
+Load-Character-Keys.
+  OPEN INPUT CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY DISPLAY "NO CHARACTERS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              PERFORM Capture-Character-Key
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet.
+
+Capture-Character-Key.
+  ADD 1 TO character-key-count
+  SET CK-INDEX TO character-key-count
+  MOVE short-name TO ck-short-name(CK-INDEX)
+
+  ADD 1 TO team-key-count
+  SET TK-INDEX TO team-key-count
+  MOVE original-team TO tk-team-name(TK-INDEX)
+
+  ADD 1 TO team-key-count
+  SET TK-INDEX TO team-key-count
+  MOVE team TO tk-team-name(TK-INDEX).
+
+Check-Calendar-Consistency.
+  OPEN INPUT Calendar
+    PERFORM Check-Calendar-Status
+    MOVE LOW-VALUE TO numeric-date
+    START Calendar KEY >= numeric-date
+      INVALID KEY DISPLAY "NO CALENDAR RECORDS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-calendar-file
+          READ Calendar NEXT RECORD
+            AT END
+              SET end-of-calendar-file TO TRUE
+            NOT AT END
+              PERFORM Check-Calendar-Record
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE Calendar.
+
+Check-Calendar-Record.
+  IF NOT valid-month OR NOT valid-day
+    DISPLAY "DATE OUT OF RANGE: " numeric-date
+    ADD 1 TO date-exception-count
+  END-IF
+
+  MOVE challenger TO challenger-type-check
+  IF NOT known-generic-challenger
+    PERFORM Lookup-Challenger-Team
+    IF NOT challenger-team-found
+      DISPLAY "UNRESOLVED CHALLENGER '" FUNCTION TRIM(challenger)
+        "' ON " numeric-date
+      ADD 1 TO challenger-exception-count
+    END-IF
+  END-IF.
+
+Lookup-Challenger-Team.
+  MOVE ZERO TO challenger-found-flag
+  SET TK-INDEX TO 1
+  SEARCH Team-Key-Entry
+    AT END
+      CONTINUE
+    WHEN tk-team-name(TK-INDEX) = challenger
+      SET challenger-team-found TO TRUE
+  END-SEARCH.
+
+Check-Friend-List-Pairings.
+  OPEN INPUT Friend-List
+    PERFORM Check-Friend-List-Status
+    MOVE LOW-VALUE TO pairing
+    START Friend-List KEY >= pairing
+      INVALID KEY DISPLAY "NO FRIEND-LIST ENTRIES FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-friend-list
+          READ Friend-List NEXT RECORD
+            AT END
+              SET end-of-friend-list TO TRUE
+            NOT AT END
+              PERFORM Check-One-Pairing
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE Friend-List.
+
+Check-One-Pairing.
+  SET CK-INDEX TO 1
+  SEARCH Character-Key-Entry
+    AT END
+      DISPLAY "ORPHAN PAIRING: " friend-key-1 " NOT A KNOWN CHARACTER"
+      ADD 1 TO mismatch-count
+    WHEN ck-short-name(CK-INDEX) = friend-key-1
+      CONTINUE
+  END-SEARCH
+
+  SET CK-INDEX TO 1
+  SEARCH Character-Key-Entry
+    AT END
+      DISPLAY "ORPHAN PAIRING: " friend-key-2 " NOT A KNOWN CHARACTER"
+      ADD 1 TO mismatch-count
+    WHEN ck-short-name(CK-INDEX) = friend-key-2
+      CONTINUE
+  END-SEARCH.
+
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-CharacterSheet-Status
+              STATUS-FIELD BY File-Status
+              PROGRAM-TAG BY "SEASON-READINESS-CHECK"
+              FILE-TAG BY "CHARACTERSHEET".
+
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Calendar-Status
+              STATUS-FIELD BY Calendar-Status
+              PROGRAM-TAG BY "SEASON-READINESS-CHECK"
+              FILE-TAG BY "CALENDAR".
+
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Friend-List-Status
+              STATUS-FIELD BY friend-file
+              PROGRAM-TAG BY "SEASON-READINESS-CHECK"
+              FILE-TAG BY "FRIEND-LIST".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
