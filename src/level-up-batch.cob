@@ -0,0 +1,94 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Level-Up-Batch.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT CharacterSheet ASSIGN TO "data/characters.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS short-name
+    ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
+    FILE STATUS IS File-Status.
+
+  SELECT Characters-Lock ASSIGN TO "data/characters.dat.lock"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS Lock-Status.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS error-log-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD CharacterSheet.
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Characters-Lock.
+  01 lock-line PIC X(40).
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
+
+WORKING-STORAGE SECTION.
+  01 File-Status PIC 99.
+    88 end-of-file VALUE 10.
+
+  01 Lock-Status PIC 99.
+  01 characters-lock-flag PIC 9 VALUE ZERO.
+    88 characters-lock-denied VALUE 1.
+
+  01 error-log-status PIC 99.
+
+  01 level-up-count PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Main-logic.
+  PERFORM Acquire-Characters-Lock
+  IF characters-lock-denied
+    STOP RUN
+  END-IF
+
+  OPEN I-O CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY DISPLAY "NO RECORDS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              PERFORM Roll-Experience-Overflow
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet
+  PERFORM Release-Characters-Lock
+
+  DISPLAY "LEVEL-UP BATCH COMPLETE: " level-up-count " CHARACTER(S) LEVELED UP"
+STOP RUN.
+
+Roll-Experience-Overflow.
+  IF experience >= 100 AND level < 9
+    SUBTRACT 100 FROM experience
+    ADD 1 TO level
+    ADD 1 TO level-up-count
+    DISPLAY "LEVEL UP: " long-name " (" FUNCTION TRIM(short-name)
+      ") IS NOW LEVEL " level " WITH " experience " EXPERIENCE"
+    REWRITE Character-Record
+    PERFORM Check-CharacterSheet-Status
+  END-IF.
+
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-CharacterSheet-Status
+              STATUS-FIELD BY File-Status
+              PROGRAM-TAG BY "LEVEL-UP-BATCH"
+              FILE-TAG BY "CHARACTERSHEET".
+
+  COPY "src/copy/procedure/characters-lock-guard.cpy"
+    REPLACING PROGRAM-TAG BY "LEVEL-UP-BATCH".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
