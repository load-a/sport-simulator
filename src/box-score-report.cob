@@ -0,0 +1,172 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Box-Score-Report.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT Calendar ASSIGN TO "data/calendar.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS numeric-date
+    FILE STATUS IS Calendar-Status.
+
+  SELECT CharacterSheet ASSIGN TO "data/characters.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS short-name
+    ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
+    FILE STATUS IS File-Status.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS error-log-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD Calendar
+  LABEL RECORDS ARE STANDARD
+  DATA RECORDS ARE Calendar-Record.
+
+  COPY "src/main/copy/file-description/calendar-record.cpy".
+
+FD CharacterSheet.
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
+
+WORKING-STORAGE SECTION.
+  01 File-Status     PIC 99.
+    88 end-of-file    VALUE 10.
+  01 Calendar-Status PIC 99.
+  01 error-log-status PIC 99.
+
+  01 report-date-found PIC 9 VALUE ZERO.
+    88 report-date-was-found VALUE 1.
+
+  01 Roster-Totals.
+    02 teammate-power-total  PIC 9(5) VALUE ZERO.
+    02 teammate-focus-total  PIC 9(5) VALUE ZERO.
+    02 teammate-speed-total  PIC 9(5) VALUE ZERO.
+    02 teammate-body-total   PIC 9(6) VALUE ZERO.
+    02 teammate-mind-total   PIC 9(6) VALUE ZERO.
+    02 teammate-spirit-total PIC 9(6) VALUE ZERO.
+    02 teammate-count        PIC 9(5) VALUE ZERO.
+
+    02 opponent-power-total  PIC 9(5) VALUE ZERO.
+    02 opponent-focus-total  PIC 9(5) VALUE ZERO.
+    02 opponent-speed-total  PIC 9(5) VALUE ZERO.
+    02 opponent-body-total   PIC 9(6) VALUE ZERO.
+    02 opponent-mind-total   PIC 9(6) VALUE ZERO.
+    02 opponent-spirit-total PIC 9(6) VALUE ZERO.
+    02 opponent-count        PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Main-logic.
+  PERFORM Get-Report-Date
+  PERFORM Print-Calendar-Summary
+  PERFORM Scan-Rosters
+  PERFORM Print-Box-Score
+STOP RUN.
+
+Get-Report-Date.
+  DISPLAY "ENTER GAME MONTH: " WITH NO ADVANCING
+  ACCEPT month-number
+  DISPLAY "ENTER GAME DAY: " WITH NO ADVANCING
+  ACCEPT day-number
+  DISPLAY "ENTER GAME YEAR: " WITH NO ADVANCING
+  ACCEPT year-number.
+
+Print-Calendar-Summary.
+  OPEN INPUT Calendar
+    PERFORM Check-Calendar-Status
+    READ Calendar KEY IS numeric-date
+      INVALID KEY
+        DISPLAY "NO CALENDAR RECORD FOUND FOR " month-number "/" day-number "/" year-number
+      NOT INVALID KEY
+        SET report-date-was-found TO TRUE
+        DISPLAY SPACES
+        DISPLAY "=== BOX SCORE: " month-number "/" day-number "/" year-number " ==="
+        DISPLAY "CHALLENGER: " challenger
+        DISPLAY "SCRIPTED EVENT: " scripted-event
+        DISPLAY "FORTUNE: " fortune
+    END-READ
+  CLOSE Calendar.
+
+Scan-Rosters.
+  IF NOT report-date-was-found
+    EXIT PARAGRAPH
+  END-IF
+
+  OPEN INPUT CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY DISPLAY "NO RECORDS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              PERFORM Accumulate-Roster-Stats
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet.
+
+Accumulate-Roster-Stats.
+  IF character-archived
+    EXIT PARAGRAPH
+  END-IF
+
+  IF teammate
+    ADD power-stat TO teammate-power-total
+    ADD focus-stat TO teammate-focus-total
+    ADD speed-stat TO teammate-speed-total
+    ADD body       TO teammate-body-total
+    ADD mind       TO teammate-mind-total
+    ADD spirit     TO teammate-spirit-total
+    ADD 1          TO teammate-count
+  END-IF
+
+  IF opponent
+    ADD power-stat TO opponent-power-total
+    ADD focus-stat TO opponent-focus-total
+    ADD speed-stat TO opponent-speed-total
+    ADD body       TO opponent-body-total
+    ADD mind       TO opponent-mind-total
+    ADD spirit     TO opponent-spirit-total
+    ADD 1          TO opponent-count
+  END-IF.
+
+Print-Box-Score.
+  IF NOT report-date-was-found
+    EXIT PARAGRAPH
+  END-IF
+
+  DISPLAY SPACES
+  DISPLAY "STAT                TEAMMATES      OPPONENTS"
+  DISPLAY "HEADCOUNT           " teammate-count "          " opponent-count
+  DISPLAY "POWER               " teammate-power-total "          " opponent-power-total
+  DISPLAY "FOCUS               " teammate-focus-total "          " opponent-focus-total
+  DISPLAY "SPEED               " teammate-speed-total "          " opponent-speed-total
+  DISPLAY "BODY                " teammate-body-total "          " opponent-body-total
+  DISPLAY "MIND                " teammate-mind-total "          " opponent-mind-total
+  DISPLAY "SPIRIT              " teammate-spirit-total "          " opponent-spirit-total
+  DISPLAY SPACES.
+
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-CharacterSheet-Status
+              STATUS-FIELD BY File-Status
+              PROGRAM-TAG BY "BOX-SCORE-REPORT"
+              FILE-TAG BY "CHARACTERSHEET".
+
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-Calendar-Status
+              STATUS-FIELD BY Calendar-Status
+              PROGRAM-TAG BY "BOX-SCORE-REPORT"
+              FILE-TAG BY "CALENDAR".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
