@@ -1,5 +1,9 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. Friendship-Editor.
+PROGRAM-ID. Friendship-Editor-Legacy.
+*> Superseded by src/main/cobol/friendship-editor.cob, which carries
+*> every friendship feature added after the original baseline. Renamed
+*> off PROGRAM-ID Friendship-Editor so the two no longer collide if
+*> ever linked into the same Driver-Menu executable.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
@@ -10,6 +14,17 @@ FILE-CONTROL.
     RECORD KEY pairing
     FILE STATUS IS friend-file.
 
+  SELECT CharacterSheet ASSIGN TO "data/characters.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS short-name
+    ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
+    FILE STATUS IS character-file.
+
+  SELECT Friendship-Log ASSIGN TO "data/friendship-log.dat"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS friendship-log-file.
+
 DATA DIVISION.
 FILE SECTION.
 FD Friend-List
@@ -17,17 +32,24 @@ FD Friend-List
   RECORD CONTAINS 43 CHARACTERS
   DATA RECORD IS Friend-Record.
 
-  01 Friend-Record.
-    02 pairing.
-      03 friend-key-1   PIC X(10) VALUE SPACES.
-      03 friend-key-2   PIC X(10) VALUE SPACES.
-    02 Relationship     PIC X(20) VALUE SPACES.
-    02 Friendship-level PIC 999 VALUE ZEROS.
+  COPY "src/copy/file-description/friend-record.cpy".
+
+FD CharacterSheet.
+  COPY "src/copy/file-description/character-record.cpy".
 
+FD Friendship-Log.
+  COPY "src/copy/file-description/friendship-log-record.cpy".
 
 WORKING-STORAGE SECTION.
   01 friend-file PIC 99.
     88 end-of-file VALUE 10.
+  01 character-file PIC 99.
+    88 end-of-character-file VALUE 10.
+  01 friendship-log-file PIC 99.
+  01 prior-friendship-level PIC 999.
+  01 prior-relationship     PIC X(20).
+  01 friendship-log-needed PIC 9 VALUE ZERO.
+    88 friendship-log-entry-needed VALUE 1.
   01 temp-key    PIC X(10).
   01 SELECTION-INDEX  PIC 99 VALUE 1.
   01 special-characters PIC 9.
@@ -35,8 +57,9 @@ WORKING-STORAGE SECTION.
     88 yumi VALUE 1.
 
   01 Character-Table.
-    02 Character-Entry OCCURS 26 TIMES INDEXED BY CHARACTER-INDEX.
+    02 Character-Entry OCCURS 500 TIMES INDEXED BY CHARACTER-INDEX.
       03 character-key PIC X(10) VALUE SPACES.
+  01 character-count PIC 9(4) VALUE ZERO.
 
   01 Pair-Table.
     02 pair-counter PIC 9(4) VALUE 1.
@@ -50,34 +73,6 @@ WORKING-STORAGE SECTION.
 
 PROCEDURE DIVISION.
 
-Initialize-Table.
-  MOVE "ALYSSA"     TO character-key(1)
-  MOVE "BARNEY"     TO character-key(2)
-  MOVE "CHARLES"    TO character-key(3)
-  MOVE "DOUG"       TO character-key(4)
-  MOVE "EMANON"     TO character-key(5)
-  MOVE "FAZE"       TO character-key(6)
-  MOVE "GEMMA"      TO character-key(7)
-  MOVE "HARAMATSU"  TO character-key(8)
-  MOVE "IVAN"       TO character-key(9)
-  MOVE "J.J."       TO character-key(10)
-  MOVE "KORI"       TO character-key(11)
-  MOVE "LEIF"       TO character-key(12)
-  MOVE "MEL"        TO character-key(13)
-  MOVE "NIAMH"      TO character-key(14)
-  MOVE "ORICK"      TO character-key(15)
-  MOVE "PETRA"      TO character-key(16)
-  MOVE "QUILL"      TO character-key(17)
-  MOVE "RAY"        TO character-key(18)
-  MOVE "SARA"       TO character-key(19)
-  MOVE "TOMOE"      TO character-key(20)
-  MOVE "UMBER"      TO character-key(21)
-  MOVE "VERA"       TO character-key(22)
-  MOVE "WINSTON"    TO character-key(23)
-  MOVE "XIA"        TO character-key(24)
-  MOVE "YUMI"       TO character-key(25)
-  MOVE "ZYLO"       TO character-key(26).
-
 Main-Logic.
   MOVE "TYPE COMMAND ([R]ESET | [E]DIT | [L]IST)" TO question.
   PERFORM Ask.
@@ -94,13 +89,35 @@ Main-Logic.
     WHEN OTHER
       DISPLAY "GOOD-BYE"
   END-EVALUATE.
-STOP RUN.
+GOBACK.
 
 CREATION SECTION.
+  Load-Character-Table.
+    MOVE ZERO TO character-count
+    OPEN INPUT CharacterSheet
+      MOVE LOW-VALUE TO short-name
+      START CharacterSheet KEY >= short-name
+        INVALID KEY DISPLAY "NO CHARACTERS FOUND"
+        NOT INVALID KEY
+          PERFORM UNTIL end-of-character-file
+            READ CharacterSheet NEXT RECORD
+              AT END
+                SET end-of-character-file TO TRUE
+              NOT AT END
+                ADD 1 TO character-count
+                SET CHARACTER-INDEX TO character-count
+                MOVE short-name TO character-key(CHARACTER-INDEX)
+            END-READ
+          END-PERFORM
+      END-START
+    CLOSE CharacterSheet.
+
   Reset-File.
-    OPEN OUTPUT Friend-List 
-      PERFORM VARYING SELECTION-INDEX FROM 1 BY 1 UNTIL SELECTION-INDEX > 26
-        PERFORM Write-Freindships VARYING CHARACTER-INDEX FROM 1 BY 1 UNTIL CHARACTER-INDEX > 26
+    PERFORM Load-Character-Table
+
+    OPEN OUTPUT Friend-List
+      PERFORM VARYING SELECTION-INDEX FROM 1 BY 1 UNTIL SELECTION-INDEX > character-count
+        PERFORM Write-Freindships VARYING CHARACTER-INDEX FROM 1 BY 1 UNTIL CHARACTER-INDEX > character-count
       END-PERFORM
     CLOSE Friend-List.
 
@@ -173,6 +190,10 @@ EDIT SECTION.
           INVALID KEY 
             DISPLAY "INVALID PAIR"
           NOT INVALID KEY
+            MOVE friendship-level TO prior-friendship-level
+            MOVE relationship     TO prior-relationship
+            MOVE ZERO TO friendship-log-needed
+
             DISPLAY SPACES
             PERFORM List-Pair
             DISPLAY SPACES
@@ -182,10 +203,11 @@ EDIT SECTION.
             PERFORM Ask
             PERFORM Normalize-Response
 
-            IF valid-text
+            IF valid-text AND response(1:20) NOT = prior-relationship
               MOVE response TO relationship
               DISPLAY "UPDATING RELATIONSHIP"
               REWRITE Friend-Record
+              SET friendship-log-entry-needed TO TRUE
             ELSE
               DISPLAY "NO CHANGE"
             END-IF
@@ -193,14 +215,19 @@ EDIT SECTION.
             MOVE "ENTER LEVEL(###)" TO question
             PERFORM Ask-Number
 
-            IF valid-number
+            IF valid-number AND input-number NOT = prior-friendship-level
               MOVE input-number TO friendship-level
               DISPLAY "UPDATING LEVEL"
               REWRITE Friend-Record
+              SET friendship-log-entry-needed TO TRUE
             ELSE
               DISPLAY "NO CHANGE"
             END-IF
 
+            IF friendship-log-entry-needed
+              PERFORM Write-Friendship-Log-Entry
+            END-IF
+
             DISPLAY "UPDATED FRIENDSHIP:"
 
             DISPLAY SPACES
@@ -213,6 +240,20 @@ EDIT SECTION.
       PERFORM Confirm
     END-PERFORM.
 
+  Write-Friendship-Log-Entry.
+    MOVE FUNCTION CURRENT-DATE(1:4) TO log-year
+    MOVE FUNCTION CURRENT-DATE(5:2) TO log-month
+    MOVE FUNCTION CURRENT-DATE(7:2) TO log-day
+    MOVE friend-key-1         TO log-key-1
+    MOVE friend-key-2         TO log-key-2
+    MOVE prior-friendship-level TO log-old-level
+    MOVE friendship-level     TO log-new-level
+    MOVE "OPERATOR"           TO log-changed-by
+
+    OPEN EXTEND Friendship-Log
+      WRITE Friendship-Log-Record
+    CLOSE Friendship-Log.
+
 LISTING SECTION.
   List-All.
     OPEN INPUT Friend-List
@@ -234,4 +275,4 @@ LISTING SECTION.
   List-Pair.
     DISPLAY friend-key-1 " + " friend-key-2 " => " relationship " (" friendship-level ")".
 
-COPY "copy/procedure/input-section.cpy".
+COPY "src/copy/procedure/input-section.cpy".
