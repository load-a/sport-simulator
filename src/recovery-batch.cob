@@ -0,0 +1,139 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Recovery-Batch.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT CharacterSheet ASSIGN TO "data/characters.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS short-name
+    ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
+    FILE STATUS IS File-Status.
+
+  SELECT Characters-Lock ASSIGN TO "data/characters.dat.lock"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS Lock-Status.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS error-log-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD CharacterSheet.
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Characters-Lock.
+  01 lock-line PIC X(40).
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
+
+WORKING-STORAGE SECTION.
+  01 File-Status PIC 99.
+    88 end-of-file VALUE 10.
+
+  01 Lock-Status PIC 99.
+  01 characters-lock-flag PIC 9 VALUE ZERO.
+    88 characters-lock-denied VALUE 1.
+
+  01 error-log-status PIC 99.
+
+  78 RECOVERY-AMOUNT VALUE 10.
+  01 recovery-count PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Main-logic.
+  PERFORM Acquire-Characters-Lock
+  IF characters-lock-denied
+    STOP RUN
+  END-IF
+
+  OPEN I-O CharacterSheet
+    PERFORM Check-CharacterSheet-Status
+    MOVE LOW-VALUE TO short-name
+    START CharacterSheet KEY >= short-name
+      INVALID KEY DISPLAY "NO RECORDS FOUND"
+      NOT INVALID KEY
+        PERFORM UNTIL end-of-file
+          READ CharacterSheet NEXT RECORD
+            AT END
+              SET end-of-file TO TRUE
+            NOT AT END
+              PERFORM Recover-Resting-Character
+          END-READ
+        END-PERFORM
+    END-START
+  CLOSE CharacterSheet
+  PERFORM Release-Characters-Lock
+
+  DISPLAY "RECOVERY BATCH COMPLETE: " recovery-count " CHARACTER(S) RESTED"
+STOP RUN.
+
+Recover-Resting-Character.
+  IF job = "REST"
+    PERFORM Nudge-Body-Toward-Baseline
+    PERFORM Nudge-Mind-Toward-Baseline
+    PERFORM Nudge-Spirit-Toward-Baseline
+    ADD 1 TO recovery-count
+    REWRITE Character-Record
+    PERFORM Check-CharacterSheet-Status
+  END-IF.
+
+Nudge-Body-Toward-Baseline.
+  IF body < 100
+    ADD RECOVERY-AMOUNT TO body
+    IF body > 100
+      MOVE 100 TO body
+    END-IF
+  ELSE
+    IF body > 100
+      SUBTRACT RECOVERY-AMOUNT FROM body
+      IF body < 100
+        MOVE 100 TO body
+      END-IF
+    END-IF
+  END-IF.
+
+Nudge-Mind-Toward-Baseline.
+  IF mind < 100
+    ADD RECOVERY-AMOUNT TO mind
+    IF mind > 100
+      MOVE 100 TO mind
+    END-IF
+  ELSE
+    IF mind > 100
+      SUBTRACT RECOVERY-AMOUNT FROM mind
+      IF mind < 100
+        MOVE 100 TO mind
+      END-IF
+    END-IF
+  END-IF.
+
+Nudge-Spirit-Toward-Baseline.
+  IF spirit < 100
+    ADD RECOVERY-AMOUNT TO spirit
+    IF spirit > 100
+      MOVE 100 TO spirit
+    END-IF
+  ELSE
+    IF spirit > 100
+      SUBTRACT RECOVERY-AMOUNT FROM spirit
+      IF spirit < 100
+        MOVE 100 TO spirit
+      END-IF
+    END-IF
+  END-IF.
+
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-CharacterSheet-Status
+              STATUS-FIELD BY File-Status
+              PROGRAM-TAG BY "RECOVERY-BATCH"
+              FILE-TAG BY "CHARACTERSHEET".
+
+  COPY "src/copy/procedure/characters-lock-guard.cpy"
+    REPLACING PROGRAM-TAG BY "RECOVERY-BATCH".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
