@@ -0,0 +1,109 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Character-Bulk-Loader.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT CharacterSheet ASSIGN TO "data/characters.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS short-name
+    ALTERNATE RECORD KEY IS original-team WITH DUPLICATES
+    FILE STATUS IS File-Status.
+
+  SELECT Character-Input ASSIGN TO "data/character-load.dat"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS Input-Status.
+
+  SELECT Characters-Lock ASSIGN TO "data/characters.dat.lock"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS Lock-Status.
+
+  SELECT Error-Log ASSIGN TO "data/file-error.log"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS error-log-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD CharacterSheet.
+  COPY "src/copy/file-description/character-record.cpy".
+
+FD Character-Input
+  LABEL RECORDS ARE STANDARD
+  DATA RECORDS ARE Input-Character-Record.
+
+  COPY "src/copy/file-description/character-record.cpy"
+    REPLACING character-record BY Input-Character-Record.
+
+FD Characters-Lock.
+  01 lock-line PIC X(40).
+
+FD Error-Log.
+  COPY "src/copy/file-description/error-log-record.cpy".
+
+WORKING-STORAGE SECTION.
+  01 File-Status  PIC 99.
+    88 end-of-file VALUE 10.
+
+  01 Input-Status PIC 99.
+    88 end-of-input VALUE 10.
+
+  01 Lock-Status PIC 99.
+  01 characters-lock-flag PIC 9 VALUE ZERO.
+    88 characters-lock-denied VALUE 1.
+
+  01 error-log-status PIC 99.
+
+  01 loaded-count   PIC 9(5) VALUE ZERO.
+  01 rejected-count PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Main-Logic.
+  OPEN INPUT Character-Input
+
+  PERFORM Acquire-Characters-Lock
+  IF characters-lock-denied
+    CLOSE Character-Input
+    STOP RUN
+  END-IF
+
+  OPEN I-O CharacterSheet
+  PERFORM Check-CharacterSheet-Status
+
+  PERFORM UNTIL end-of-input
+    READ Character-Input
+      AT END SET end-of-input TO TRUE
+      NOT AT END PERFORM Load-One-Character
+    END-READ
+  END-PERFORM
+
+  CLOSE Character-Input
+  CLOSE CharacterSheet
+  PERFORM Release-Characters-Lock
+
+  DISPLAY "BULK LOAD COMPLETE: " loaded-count " LOADED, " rejected-count " REJECTED"
+STOP RUN.
+
+Load-One-Character.
+  MOVE Input-Character-Record TO character-record
+  WRITE character-record
+    INVALID KEY
+      DISPLAY "REJECTED (DUPLICATE KEY): "
+        FUNCTION TRIM(short-name OF character-record)
+      ADD 1 TO rejected-count
+    NOT INVALID KEY
+      ADD 1 TO loaded-count
+      PERFORM Check-CharacterSheet-Status
+  END-WRITE.
+
+FILE-STATUS-MANAGEMENT SECTION.
+  COPY "src/copy/procedure/file-status-check.cpy"
+    REPLACING CHECK-PARA BY Check-CharacterSheet-Status
+              STATUS-FIELD BY File-Status
+              PROGRAM-TAG BY "CHARACTER-BULK-LOADER"
+              FILE-TAG BY "CHARACTERSHEET".
+
+  COPY "src/copy/procedure/characters-lock-guard.cpy"
+    REPLACING PROGRAM-TAG BY "CHARACTER-BULK-LOADER".
+
+  COPY "src/copy/procedure/error-log-writer.cpy".
